@@ -6,6 +6,13 @@
       * COMPILACAO: COBOL II 
       *-----------------------------------------------------------------
       * VRS001  -  2014-11-07  - IMPLANTACAO
+      * VRS002  -  2026-08-09  - EQUIPE GFP - MODO BATCH (CARTAO SYSIN
+      *                          'B') LENDO UMA LISTA DE CENARIOS DE
+      *                          INVSCEN.TXT E IMPRIMINDO UM RELATORIO
+      *                          RESUMO EM INVRPT.TXT.
+      * VRS003  -  2026-08-09  - EQUIPE GFP - FREQUENCIA DE CAPITALIZACAO
+      *                          CONFIGURAVEL (ANUAL/TRIMESTRAL/MENSAL)
+      *                          AO INVES DE SEMPRE ANUAL.
       *-----------------------------------------------------------------
       *
       *------------------------
@@ -19,33 +26,119 @@
        DATE-COMPILED.
       *
       *---------------------
-       ENVIRONMENT DIVISION. 
+       ENVIRONMENT DIVISION.
       *---------------------
-      * 
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT INVSCEN ASSIGN TO 'INVSCEN.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INVRPT  ASSIGN TO 'INVRPT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
       *--------------
        DATA DIVISION.
       *--------------
+      *
+       FILE SECTION.
+      *
+       FD  INVSCEN.
+       01  SCENARIO-RECORD.
+           03    SCN-INVESTMENT-AMOUNT     PIC 9(005).
+           03    SCN-NUMBER-OF-YEARS       PIC 9(002).
+           03    SCN-YEARLY-INTEREST-RATE  PIC 9(002)V9.
+           03    SCN-PERIODS-PER-YEAR      PIC 9(002).
+      *
+       FD  INVRPT.
+       01  PRINT-AREA                      PIC X(132).
       *
       *------------------------
-       WORKING-STORAGE SECTION. 
+       WORKING-STORAGE SECTION.
       *------------------------
-       77  CTE-INICIO-SS               PIC  X(040) VALUE 
-           '*** STORAGE SECTION COMECA AQUI ***'. 
-       77  CTE-PROG                    PIC  X(018) VALUE 
-           '*** INTR0001 ***'.     
-       77  CTE-VERS                    PIC  X(006) VALUE 'VRS001'.  
-       77  SBVERSAO                    PIC  X(008) VALUE 'SBVERSAO'. 
-       01  USER-ENTRIES. 
-           03    NUMBER-ENTERED        PIC  9      VALUE 1. 
-           03    INVESTMENT-AMOUNT     PIC  99999. 
-           03    NUMBER-OF-YEARS       PIC  99. 
-           03    YEARLY-INTEREST-RATE  PIC  99V9. 
-      * 
-       01  WORK-FIELDS. 
-           03    FUTURE-VALUE          PIC  9(7)V99. 
-           03    YEAR-COUNTER          PIC  999. 
+       77  CTE-INICIO-SS               PIC  X(040) VALUE
+           '*** STORAGE SECTION COMECA AQUI ***'.
+       77  CTE-PROG                    PIC  X(018) VALUE
+           '*** INTR0001 ***'.
+       77  CTE-VERS                    PIC  X(006) VALUE 'VRS003'.
+       77  SBVERSAO                    PIC  X(008) VALUE 'SBVERSAO'.
+       77  RUN-MODE                    PIC  X VALUE SPACE.
+       77  END-OF-SCENARIOS-SWITCH     PIC  X VALUE 'N'.
+       01  USER-ENTRIES.
+           03    NUMBER-ENTERED        PIC  9      VALUE 1.
+           03    INVESTMENT-AMOUNT     PIC  99999.
+           03    NUMBER-OF-YEARS       PIC  99.
+           03    YEARLY-INTEREST-RATE  PIC  99V9.
+           03    PERIODS-PER-YEAR      PIC  99     VALUE 1.
+      *
+       01  WORK-FIELDS.
+           03    FUTURE-VALUE          PIC  9(7)V99.
+           03    PERIOD-COUNTER        PIC  9(005).
+           03    TOTAL-PERIODS         PIC  9(005).
            03    EDITED-FUTURE-VALUE   PIC  Z,ZZZ,ZZZ.99.
-      * 
+      *
+       01  PRINT-CONTROL-FIELDS.
+           03    PAGE-COUNT            PIC S9(003) VALUE ZERO.
+           03    LINE-COUNT            PIC S9(003) VALUE +99.
+           03    LINES-ON-PAGE         PIC S9(003) VALUE +55.
+           03    SPACE-CONTROL         PIC S9      VALUE +2.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           03    CD-YEAR               PIC 9999.
+           03    CD-MONTH              PIC 99.
+           03    CD-DAY                PIC 99.
+           03    CD-HOURS              PIC 99.
+           03    CD-MINUTES            PIC 99.
+           03    FILLER                PIC X(009).
+      *
+       01  HEADING-LINE-1.
+           03    FILLER                PIC X(007) VALUE 'DATE:  '.
+           03    HL1-MONTH             PIC 9(002).
+           03    FILLER                PIC X(001) VALUE '/'.
+           03    HL1-DAY               PIC 9(002).
+           03    FILLER                PIC X(001) VALUE '/'.
+           03    HL1-YEAR              PIC 9(004).
+           03    FILLER                PIC X(011) VALUE SPACES.
+           03    FILLER        PIC X(020) VALUE 'INVESTMENT SUMMARY  '.
+           03    FILLER        PIC X(020) VALUE 'REPORT              '.
+           03    FILLER                PIC X(008) VALUE '  PAGE: '.
+           03    HL1-PAGE-NUMBER       PIC ZZZ9.
+           03    FILLER                PIC X(052) VALUE SPACES.
+      *
+       01  HEADING-LINE-2.
+           03    FILLER                PIC X(007) VALUE 'TIME:  '.
+           03    HL2-HOURS             PIC 9(002).
+           03    FILLER                PIC X(001) VALUE ':'.
+           03    HL2-MINUTES           PIC 9(002).
+           03    FILLER                PIC X(052) VALUE SPACES.
+           03    FILLER                PIC X(010) VALUE 'INTR0001'.
+           03    FILLER                PIC X(058) VALUE SPACES.
+      *
+       01  HEADING-LINE-3.
+           03    FILLER        PIC X(020) VALUE 'INVESTMENT   YEARS  '.
+           03    FILLER        PIC X(020) VALUE 'YEARLY RATE  TIMES/Y'.
+           03    FILLER        PIC X(020) VALUE 'R  FUTURE           '.
+           03    FILLER                PIC X(072) VALUE SPACES.
+      *
+       01  HEADING-LINE-4.
+           03    FILLER        PIC X(020) VALUE 'AMOUNT              '.
+           03    FILLER        PIC X(020) VALUE '             COMPOUN'.
+           03    FILLER        PIC X(020) VALUE 'DED VALUE           '.
+           03    FILLER                PIC X(072) VALUE SPACES.
+      *
+       01  SCENARIO-PRINT-LINE.
+           03    SPL-INVESTMENT-AMOUNT PIC ZZ,ZZ9.
+           03    FILLER                PIC X(005) VALUE SPACES.
+           03    SPL-NUMBER-OF-YEARS   PIC Z9.
+           03    FILLER                PIC X(007) VALUE SPACES.
+           03    SPL-YEARLY-RATE       PIC Z9.9.
+           03    FILLER                PIC X(006) VALUE SPACES.
+           03    SPL-PERIODS-PER-YEAR  PIC Z9.
+           03    FILLER                PIC X(007) VALUE SPACES.
+           03    SPL-FUTURE-VALUE      PIC Z,ZZZ,ZZZ.99.
+           03    FILLER                PIC X(081) VALUE SPACES.
+      *
       *-------------------
        PROCEDURE DIVISION.
       *-------------------
@@ -56,10 +149,15 @@
       * 
            DISPLAY 'SAUDACAO DO COBOL.'. 
       * 
-           DISPLAY                        WHEN-COMPILED. 
+           DISPLAY                        WHEN-COMPILED.
            MOVE ZEROS                  TO RETURN-CODE.
-           PERFORM 100000-CALCULATE-FUTURE-VALUE.  
-      * 
+           ACCEPT RUN-MODE FROM SYSIN.
+           IF RUN-MODE = 'B'
+               PERFORM 500000-BATCH-CALCULATE-FUTURE-VALUES
+           ELSE
+               PERFORM 100000-CALCULATE-FUTURE-VALUE
+           END-IF.
+      *
       *------------
        000099-EXIT.
       *------------
@@ -86,12 +184,14 @@
            ACCEPT NUMBER-ENTERED. 
            DISPLAY '-----------------------------------------------'
       * 
-           IF NUMBER-ENTERED = 1 
-               PERFORM 300000-GET-USER-VALUES 
-               MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE 
-               MOVE 1 TO YEAR-COUNTER 
-               PERFORM 400000-CALCULATE-NEXT-FV 
-                   UNTIL YEAR-COUNTER > NUMBER-OF-YEARS 
+           IF NUMBER-ENTERED = 1
+               PERFORM 300000-GET-USER-VALUES
+               MOVE INVESTMENT-AMOUNT TO FUTURE-VALUE
+               COMPUTE TOTAL-PERIODS =
+                   NUMBER-OF-YEARS * PERIODS-PER-YEAR
+               MOVE 1 TO PERIOD-COUNTER
+               PERFORM 400000-CALCULATE-NEXT-FV
+                   UNTIL PERIOD-COUNTER > TOTAL-PERIODS
                MOVE FUTURE-VALUE TO EDITED-FUTURE-VALUE
                DISPLAY '=====>>> FUTURE VALUE = ' EDITED-FUTURE-VALUE. 
       *
@@ -103,13 +203,19 @@
        300000-GET-USER-VALUES. 
       *-----------------------
       *         
-           DISPLAY '==> Enter investment amount (xxxxx). '. 
-           ACCEPT INVESTMENT-AMOUNT. 
-           DISPLAY '==> Enter number of years (xx). '. 
-           ACCEPT NUMBER-OF-YEARS. 
-           DISPLAY '==> Enter yearly interest rate (xx.x) .'. 
-           ACCEPT YEARLY-INTEREST-RATE. 
-      * 
+           DISPLAY '==> Enter investment amount (xxxxx). '.
+           ACCEPT INVESTMENT-AMOUNT.
+           DISPLAY '==> Enter number of years (xx). '.
+           ACCEPT NUMBER-OF-YEARS.
+           DISPLAY '==> Enter yearly interest rate (xx.x) .'.
+           ACCEPT YEARLY-INTEREST-RATE.
+           DISPLAY '==> Enter compounding frequency per year '.
+           DISPLAY '    (01=annually, 04=quarterly, 12=monthly). '.
+           ACCEPT PERIODS-PER-YEAR.
+           IF PERIODS-PER-YEAR = ZERO
+               MOVE 1 TO PERIODS-PER-YEAR
+           END-IF.
+      *
       *------------
        300099-EXIT.
       *------------
@@ -118,15 +224,113 @@
        400000-CALCULATE-NEXT-FV. 
       *-------------------------
       *
-           COMPUTE FUTURE-VALUE ROUNDED = 
-               FUTURE-VALUE + 
-                   (FUTURE-VALUE * YEARLY-INTEREST-RATE / 100). 
-           ADD +1 TO YEAR-COUNTER. 
+           COMPUTE FUTURE-VALUE ROUNDED =
+               FUTURE-VALUE +
+                   (FUTURE-VALUE * YEARLY-INTEREST-RATE
+                       / PERIODS-PER-YEAR / 100).
+           ADD +1 TO PERIOD-COUNTER.
       * 
       *------------
        400099-EXIT.
       *------------
-      * 
+      *
+      *-------------------------------------
+       500000-BATCH-CALCULATE-FUTURE-VALUES.
+      *-------------------------------------
+      *
+           OPEN INPUT  INVSCEN
+                OUTPUT INVRPT.
+           PERFORM 600000-FORMAT-REPORT-HEADING.
+           PERFORM 510000-READ-SCENARIO-RECORD.
+           PERFORM 520000-PROCESS-ONE-SCENARIO
+               UNTIL END-OF-SCENARIOS-SWITCH = 'Y'.
+           CLOSE INVSCEN
+                 INVRPT.
+           DISPLAY 'END-OF-SESSION.'.
+           STOP RUN.
+      *------------
+       500099-EXIT.
+      *------------
+      *
+      *----------------------------
+       510000-READ-SCENARIO-RECORD.
+      *----------------------------
+      *
+           READ INVSCEN
+               AT END
+                   MOVE 'Y' TO END-OF-SCENARIOS-SWITCH.
+      *------------
+       510099-EXIT.
+      *------------
+      *
+      *----------------------------
+       520000-PROCESS-ONE-SCENARIO.
+      *----------------------------
+      *
+           MOVE SCN-INVESTMENT-AMOUNT    TO INVESTMENT-AMOUNT.
+           MOVE SCN-NUMBER-OF-YEARS      TO NUMBER-OF-YEARS.
+           MOVE SCN-YEARLY-INTEREST-RATE TO YEARLY-INTEREST-RATE.
+           MOVE SCN-PERIODS-PER-YEAR     TO PERIODS-PER-YEAR.
+           IF PERIODS-PER-YEAR = ZERO
+               MOVE 1 TO PERIODS-PER-YEAR
+           END-IF.
+           MOVE INVESTMENT-AMOUNT        TO FUTURE-VALUE.
+           COMPUTE TOTAL-PERIODS = NUMBER-OF-YEARS * PERIODS-PER-YEAR.
+           MOVE 1                        TO PERIOD-COUNTER.
+           PERFORM 400000-CALCULATE-NEXT-FV
+               UNTIL PERIOD-COUNTER > TOTAL-PERIODS.
+           PERFORM 530000-PRINT-SCENARIO-LINE.
+           PERFORM 510000-READ-SCENARIO-RECORD.
+      *------------
+       520099-EXIT.
+      *------------
+      *
+      *---------------------------
+       530000-PRINT-SCENARIO-LINE.
+      *---------------------------
+      *
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 600000-FORMAT-REPORT-HEADING
+           END-IF.
+           MOVE INVESTMENT-AMOUNT     TO SPL-INVESTMENT-AMOUNT.
+           MOVE NUMBER-OF-YEARS       TO SPL-NUMBER-OF-YEARS.
+           MOVE YEARLY-INTEREST-RATE  TO SPL-YEARLY-RATE.
+           MOVE PERIODS-PER-YEAR      TO SPL-PERIODS-PER-YEAR.
+           MOVE FUTURE-VALUE          TO SPL-FUTURE-VALUE.
+           MOVE SCENARIO-PRINT-LINE   TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1 TO SPACE-CONTROL.
+      *------------
+       530099-EXIT.
+      *------------
+      *
+      *----------------------------
+       600000-FORMAT-REPORT-HEADING.
+      *----------------------------
+      *
+           ADD 1                        TO PAGE-COUNT.
+           MOVE FUNCTION CURRENT-DATE   TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH                TO HL1-MONTH.
+           MOVE CD-DAY                  TO HL1-DAY.
+           MOVE CD-YEAR                 TO HL1-YEAR.
+           MOVE CD-HOURS                TO HL2-HOURS.
+           MOVE CD-MINUTES              TO HL2-MINUTES.
+           MOVE PAGE-COUNT              TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1          TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2          TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE-3          TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE HEADING-LINE-4          TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE ZERO                    TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+      *------------
+       600099-EXIT.
+      *------------
+      *
       *----------------------------------------------------------------*
       *         F I M   D O   P R O G R A M A   I N T R 0 0 0 1        *
       *----------------------------------------------------------------*
