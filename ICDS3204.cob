@@ -0,0 +1,354 @@
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.   ICDS3204.
+       AUTHOR.       EQUIPE ICD
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *          ICDS3204 - COBOL II / CICS / SQL - ON LINE            *
+      *          ( COMPILAR COM SOS 13 - OPCAO 4 )                     *
+      *----------------------------------------------------------------*
+      * VRS001 09.08.2026 EQUIPE ICD - IMPLANTACAO.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *  ICD - Infra-estrutura de Certificacao Digital
+      *----------------------------------------------------------------*
+      *  Consulta de somente leitura da situacao de um certificado
+      *  digital de usuario final, para uso da area de suporte
+      *  (help desk) no atendimento ao titular.  Nao grava nem altera
+      *  nenhuma tabela - apenas devolve os dados ja cadastrados.
+      *----------------------------------------------------------------*
+      *  Chama:
+      *    --------
+      *    ICDS003C - Interface Tabela DB2ICD.CTFD_DGTL         - SELECT
+      *    ICDS2200 - Vincular certificado X codigo MCI - Usuario Final
+      *    ICDS9100 - Gravar log
+      *    --------
+      *    SBCALLER - Identifica programa chamador (ou cadeia de progs.)
+      *----------------------------------------------------------------*
+      *
+      *--------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------*
+      *
+      *--------------------------------------*
+       CONFIGURATION                  SECTION.
+      *--------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *
+      *--------------------------------------*
+       WORKING-STORAGE                SECTION.
+      *--------------------------------------*
+      *
+       01  CTE-PRGM                        PIC  X(008) VALUE 'ICDS3204'.
+       01  CTE-VERS                        PIC  X(006) VALUE 'VRS001'.
+       01  GDA-CD-RTN                      PIC S9(009) COMP.
+           88  CD-RTN-FIM-NML                          VALUE ZEROS.
+       01  GDA-DFHEIBLK                    PIC  X(085) VALUE SPACES.
+       01  GDA-CD-USU                      PIC  X(008) VALUE SPACES.
+       01  GDA-SW-TPO-PSQ                  PIC  X(001) VALUE SPACES.
+           88  GDA-PSQ-POR-PAR                         VALUE 'P'.
+           88  GDA-PSQ-POR-MCI                         VALUE 'M'.
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS003C - Consulta certificado na tabela
+      *----------------------------------------------------------------*
+       01  ICDS003C                        PIC  X(008) VALUE 'ICDS003C'.
+      *
+       01  ICDS003W-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK003W
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS2200 - Vincula certificado ao MCI
+      *----------------------------------------------------------------*
+       01  ICDS2200                        PIC  X(008) VALUE 'ICDS2200'.
+      *
+       01  ICDS2200-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK2200
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS9100 - Gravacao de log do sistema
+      *----------------------------------------------------------------*
+       01  ICDS9100                        PIC  X(008) VALUE 'ICDS9100'.
+      *
+       01  ICDS9100-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK9100
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina SBCALLER - Cadeia de ativacao do programa
+      *----------------------------------------------------------------*
+-INC   ICDKPGMW
+      *
+      *----------------------------------------------------------------*
+      *    Variaveis da linkage
+      *----------------------------------------------------------------*
+      *
+       01  GDA-LKS-ENTD.
+-INC   ICDKRTNW
+-INC   ICDK3204
+      *
+      *--------------------------------------*
+       LINKAGE                        SECTION.
+      *--------------------------------------*
+      *
+       01  DFHCOMMAREA.
+           03  LKS-BOOK-ENTD.
+               05  LKS-BOOK-RTNW      PIC X(0110).
+               05  LKS-BOOK-3204      PIC X(0250).
+      *
+      *--------------------------------------*
+       PROCEDURE DIVISION   USING DFHCOMMAREA.
+      *--------------------------------------*
+      *
+      *--------------------------------------*
+       000000-PRINCIPAL               SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 000000-PRINCIPAL              '.
+      *
+           MOVE LKS-BOOK-ENTD TO GDA-LKS-ENTD.
+      *
+           PERFORM 906000-EXECUTA-SBCALLER.
+      *
+           IF  CALLER-AMB-CICS
+               EXEC CICS
+                    ASSIGN USERID (GDA-CD-USU)
+               END-EXEC
+           ELSE
+               MOVE 'ctm-user'  TO GDA-CD-USU
+           END-IF.
+      *
+           PERFORM 100000-VALIDAR-LINKAGE.
+      *
+           SET  CD-RTN-FIM-NML TO TRUE.
+      *
+           PERFORM 200000-CONSULTA-CERTIFICADO.
+      *
+           MOVE GDA-CD-RTN    TO KRTN-CD-RTN OF GDA-LKS-ENTD.
+           MOVE GDA-LKS-ENTD  TO LKS-BOOK-ENTD.
+           MOVE KRTN-CD-RTN   OF GDA-LKS-ENTD TO RETURN-CODE.
+      *
+       000099-FINAL.
+           GOBACK.
+      *
+      *--------------------------------------*
+       100000-VALIDAR-LINKAGE         SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 100000-VALIDAR-LINKAGE        '.
+      *
+           IF  EIBCALEN EQUAL ZERO
+               MOVE +1 TO GDA-CD-RTN
+               GO TO 999000-ERRO-001
+           END-IF.
+      *
+           IF  NOT S3204-IDFR-VRS-PRM-ATU-OK
+               MOVE +2 TO GDA-CD-RTN
+               GO TO 999000-ERRO-002
+           END-IF.
+      *
+           IF  S3204-CD-ADD-CTFR  NOT EQUAL SPACES
+           AND S3204-NR-SRE-CTFD  NOT EQUAL SPACES
+               SET  GDA-PSQ-POR-PAR  TO TRUE
+           ELSE
+               IF  S3204-CD-IDFC-MCI  GREATER ZERO
+                   SET  GDA-PSQ-POR-MCI  TO TRUE
+               ELSE
+                   MOVE +3 TO GDA-CD-RTN
+                   GO TO 999000-ERRO-003
+               END-IF
+           END-IF.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       200000-CONSULTA-CERTIFICADO    SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 200000-CONSULTA-CERTIFICADO   '.
+      *
+      *----------------------------------------------------------------*
+      *    (0) Se a pesquisa foi pedida pelo codigo MCI, resolve
+      *        primeiro o par CD-ADD-CTFR/NR-SRE-CTFD atraves dele.
+      *    (1) ICDS003C - le os dados do certificado
+      *    (2) ICDS2200 - localiza o codigo MCI vinculado (se houver)
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES   TO S3204-SAID.
+      *
+           IF  GDA-PSQ-POR-MCI
+               PERFORM 810200-LOCALIZA-CTFD-POR-MCI
+               IF  NOT S2200-FIM-NML
+                   SET  S3204-CTFD-N-LCZD TO TRUE
+                   GO TO 200099-SAI
+               END-IF
+           END-IF.
+      *
+           INITIALIZE     ICDS003W-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S003C-IDFR-VRS-PRM-ATU-OK TO TRUE.
+           MOVE S3204-CD-ADD-CTFR         TO K003-CD-ADD-CTFR.
+           MOVE S3204-NR-SRE-CTFD         TO K003-CD-NR-SRE-CTFD.
+      *
+           PERFORM 810000-EXECUTA-ICDS003C.
+      *
+           EVALUATE KRTN-CD-RTN OF ICDS003W-DADOS
+               WHEN +0
+                    SET  S3204-CTFD-LCZD TO TRUE
+                    MOVE K003-CD-EST-CTFD-DGTL   TO S3204-CD-EST-CTFD-DGTL
+                    MOVE K003-TX-NR-SRE-CTFD     TO S3204-TX-NR-SRE-CTFD
+                    MOVE K003-TS-EMS-CTFD-DGTL   TO S3204-TS-EMS-CTFD-DGTL
+                    MOVE K003-TS-EXPC-CTFD-DGTL  TO S3204-TS-EXPC-CTFD-DGTL
+                    MOVE K003-TS-EST-CTFD-DGTL   TO S3204-TS-EST-CTFD-DGTL
+                    MOVE K003-CD-USU-RSP-EST     TO S3204-CD-USU-RSP-EST
+                    MOVE K003-NM-DTTR-CTFD-DGTL  TO S3204-NM-DTTR-CTFD-DGTL
+                    MOVE K003-CD-URL-LS-CNCD     TO S3204-CD-URL-LS-CNCD
+                    IF  GDA-PSQ-POR-PAR
+                        PERFORM 810100-EXECUTA-ICDS2200
+                    END-IF
+               WHEN +100
+                    SET  S3204-CTFD-N-LCZD TO TRUE
+               WHEN OTHER
+                    MOVE 'CONS-CTFD' TO S9100-CD-LCZC-ERRO-FON
+                    GO TO 999000-ERRO-ICDS003C
+           END-EVALUATE.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       810000-EXECUTA-ICDS003C        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 810000-EXECUTA-ICDS003C       '.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS003C USING GDA-DFHEIBLK
+                               ICDS003W-DADOS.
+      *
+       810099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       810100-EXECUTA-ICDS2200        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 810100-EXECUTA-ICDS2200       '.
+      *
+           INITIALIZE     ICDS2200-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S2200-IDFR-VRS-PRM-ATU-OK  TO TRUE.
+           SET  S2200-FUC-REF               TO TRUE.
+           MOVE S3204-CD-ADD-CTFR           TO S2200-CD-ADD-CTFR.
+           MOVE S3204-NR-SRE-CTFD           TO S2200-CD-NR-SRE-CTFD.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS2200 USING GDA-DFHEIBLK
+                               ICDS2200-DADOS.
+      *
+           IF  S2200-FIM-NML
+               MOVE KRTN-CD-RTN-AUX OF ICDS2200-DADOS TO S3204-CD-IDFC-MCI
+           ELSE
+               MOVE ZEROS TO S3204-CD-IDFC-MCI
+           END-IF.
+      *
+       810199-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       810200-LOCALIZA-CTFD-POR-MCI   SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 810200-LOCALIZA-CTFD-POR-MCI  '.
+      *
+           INITIALIZE     ICDS2200-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S2200-IDFR-VRS-PRM-ATU-OK  TO TRUE.
+           SET  S2200-FUC-LOC               TO TRUE.
+           MOVE S3204-CD-IDFC-MCI           TO S2200-CD-IDFC-MCI.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS2200 USING GDA-DFHEIBLK
+                               ICDS2200-DADOS.
+      *
+           IF  S2200-FIM-NML
+               MOVE S2200-CD-ADD-CTFR    TO S3204-CD-ADD-CTFR
+               MOVE S2200-CD-NR-SRE-CTFD TO S3204-NR-SRE-CTFD
+           END-IF.
+      *
+       810299-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       906000-EXECUTA-SBCALLER        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 906000-EXECUTA-SBCALLER       '.
+      *
+      *----------------------------------------------------------------*
+      *    Identifica o ambiente de execucao (CICS, batch, etc.) do
+      *    programa chamador, para decidir como obter o usuario
+      *    responsavel (ASSIGN USERID so faz sentido sob CICS).
+      *----------------------------------------------------------------*
+      *
+           SET  CALLER-FUC-IDFR-PRMO-PGM-SEQ TO TRUE.
+      *
+           MOVE SPACES      TO CALLER-AREA.
+      *
+           CALL SBCALLER USING CALLER-FUC
+                               CALLER-AREA.
+           MOVE RETURN-CODE TO CALLER-CD-RTN.
+      *
+       906099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       999000-ERROS                   SECTION.
+      *--------------------------------------*
+      *
+       999000-ERRO-001.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-001 - COMMAREA VAZIA'.
+           MOVE +0001 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-002.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-002 - VERSAO INVALIDA'.
+           MOVE +0002 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-003.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-003 - DADOS OBRIGAT.'.
+           MOVE +0003 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-ICDS003C.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS003C          '.
+           MOVE +0004 TO S9100-CD-OCR.
+           MOVE KRTN-CD-RTN OF ICDS003W-DADOS TO GDA-CD-RTN.
+           MOVE KRTN-CD-RTN OF ICDS003W-DADOS TO S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999999-RETORNO.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE CTE-PRGM                   TO S9100-CD-PGM-RTN.
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS9100 USING GDA-DFHEIBLK
+                               ICDS9100-DADOS.
+           MOVE GDA-CD-RTN TO KRTN-CD-RTN OF GDA-LKS-ENTD.
+           MOVE GDA-LKS-ENTD TO LKS-BOOK-ENTD.
+           MOVE KRTN-CD-RTN OF GDA-LKS-ENTD TO RETURN-CODE.
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+      *       F I M   D O   P R O G R A M A   I C D S 3 2 0 4          *
+      *----------------------------------------------------------------*
