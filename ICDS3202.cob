@@ -0,0 +1,275 @@
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.   ICDS3202.
+       AUTHOR.       EQUIPE ICD
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *          ICDS3202 - COBOL II / DB2 - BATCH                     *
+      *          ( COMPILAR COM SOS 13 - OPCAO 4 )                     *
+      *----------------------------------------------------------------*
+      * VRS001 09.08.2026 EQUIPE ICD - IMPLANTACAO.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *  ICD - Infra-estrutura de Certificacao Digital
+      *----------------------------------------------------------------*
+      *  Relatorio dos certificados que vencem dentro do prazo
+      *  informado (em SYSIN), agrupados por emissor, e extrato das
+      *  renovacoes pendentes identificadas pelo codigo MCI, para uso
+      *  pela rotina noturna de aviso de renovacao.
+      *----------------------------------------------------------------*
+      *  Chama:
+      *    --------
+      *    ICDS2200 - Vincular certificado X codigo MCI - Usuario Final
+      *----------------------------------------------------------------*
+      *
+      *--------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------*
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+       SELECT RENOVRPT ASSIGN TO 'RENOVRPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT RENOVMCI ASSIGN TO 'RENOVMCI.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *
+       FILE SECTION.
+      *
+       FD  RENOVRPT.
+       01  RPT-LINE                        PIC X(132).
+      *
+       FD  RENOVMCI.
+       01  MCI-LINE                        PIC X(080).
+      *
+      *--------------------------------------*
+       WORKING-STORAGE                SECTION.
+      *--------------------------------------*
+      *
+       01  CTE-PRGM                        PIC  X(008) VALUE 'ICDS3202'.
+       01  CTE-VERS                        PIC  X(006) VALUE 'VRS001'.
+       01  GDA-DFHEIBLK                    PIC  X(085) VALUE SPACES.
+       01  GDA-QT-REG-LIDO                 PIC S9(009) COMP VALUE ZERO.
+       01  GDA-QT-REG-EXTR                 PIC S9(009) COMP VALUE ZERO.
+       01  GDA-CD-ADD-CTFR-ANT             PIC  X(008) VALUE SPACES.
+       01  GDA-QT-EMISSOR                  PIC S9(009) COMP VALUE ZERO.
+       01  EDT-QT-EMISSOR                  PIC  ZZZ,ZZZ,ZZ9.
+       01  GDA-SW-FIM-CRSR                 PIC  X(001) VALUE 'N'.
+           88  GDA-FIM-CRSR                            VALUE 'S'.
+      *
+       01  PARM-ENTRADA.
+           03  PARM-QT-DIAS                PIC S9(003) VALUE +30.
+      *
+       01  MCI-LINE-WS.
+           03  MCI-CD-ADD-CTFR             PIC  X(008).
+           03  FILLER                      PIC  X(001) VALUE SPACE.
+           03  MCI-CD-NR-SRE-CTFD          PIC  X(040).
+           03  FILLER                      PIC  X(001) VALUE SPACE.
+           03  MCI-CD-IDFC                 PIC  +9999999999.
+           03  FILLER                      PIC  X(001) VALUE SPACE.
+           03  MCI-TS-EXPC                 PIC  X(026).
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS2200 - Vincula certificado ao MCI
+      *----------------------------------------------------------------*
+       01  ICDS2200                        PIC  X(008) VALUE 'ICDS2200'.
+      *
+       01  ICDS2200-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK2200
+      *
+       EXEC SQL
+            DECLARE  VNCM-CTFD CURSOR FOR
+             SELECT  CD_ADD_CTFR
+                  ,  CD_NR_SRE_CTFD
+                  ,  TX_NR_SRE_CTFD
+                  ,  TS_EXPC_CTFD_DGTL
+               FROM  DB2ICD.CTFD_DGTL
+              WHERE  CD_EST_CTFD_DGTL = 'A'
+                AND  TS_EXPC_CTFD_DGTL < CURRENT DATE + :PARM-QT-DIAS DAYS
+                                          + 1 DAY
+           ORDER BY  CD_ADD_CTFR
+                  ,  TS_EXPC_CTFD_DGTL
+       END-EXEC.
+      *
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+      *
+       01  K003-CD-ADD-CTFR                PIC  X(008).
+       01  K003-CD-NR-SRE-CTFD              PIC  X(040).
+       01  K003-TX-NR-SRE-CTFD              PIC  X(040).
+       01  K003-TS-EXPC-CTFD-DGTL           PIC  X(026).
+      *
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+      *
+      *--------------------------------------*
+       000000-PRINCIPAL               SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 000000-PRINCIPAL              '.
+      *
+           ACCEPT PARM-ENTRADA FROM SYSIN.
+      *
+           IF  PARM-QT-DIAS NOT GREATER ZERO
+               MOVE +30 TO PARM-QT-DIAS
+           END-IF.
+      *
+           OPEN OUTPUT RENOVRPT
+                       RENOVMCI.
+      *
+           PERFORM 100000-FORMATA-CABECALHO.
+      *
+           EXEC SQL
+                OPEN VNCM-CTFD
+           END-EXEC.
+      *
+           PERFORM 200000-PROCESSA-CERTIFICADOS
+               UNTIL GDA-FIM-CRSR.
+      *
+           IF  GDA-CD-ADD-CTFR-ANT NOT EQUAL SPACES
+               PERFORM 300000-IMPRIME-SUBTOTAL-EMISSOR
+           END-IF.
+      *
+           EXEC SQL
+                CLOSE VNCM-CTFD
+           END-EXEC.
+      *
+           DISPLAY '000 ' CTE-PRGM ' - Certificados lidos  : '
+                                      GDA-QT-REG-LIDO.
+           DISPLAY '000 ' CTE-PRGM ' - Certificados extraidos: '
+                                      GDA-QT-REG-EXTR.
+      *
+           CLOSE RENOVRPT
+                 RENOVMCI.
+           STOP RUN.
+      *
+      *--------------------------------------*
+       100000-FORMATA-CABECALHO       SECTION.
+      *--------------------------------------*
+      *
+           MOVE SPACES TO RPT-LINE.
+           STRING 'RELATORIO DE CERTIFICADOS A VENCER - PRAZO: '
+                  PARM-QT-DIAS ' DIA(S)'
+                  DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       200000-PROCESSA-CERTIFICADOS   SECTION.
+      *--------------------------------------*
+      *
+           EXEC SQL
+                FETCH  VNCM-CTFD
+                 INTO  :K003-CD-ADD-CTFR
+                    ,  :K003-CD-NR-SRE-CTFD
+                    ,  :K003-TX-NR-SRE-CTFD
+                    ,  :K003-TS-EXPC-CTFD-DGTL
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                    ADD +1 TO GDA-QT-REG-LIDO
+                    IF  K003-CD-ADD-CTFR NOT EQUAL GDA-CD-ADD-CTFR-ANT
+                        IF  GDA-CD-ADD-CTFR-ANT NOT EQUAL SPACES
+                            PERFORM 300000-IMPRIME-SUBTOTAL-EMISSOR
+                        END-IF
+                        MOVE K003-CD-ADD-CTFR TO GDA-CD-ADD-CTFR-ANT
+                        MOVE ZERO             TO GDA-QT-EMISSOR
+                    END-IF
+                    PERFORM 210000-IMPRIME-LINHA-CERTIFICADO
+                    PERFORM 220000-GRAVA-EXTRATO-MCI
+               WHEN +100
+                    SET  GDA-FIM-CRSR TO TRUE
+               WHEN OTHER
+                    DISPLAY '000 ' CTE-PRGM ' - ERRO SQL FETCH = ' SQLCODE
+                    SET  GDA-FIM-CRSR TO TRUE
+           END-EVALUATE.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       210000-IMPRIME-LINHA-CERTIFICADO SECTION.
+      *--------------------------------------*
+      *
+           ADD +1 TO GDA-QT-EMISSOR.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  ' K003-CD-ADD-CTFR ' '
+                  K003-TX-NR-SRE-CTFD  ' VENCE EM ' K003-TS-EXPC-CTFD-DGTL
+                  DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+      *
+       210099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       220000-GRAVA-EXTRATO-MCI       SECTION.
+      *--------------------------------------*
+      *
+           INITIALIZE     ICDS2200-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S2200-IDFR-VRS-PRM-ATU-OK   TO TRUE.
+           SET  S2200-FUC-REF                TO TRUE.
+           MOVE K003-CD-ADD-CTFR             TO S2200-CD-ADD-CTFR.
+           MOVE K003-CD-NR-SRE-CTFD          TO S2200-CD-NR-SRE-CTFD.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS2200 USING GDA-DFHEIBLK
+                               ICDS2200-DADOS.
+      *
+           IF  NOT S2200-FIM-NML
+               DISPLAY '000 ' CTE-PRGM ' - MCI nao localizado para ('
+                               K003-CD-ADD-CTFR ') (' K003-TX-NR-SRE-CTFD
+                               ')'
+           ELSE
+               ADD +1 TO GDA-QT-REG-EXTR
+               MOVE SPACES                  TO MCI-LINE-WS
+               MOVE K003-CD-ADD-CTFR        TO MCI-CD-ADD-CTFR
+               MOVE K003-TX-NR-SRE-CTFD     TO MCI-CD-NR-SRE-CTFD
+               MOVE KRTN-CD-RTN-AUX OF ICDS2200-DADOS TO MCI-CD-IDFC
+               MOVE K003-TS-EXPC-CTFD-DGTL  TO MCI-TS-EXPC
+               MOVE MCI-LINE-WS             TO MCI-LINE
+               WRITE MCI-LINE
+           END-IF.
+      *
+       220099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       300000-IMPRIME-SUBTOTAL-EMISSOR SECTION.
+      *--------------------------------------*
+      *
+           MOVE GDA-QT-EMISSOR TO EDT-QT-EMISSOR.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  TOTAL EMISSOR ' GDA-CD-ADD-CTFR-ANT ' : '
+                  EDT-QT-EMISSOR ' CERTIFICADO(S)'
+                  DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+      *
+       300099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *       F I M   D O   P R O G R A M A   I C D S 3 2 0 2          *
+      *----------------------------------------------------------------*
