@@ -82,6 +82,31 @@
       *
        01  GDA-CD-USU                      PIC  X(008) VALUE SPACES.
        01  NDX                             PIC S9(009) COMP.
+       01  GDA-IN-URL-LCR-OK               PIC  X(001) VALUE 'N'.
+           88  URL-LCR-SELECIONADA                     VALUE 'S'.
+       01  CTE-NV-MAX-CADEIA               PIC S9(004) COMP VALUE +10.
+       01  GDA-NV-CADEIA                   PIC S9(004) COMP VALUE ZERO.
+       01  GDA-IN-CADEIA-RAIZ              PIC  X(001) VALUE 'N'.
+           88  CADEIA-ATE-RAIZ                         VALUE 'S'.
+       01  GDA-CD-IDFR-SEQ-CTFC-ESPD       PIC S9(004) COMP VALUE ZERO.
+       01  GDA-CD-IDFR-EMT-CTFD-ORIG       PIC S9(0009) COMP VALUE ZERO.
+       01  GDA-TX-IDFR-CHV-EMT-ORIG.
+           03  GDA-IDFR-CHV-EMT-ORIG-SIZE  PIC S9(0004) COMP VALUE ZERO.
+           03  GDA-IDFR-CHV-EMT-ORIG-TEXT  PIC  X(0512) VALUE SPACES.
+       01  CTE-NV-MAX-CTFC-PKCS7           PIC S9(004) COMP VALUE +20.
+       01  GDA-NR-SEQ-CTFD-EXTR            PIC S9(004) COMP VALUE ZERO.
+       01  GDA-SW-CTFD-EXTR-OK             PIC  X(001) VALUE 'N'.
+           88  CTFD-EXTR-OK                            VALUE 'S'.
+       01  CTE-NV-MAX-TENT-7100             PIC S9(004) COMP VALUE +3.
+       01  GDA-NV-TENT-7100                PIC S9(004) COMP VALUE ZERO.
+       01  CTE-NV-JAN-VRS-PRM               PIC  9(003) VALUE 002.
+       01  GDA-VRS-PRM-RECB                PIC  X(006).
+       01  FILLER                REDEFINES GDA-VRS-PRM-RECB.
+           03  FILLER                      PIC  X(003).
+           03  GDA-NR-VRS-PRM-RECB         PIC  9(003).
+       01  GDA-NR-VRS-PRM-MIN               PIC  9(003).
+       01  GDA-IN-VRS-PRM-ACTA              PIC  X(001) VALUE 'N'.
+           88  VRS-PRM-ACTA                            VALUE 'S'.
        01  KDPY-CD-RTN                     PIC  +9999999999.
        01  KDPY-INTEGER                    PIC  +9999999999.
        01  KDPY-SMALLINT                   PIC  +99999.
@@ -101,6 +126,28 @@
        01  GDA-OID-CTNR.
            49  OID-CTNR-SIZE               PIC S9(009) COMP.
            49  OID-CTNR-TEXT               PIC  X(032).
+      *----------------------------------------------------------------*
+      *    Algoritmos de assinatura aprovados (OID em binario/DER) -
+      *    tabela DB2ICD.OID_ASS_APRVD, carregada uma vez por
+      *    certificado por 811000-EXECUTA-ICDSOID0 (cursor declarado
+      *    junto com os demais, mais abaixo), para permitir aposentar
+      *    algoritmos fracos (ex.: sha1WithRSAEncryption) sem
+      *    recompilar o programa.
+      *----------------------------------------------------------------*
+       01  ICDSOID0                        PIC  X(008) VALUE 'ICDSOID0'.
+       01  GDA-IN-FIM-OID0                 PIC  9(001) VALUE ZERO.
+           88  IN-FIM-OID0                            VALUE 1.
+      *
+       01  ICDSOID0-DADOS.
+           03  POID-QT-REG                 PIC S9(009) COMP.
+           03  POID-TABELA                 OCCURS   20.
+               05  POID-TX-OID-ASS-APRVD.
+                   49  POID-OID-ASS-APRVD-SIZE  PIC S9(004) COMP.
+                   49  POID-OID-ASS-APRVD-TEXT  PIC  X(032).
+      *
+       01  GDA-IX-OID-ASS-APRVD            PIC S9(004) COMP VALUE ZERO.
+       01  GDA-SW-OID-ASS-APRVD            PIC  X(001) VALUE 'N'.
+           88  OID-ASS-APRVD-OK                        VALUE 'S'.
       *
        01  INICIO-DADOS                    PIC  X(02)  VALUE SPACES.
        01  FILLER REDEFINES INICIO-DADOS.
@@ -194,8 +241,19 @@
        01  ICDS7200                        PIC  X(008) VALUE 'ICDS7200'.
       *
        01  ICDS7200-DADOS.
--INC   ICDKRTNW                                                         
--INC   ICDK7200                                                         
+-INC   ICDKRTNW
+-INC   ICDK7200
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS7300 - Consulta OCSP do certificado
+      *----------------------------------------------------------------*
+       01  ICDS7300                        PIC  X(008) VALUE 'ICDS7300'.
+      *
+       01  ICDS7300-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK7300
+      *
+       01  S7300-IN-RESPOSTA               PIC  X(001) VALUE 'N'.
       *
       *----------------------------------------------------------------*
       *    Area da sub-rotina ICDS9100 - Gravacao de log do sistema
@@ -356,12 +414,26 @@
            END-EXEC.
       *
       *----------------------------------------------------------------*
+      *    Definicao do cursor da tabela DB2ICD.OID_ASS_APRVD
+      *----------------------------------------------------------------*
+           EXEC SQL
+                DECLARE  OID-ASS-APRVD CURSOR FOR
+                 SELECT  TX_OID_ASS_APRVD
+                      ,  NR_SIZE_OID_ASS_APRVD
+                   FROM  DB2ICD.OID_ASS_APRVD
+           END-EXEC.
+      *
+      *----------------------------------------------------------------*
       *    O erro de SQL sera guardado na SQLCA
       *----------------------------------------------------------------*
       *
            EXEC SQL
                 INCLUDE SQLCA
            END-EXEC.
+      *
+       01  K0OID-TX-OID-ASS-APRVD.
+           49  K0OID-OID-ASS-APRVD-SIZE    PIC S9(004) COMP.
+           49  K0OID-OID-ASS-APRVD-TEXT    PIC  X(032).
       *
       *----------------------------------------------------------------*
       *    Variaveis da linkage
@@ -467,7 +539,7 @@
            PERFORM 300000-VERIFICA-CADM-ANT.
            IF  S3200-SAID-CD-EST-ACLT EQUAL SPACES
                PERFORM 400000-VERIFICA-BASC-X509
-               PERFORM 500000-VERIFICA-SEQ-CTFC
+               PERFORM 495000-VALIDA-CADEIA-CTFC
                PERFORM 600000-ARMAZENA-CTFD-USU-FIM
            END-IF.
            PERFORM 700000-FINALIZA.
@@ -522,8 +594,15 @@
       D    DISPLAY '000 ' CTE-PRGM ' - Valida versao da API (S3200)   '.
       *
            IF  NOT S3200-IDFR-VRS-PRM-ATU-OK
-               MOVE 'VLDR-LKS' TO S9100-CD-LCZC-ERRO-FON
-               GO TO 999000-ERRO-002
+               MOVE SPACES                  TO GDA-VRS-PRM-RECB
+               MOVE S3200-ENTD-IDFR-VRS-PRM  TO GDA-VRS-PRM-RECB
+               PERFORM 100500-VALIDA-VRS-PRM-ANT
+               IF  NOT VRS-PRM-ACTA
+                   MOVE 'VLDR-LKS' TO S9100-CD-LCZC-ERRO-FON
+                   GO TO 999000-ERRO-002
+               END-IF
+      D        DISPLAY '000 ' CTE-PRGM ' - Versao anterior aceita ('
+      D                                    GDA-VRS-PRM-RECB ')'
            END-IF.
       *
       D    DISPLAY '000 ' CTE-PRGM ' - Valida tamanho do certificado  '.
@@ -613,6 +692,8 @@
 
            DISPLAY CTE-PRGM ' - FIM DO EVALUATE.'
 
+           PERFORM 103000-EXTRAI-CTFD-DE-PKCS7.
+
            MOVE S3200-TX-CTFD-DGTL-SIZE           TO GDA-TAM.
            MOVE LENGTH OF S3200-TX-CTFD-DGTL-TEXT TO GDA-LIM.
       *
@@ -646,6 +727,31 @@
       *----------*
            EXIT.
       *
+      *--------------------------------------*
+       100500-VALIDA-VRS-PRM-ANT      SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 100500-VALIDA-VRS-PRM-ANT     '.
+      *
+      *----------------------------------------------------------------*
+      *    Aceita, alem da versao atual (CTE-NR-VRS-PGM), uma janela de
+      *    versoes anteriores de linkage (CTE-NV-JAN-VRS-PRM versoes
+      *    abaixo), para nao obrigar todos os chamadores a subir no
+      *    mesmo instante em que este programa evolui de versao.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N' TO GDA-IN-VRS-PRM-ACTA.
+      *
+           MOVE CTE-NR-VRS-PGM TO GDA-NR-VRS-PRM-MIN.
+           SUBTRACT CTE-NV-JAN-VRS-PRM FROM GDA-NR-VRS-PRM-MIN.
+      *
+           IF  GDA-NR-VRS-PRM-RECB LESS CTE-NR-VRS-PGM
+           AND GDA-NR-VRS-PRM-RECB NOT LESS GDA-NR-VRS-PRM-MIN
+               SET  VRS-PRM-ACTA TO TRUE
+           END-IF.
+      *
+       100599-SAI.
+           EXIT.
+      *
       *----------------------------------------*
        101000-CONVERTE-ASCII-EBCDIC     SECTION.
       *----------------------------------------*
@@ -748,6 +854,86 @@
       *----------*
             EXIT.
       *
+      *--------------------------------------*
+       103000-EXTRAI-CTFD-DE-PKCS7    SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 103000-EXTRAI-CTFD-DE-PKCS7  '.
+      *
+      *----------------------------------------------------------------*
+      *    O certificado pode vir isolado ou dentro de um container
+      *    PKCS#7 (SignedData); o container pode conter mais de um
+      *    certificado (por exemplo, o certificado de usuario final
+      *    junto com a cadeia de emissores).  Percorre o container,
+      *    certificado a certificado, ate achar o primeiro que NAO
+      *    seja uma AC; se o conteudo nao for PKCS#7, segue com o
+      *    dado original sem alteracao.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS TO GDA-NR-SEQ-CTFD-EXTR.
+           MOVE 'N'   TO GDA-SW-CTFD-EXTR-OK.
+      *
+           PERFORM 103100-LOCALIZA-CTFD-USU-FIM
+               UNTIL CTFD-EXTR-OK
+                  OR GDA-NR-SEQ-CTFD-EXTR GREATER CTE-NV-MAX-CTFC-PKCS7.
+      *
+           IF  NOT CTFD-EXTR-OK
+               MOVE 'DET-X509' TO S9100-CD-LCZC-ERRO-FON
+               GO TO 999000-ERRO-020
+           END-IF.
+      *
+       103099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       103100-LOCALIZA-CTFD-USU-FIM   SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 103100-LOCALIZA-CTFD-USU-FIM '.
+      *
+           ADD +1 TO GDA-NR-SEQ-CTFD-EXTR.
+      *
+           INITIALIZE     ICDS2100-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
+           SET  S2100-FUC-CTNR-PKCS7         TO TRUE.
+           SET  S2100-FMT-PEM                TO TRUE.
+           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE GDA-NR-SEQ-CTFD-EXTR         TO S2100-NR-SEQ-CTFD-EXTR.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS2100 USING GDA-DFHEIBLK
+                               ICDS2100-DADOS.
+      *
+           IF  KRTN-CD-RTN OF ICDS2100-DADOS EQUAL ZEROS
+      D        DISPLAY '000 ' CTE-PRGM ' - CONTAINER PKCS7 DETECTADO'
+               MOVE S2100-SAID-TX-CTFD-EXTR-SIZE
+                                             TO S3200-TX-CTFD-DGTL-SIZE
+               MOVE S2100-SAID-TX-CTFD-EXTR-TEXT
+                                             TO S3200-TX-CTFD-DGTL-TEXT
+               IF  NOT S2100-SAID-CTFD-EXTR-E-AC
+                   SET  CTFD-EXTR-OK TO TRUE
+               END-IF
+           ELSE
+               IF  KRTN-CD-RTN-AUX OF ICDS2100-DADOS EQUAL +9999
+      D            DISPLAY '000 ' CTE-PRGM
+      D                            ' - CERTIFICADO ISOLADO (NAO PKCS7)'
+                   SET  CTFD-EXTR-OK TO TRUE
+               ELSE
+                   IF  KRTN-CD-RTN-AUX OF ICDS2100-DADOS EQUAL +9998
+      D                DISPLAY '000 ' CTE-PRGM ' - FIM DO CONTAINER'
+      D                        ' PKCS7, NENHUM CERTIFICADO NAO-AC'
+                       SET  CTFD-EXTR-OK TO TRUE
+                   ELSE
+                       MOVE 'DET-X509' TO S9100-CD-LCZC-ERRO-FON
+                       GO TO 999000-ERRO-020
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       103199-SAI.
+           EXIT.
+      *
       *--------------------------------------*
        200000-EXTRAI-DADOS-CTFD-DGTL  SECTION.
       *--------------------------------------*
@@ -771,7 +957,10 @@
            SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
            SET  S2100-FUC-CTNR-X509          TO TRUE.
            SET  S2100-FMT-PEM                TO TRUE.
-           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE S3200-TX-CTFD-DGTL-SIZE      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-SIZE.
+           MOVE S3200-TX-CTFD-DGTL-TEXT      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-TEXT.
       *
            PERFORM 210000-EXECUTA-ICDS2100.
       *
@@ -807,7 +996,10 @@
            SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
            SET  S2100-FUC-OBG-ICP-BR         TO TRUE.
            SET  S2100-FMT-PEM                TO TRUE.
-           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE S3200-TX-CTFD-DGTL-SIZE      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-SIZE.
+           MOVE S3200-TX-CTFD-DGTL-TEXT      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-TEXT.
       *
       *----------------------------------------------------------------*
       *    FIXME [BEGIN]
@@ -873,7 +1065,10 @@
            SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
            SET  S2100-FUC-LCR-KEY-ID         TO TRUE.
            SET  S2100-FMT-PEM                TO TRUE.
-           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE S3200-TX-CTFD-DGTL-SIZE      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-SIZE.
+           MOVE S3200-TX-CTFD-DGTL-TEXT      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-TEXT.
       *
       *----------------------------------------------------------------*
       *    FIXME [BEGIN]
@@ -918,7 +1113,10 @@
            SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
            SET  S2100-FUC-CHV-PBCO           TO TRUE.
            SET  S2100-FMT-PEM                TO TRUE.
-           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE S3200-TX-CTFD-DGTL-SIZE      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-SIZE.
+           MOVE S3200-TX-CTFD-DGTL-TEXT      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-TEXT.
       *
            PERFORM 210000-EXECUTA-ICDS2100.
       *
@@ -943,7 +1141,10 @@
            SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
            SET  S2100-FUC-UTZO-CHV           TO TRUE.
            SET  S2100-FMT-PEM                TO TRUE.
-           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE S3200-TX-CTFD-DGTL-SIZE      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-SIZE.
+           MOVE S3200-TX-CTFD-DGTL-TEXT      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-TEXT.
       *
            PERFORM 210000-EXECUTA-ICDS2100.
       *
@@ -981,7 +1182,10 @@
            SET  S2100-IDFR-VRS-PRM-ATU-OK    TO TRUE.
            SET  S2100-FUC-TBS-ASS-AC         TO TRUE.
            SET  S2100-FMT-PEM                TO TRUE.
-           MOVE S3200-ENTD-TX-CTFD-DGTL      TO S2100-ENTD-TX-CTFD-DGTL.
+           MOVE S3200-TX-CTFD-DGTL-SIZE      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-SIZE.
+           MOVE S3200-TX-CTFD-DGTL-TEXT      TO
+                                                 S2100-ENTD-TX-CTFD-DGTL-TEXT.
       *
            PERFORM 210000-EXECUTA-ICDS2100.
       *
@@ -1148,13 +1352,86 @@
                GO TO 999000-ERRO-009
            END-IF.
       *
-           IF  UTCW-GEN-TIME NOT    LESS S2100-TS-EXPC-CTFD-DGTL        
-               MOVE 'E'               TO S3200-SAID-CD-EST-ACLT         
+           IF  UTCW-GEN-TIME NOT    LESS S2100-TS-EXPC-CTFD-DGTL
+               MOVE 'E'               TO S3200-SAID-CD-EST-ACLT
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *    (5) Algoritmo de assinatura aprovado ?
+      *----------------------------------------------------------------*
+           PERFORM 811000-EXECUTA-ICDSOID0.
+      *
+           MOVE ZERO TO GDA-IX-OID-ASS-APRVD.
+           MOVE 'N'  TO GDA-SW-OID-ASS-APRVD.
+      *
+           PERFORM 401000-VERIFICA-OID-ASS-APRVD
+               UNTIL OID-ASS-APRVD-OK
+                  OR GDA-IX-OID-ASS-APRVD GREATER EQUAL POID-QT-REG.
+      *
+           IF  NOT OID-ASS-APRVD-OK
+               MOVE 'BASCX509' TO S9100-CD-LCZC-ERRO-FON
+               GO TO 999000-ERRO-021
            END-IF.
       *
        400099-SAI.
            EXIT.
       *
+      *--------------------------------------*
+       401000-VERIFICA-OID-ASS-APRVD  SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 401000-VERIFICA-OID-ASS-APRVD'.
+      *
+           ADD +1 TO GDA-IX-OID-ASS-APRVD.
+      *
+           IF  OID-CTNR-SIZE EQUAL
+                   POID-OID-ASS-APRVD-SIZE (GDA-IX-OID-ASS-APRVD)
+           AND OID-CTNR-TEXT (1:OID-CTNR-SIZE) EQUAL
+                   POID-OID-ASS-APRVD-TEXT (GDA-IX-OID-ASS-APRVD)
+                       (1:POID-OID-ASS-APRVD-SIZE (GDA-IX-OID-ASS-APRVD))
+               MOVE 'S' TO GDA-SW-OID-ASS-APRVD
+           END-IF.
+      *
+       401099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       495000-VALIDA-CADEIA-CTFC      SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 495000-VALIDA-CADEIA-CTFC     '.
+      *
+      *----------------------------------------------------------------*
+      *    Sobe a cadeia de certificacao do emissor em emissor,
+      *    validando a assinatura de cada nivel (500000), ate chegar
+      *    a uma AC raiz auto-assinada ou esgotar o limite de niveis.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS TO GDA-NV-CADEIA.
+           MOVE 'N'   TO GDA-IN-CADEIA-RAIZ.
+           MOVE S3200-CD-IDFR-SEQ-CTFC TO GDA-CD-IDFR-SEQ-CTFC-ESPD.
+      *
+      *----------------------------------------------------------------*
+      *    500000 reaproveita S2100-CD-IDFR-EMT-CTFD/IDFR-CHV-EMT-SIZE/
+      *    TEXT para subir a cadeia, sobrescrevendo-os a cada nivel com
+      *    a identificacao do emissor do emissor.  O emissor imediato do
+      *    certificado originalmente submetido fica salvo aqui para que
+      *    600000-ARMAZENA-CTFD-USU-FIM ainda o encontre depois.
+      *----------------------------------------------------------------*
+           MOVE S2100-CD-IDFR-EMT-CTFD  TO GDA-CD-IDFR-EMT-CTFD-ORIG.
+           MOVE S2100-IDFR-CHV-EMT-SIZE TO GDA-IDFR-CHV-EMT-ORIG-SIZE.
+           MOVE S2100-IDFR-CHV-EMT-TEXT TO GDA-IDFR-CHV-EMT-ORIG-TEXT.
+      *
+           PERFORM 500000-VERIFICA-SEQ-CTFC
+               UNTIL CADEIA-ATE-RAIZ
+                  OR GDA-NV-CADEIA GREATER CTE-NV-MAX-CADEIA.
+      *
+           IF  NOT CADEIA-ATE-RAIZ
+               MOVE 'SEQ-CTFC' TO S9100-CD-LCZC-ERRO-FON
+               GO TO 999000-ERRO-019
+           END-IF.
+      *
+       495099-SAI.
+           EXIT.
+      *
       *--------------------------------------*
        500000-VERIFICA-SEQ-CTFC       SECTION.
       *--------------------------------------*
@@ -1208,7 +1485,7 @@
       D                '('    K003-CD-EST-CTFD-DGTL                  ')'
       D        DISPLAY '000 ' CTE-PRGM ' - IDFR-SEQ-CTFC '
       D                '('                 K003-CD-IDFR-SEQ-CTFC     ')'
-      D                '('                 S3200-CD-IDFR-SEQ-CTFC    ')'
+      D                '('                 GDA-CD-IDFR-SEQ-CTFC-ESPD ')'
       *
                IF  K003-CD-EST-CTFD-DGTL EQUAL 'P'
                    MOVE 'P' TO S3200-SAID-CD-EST-ACLT
@@ -1217,7 +1494,7 @@
                IF  KRTN-CD-RTN OF ICDS003W-DADOS
                                          EQUAL ZEROS
                AND K003-CD-EST-CTFD-DGTL EQUAL 'A'
-               AND K003-CD-IDFR-SEQ-CTFC EQUAL S3200-CD-IDFR-SEQ-CTFC
+               AND K003-CD-IDFR-SEQ-CTFC EQUAL GDA-CD-IDFR-SEQ-CTFC-ESPD
       *            ----------------------------------------------
       *            (3) ICDS0100 - assinatura do emissor confere ?
       *            ----------------------------------------------
@@ -1293,6 +1570,26 @@
                MOVE 'SEQ-CTFC' TO S9100-CD-LCZC-ERRO-FON
                GO TO 999000-ERRO-013
            END-IF.
+      *
+      *----------------------------------------------------------------*
+      *    Nivel da cadeia validado.  Se o emissor encontrado (K003)
+      *    e auto-assinado (ou nao possui authKeyId proprio), chegou
+      *    na AC raiz; senao, prepara os dados do proximo emissor da
+      *    cadeia para o 495000 chamar este paragrafo outra vez.
+      *----------------------------------------------------------------*
+      *
+           ADD +1 TO GDA-NV-CADEIA.
+      *
+           IF  K003-CD-IDFR-EMT-CTFD EQUAL K003-CD-ADD-CTFR
+           OR  K003-IDFR-CHV-EMT-SIZE EQUAL ZEROS
+               MOVE 'S' TO GDA-IN-CADEIA-RAIZ
+           ELSE
+               MOVE K003-CD-IDFR-EMT-CTFD   TO S2100-CD-IDFR-EMT-CTFD
+               MOVE K003-IDFR-CHV-EMT-SIZE  TO S2100-IDFR-CHV-EMT-SIZE
+               MOVE K003-IDFR-CHV-EMT-TEXT  TO S2100-IDFR-CHV-EMT-TEXT
+               MOVE K003-CD-IDFR-SEQ-CTFC-EMT
+                                            TO GDA-CD-IDFR-SEQ-CTFC-ESPD
+           END-IF.
       *
        500099-SAI.
            EXIT.
@@ -1425,33 +1722,24 @@
            END-IF.
       *
       *----------------------------------------------------------------*
-      *    FIXME [BEGIN]
-      *----------------------------------------------------------------*
-           MOVE S2100-CD-IDFR-EMT-CTFD      TO K006-CD-ADD-CTFR.
-           MOVE S2100-URL-LS-CTFD-CNCD-SIZE (1)
-                                            TO K006-TX-URL-LS-CNCD-SIZE.
-           MOVE S2100-URL-LS-CTFD-CNCD-TEXT (1)
-                                            TO K006-TX-URL-LS-CNCD-TEXT.
-      *----------------------------------------------------------------*
-      *    FIXME [END]
+      *    Percorre as URLs de LCR publicadas no certificado, na ordem
+      *    em que vierem, ate encontrar a primeira com conteudo.  So
+      *    desiste quando nenhuma das URLs informadas for utilizavel.
       *----------------------------------------------------------------*
+           MOVE GDA-CD-IDFR-EMT-CTFD-ORIG   TO K006-CD-ADD-CTFR.
+           MOVE 1                           TO NDX.
+           MOVE 'N'                         TO GDA-IN-URL-LCR-OK.
       *
-           MOVE SPACES TO S7100-CND-EXT-URL.                            
-      *                                                                 
-           PERFORM 811000-EXECUTA-ICDS006P.
+           PERFORM 610000-SELECIONA-URL-LCR
+               UNTIL URL-LCR-SELECIONADA
+                  OR NDX GREATER S2100-URL-LS-CTFD-CNCD-QT-OCR.
       *
-           IF  P006-QT-REG NOT GREATER ZEROS
-               MOVE S2100-CD-IDFR-EMT-CTFD  TO K006-CD-ADD-CTFR
-               MOVE S2100-URL-LS-CTFD-CNCD-SIZE (1)
-                                            TO K006-TX-URL-LS-CNCD-SIZE
-               MOVE S2100-URL-LS-CTFD-CNCD-TEXT (1)
-                                            TO K006-TX-URL-LS-CNCD-TEXT
-               MOVE 'M'                     TO K006-CD-EST-LS-CNCD
-               PERFORM 907000-EXECUTA-ICDSUTC0                          
-               MOVE UTCW-DB2-TIME           TO K006-TS-EST-LS-CNCD      
-               PERFORM 811000-EXECUTA-ICDS006I
-               MOVE 'N' TO S7100-CND-EXT-URL                            
+           IF  NOT URL-LCR-SELECIONADA
+               MOVE 'URL-LCR ' TO S9100-CD-LCZC-ERRO-FON
+               GO TO 999000-ERRO-014
            END-IF.
+      *
+           PERFORM 615000-PREPARA-URL-LCR-PENDENTE.
       *
       *----------------------------------------------------------------*
       *    (5) ICDS003I - armazena certificado
@@ -1489,6 +1777,8 @@
            MOVE S2100-TX-CTFD-DGTL-TEXT  TO K003-TX-CTFD-DGTL-TEXT.
       *
            PERFORM 811000-EXECUTA-ICDS003I.
+      *
+           PERFORM 811100-REGISTRA-LOG-ACEITE.
       *
       *----------------------------------------------------------------*
       *    (6) ICDS004I - armazena historico do certificado
@@ -1523,6 +1813,51 @@
        600099-SAI.
            EXIT.
       *
+      *--------------------------------------*
+       610000-SELECIONA-URL-LCR       SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 610000-SELECIONA-URL-LCR       '.
+      *
+           IF  S2100-URL-LS-CTFD-CNCD-SIZE (NDX) GREATER ZEROS
+               MOVE S2100-URL-LS-CTFD-CNCD-SIZE (NDX)
+                                            TO K006-TX-URL-LS-CNCD-SIZE
+               MOVE S2100-URL-LS-CTFD-CNCD-TEXT (NDX)
+                                            TO K006-TX-URL-LS-CNCD-TEXT
+               MOVE 'S'                     TO GDA-IN-URL-LCR-OK
+           ELSE
+               ADD +1 TO NDX
+           END-IF.
+      *
+       610099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       615000-PREPARA-URL-LCR-PENDENTE SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 615000-PREPARA-URL-LCR-PENDENTE'.
+      *
+      *----------------------------------------------------------------*
+      *    Para a URL de LCR corrente em K006 (ja selecionada por
+      *    610000-SELECIONA-URL-LCR), verifica se o registro da LCR ja
+      *    existe e, se nao existir, cria o registro pendente ('M') que
+      *    710000-EXECUTA-ICDS7100 vai atualizar em seguida.
+      *----------------------------------------------------------------*
+      *
+           MOVE SPACES TO S7100-CND-EXT-URL.
+      *
+           PERFORM 811000-EXECUTA-ICDS006P.
+      *
+           IF  P006-QT-REG NOT GREATER ZEROS
+               MOVE 'M'                     TO K006-CD-EST-LS-CNCD
+               PERFORM 907000-EXECUTA-ICDSUTC0
+               MOVE UTCW-DB2-TIME           TO K006-TS-EST-LS-CNCD
+               PERFORM 811000-EXECUTA-ICDS006I
+               MOVE 'N' TO S7100-CND-EXT-URL
+           END-IF.
+      *
+       615099-SAI.
+           EXIT.
+      *
       *--------------------------------------*
        700000-FINALIZA                SECTION.
       *--------------------------------------*
@@ -1534,22 +1869,41 @@
       D             ')'.
       *
       *----------------------------------------------------------------*
-      *    (1) ICDS7100 - URL de LCR nova ?                             
-      *    (2) ICDS006P - LCR estah ativa ?                             
-      *    (3) ICDS7200 - baixa o certificado, se revogado              
-      *    (4) ICDS2200 - vincula certificado ao codigo MCI             
+      *    (1) ICDS7100 - URL de LCR nova ?
+      *    (2) ICDS7300 - consulta OCSP do certificado (mais rapida)
+      *    (3) ICDS006P - LCR estah ativa ?
+      *    (4) ICDS7200 - baixa o certificado, se revogado
+      *    (5) ICDS2200 - vincula certificado ao codigo MCI
       *----------------------------------------------------------------*
       *
       *----------------------------------------------------------------*
-      *    (1) ICDS7100 - URL de LCR nova ?                             
+      *    (1) ICDS7100 - URL de LCR nova ?
       *----------------------------------------------------------------*
-      *                                                                 
-           IF  S7100-URL-NOVO                                           
-               PERFORM 710000-EXECUTA-ICDS7100                          
-           END-IF.                                                      
+      *
+           IF  S7100-URL-NOVO
+               PERFORM 710000-EXECUTA-ICDS7100
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *    (2) ICDS7300 - consulta OCSP do certificado
+      *        Checagem mais rapida que a LCR.  Quando o responder
+      *        OCSP responde de forma conclusiva, o resultado eh usado
+      *        direto e a checagem via LCR (passos 3 e 4) eh dispensada.
+      *        Quando o OCSP nao responde, segue-se o fluxo da LCR.
+      *----------------------------------------------------------------*
+      *
+           MOVE K003-CD-ADD-CTFR          TO S7300-CD-ADD-CTFR.
+           MOVE K003-CD-NR-SRE-CTFD       TO S7300-NR-SRE-CTFD-DGTL.
+      *
+           PERFORM 740000-EXECUTA-ICDS7300.
+      *
+           IF  S7300-IN-RESPOSTA EQUAL 'S'
+               MOVE S7300-CD-EST-CTFD-DGTL TO S3200-SAID
+               GO TO 700000-FIM-LCR
+           END-IF.
       *
       *----------------------------------------------------------------*
-      *    (2) ICDS006P - LCR estah ativa ?                             
+      *    (3) ICDS006P - LCR estah ativa ?
       *----------------------------------------------------------------*
       *
            MOVE K003-CD-ADD-CTFR          TO K006-CD-ADD-CTFR.
@@ -1560,14 +1914,14 @@
            IF  K006-CD-EST-LS-CNCD NOT EQUAL 'A'
       *        [L]CR nao atualizada
                MOVE 'L' TO S3200-SAID-CD-EST-ACLT
-               GO TO 700000-FIM-LCR                                     
+               GO TO 700000-FIM-LCR
            END-IF.
       *
       *----------------------------------------------------------------*
-      *    (3) ICDS7200 - baixa o certificado, se revogado              
-      *        Somente para os estados da URL de LCR:                   
-      *        - 'A' = LCR [A]tiva                                      
-      *        - 'L' = [L]CR nao atualizada                             
+      *    (4) ICDS7200 - baixa o certificado, se revogado
+      *        Somente para os estados da URL de LCR:
+      *        - 'A' = LCR [A]tiva
+      *        - 'L' = [L]CR nao atualizada
       *----------------------------------------------------------------*
       *
            SET  S7200-FUC-UM-CTFD         TO TRUE.
@@ -1580,67 +1934,163 @@
            OR  S3200-SAID-CD-EST-ACLT EQUAL 'L'
                PERFORM 720000-EXECUTA-ICDS7200
                MOVE S7200-CD-EST-CTFD-DGTL TO S3200-SAID
-           END-IF.                                                      
-      *                                                                 
-       700000-FIM-LCR.                                                  
-      *                                                                 
+           END-IF.
+      *
+       700000-FIM-LCR.
+      *
       *----------------------------------------------------------------*
-      *    (4) ICDS2200 - vincula certificado ao codigo MCI             
+      *    (5) ICDS2200 - vincula certificado ao codigo MCI
       *----------------------------------------------------------------*
-      *                                                                 
-           PERFORM 730000-EXECUTA-ICDS2200.                             
+      *
+           PERFORM 730000-EXECUTA-ICDS2200.
       *                                                                 
        700099-SAI.                                                      
            EXIT.                                                        
       *                                                                 
       *--------------------------------------*                          
-       710000-EXECUTA-ICDS7100        SECTION.                          
-      *--------------------------------------*                          
-      D    DISPLAY '000 ' CTE-PRGM ' - 710000-EXECUTA-ICDS7100       '. 
-      *                                                                 
-           IF  NOT CALLER-AMB-CICS                                      
-      D        DISPLAY '000 ' CTE-PRGM ' - NAO EH CICS'                 
+       710000-EXECUTA-ICDS7100        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 710000-EXECUTA-ICDS7100       '.
+      *
+           IF  NOT CALLER-AMB-CICS
+      D        DISPLAY '000 ' CTE-PRGM ' - NAO EH CICS'
       D                                ' - SBCALLER(AMB=' CALLER-AMB ')'
-               MOVE SPACES TO S7100-CND-EXT-URL                         
-               GO TO 710099-SAI                                         
-           END-IF.                                                      
-      *                                                                 
-           INITIALIZE     ICDS7100-DADOS                                
-               REPLACING  NUMERIC BY  ZEROS                             
-                     ALPHANUMERIC BY SPACES.                            
-      *                                                                 
-           SET  S7100-IDFR-VRS-PRM-ATU-OK TO TRUE.                      
-           SET  S7100-FUC-ATLR-URL        TO TRUE.                      
-      *                                                                 
-      D    DISPLAY '000 ' CTE-PRGM                                      
-      D             ' - ' CTE-VERS                                      
-      D             ' - ' ICDS7100                                      
-      D               '(' S7100-ENTD-IDFR-VRS-PRM                       
-      D             ') (' S7100-ENTD-CD-FUC                             
-      D             ')'.                                                
-      *                                                                 
-           EXEC CICS LINK                                               
-                     PROGRAM      ( ICDS7100 )                          
-                     COMMAREA     ( ICDS7100-DADOS )                    
-                     LENGTH       ( LENGTH OF ICDS7100-DADOS )          
-                     RESP         ( GDA-RESP )                          
-                     RESP2        ( GDA-RESP2 )                         
-                     SYNCONRETURN                                       
-           END-EXEC.                                                    
-      *                                                                 
-           IF  GDA-RESP NOT EQUAL ZERO                                  
-               MOVE 'URL-LCR ' TO S9100-CD-LCZC-ERRO-FON                
-               PERFORM 999000-ERRO-015                                  
-           END-IF.                                                      
-      *                                                                 
-           IF  KRTN-CD-RTN OF ICDS7100-DADOS NOT EQUAL ZEROS            
-               MOVE 'URL-LCR ' TO S9100-CD-LCZC-ERRO-FON                
-               PERFORM 999000-ERRO-ICDS7100                             
+               MOVE SPACES TO S7100-CND-EXT-URL
+               GO TO 710099-SAI
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *    ICDS7100 roda num ambiente externo (rede) sujeito a falha
+      *    transitoria do LINK (EXEC CICS RESP <> ZERO).  Cada nova
+      *    tentativa aguarda um intervalo antes de chamar de novo, ate
+      *    o limite de tentativas configurado em CTE-NV-MAX-TENT-7100.
+      *    Nao se tira SYNCPOINT aqui: a unidade de trabalho desta
+      *    transacao (ICDS003I, REGISTRA-LOG-ACEITE etc.) ainda nao
+      *    estah completa neste ponto, e um checkpoint intermediario
+      *    confirmaria essas atualizacoes antes de se saber se a
+      *    transacao vai terminar com sucesso.
+      *----------------------------------------------------------------*
+      *
+           MOVE ZEROS TO GDA-NV-TENT-7100.
+      *
+           PERFORM 711000-LINK-ICDS7100
+               UNTIL GDA-RESP EQUAL ZERO
+                  OR GDA-NV-TENT-7100 NOT LESS CTE-NV-MAX-TENT-7100.
+      *
+      *----------------------------------------------------------------*
+      *    A URL de LCR corrente esgotou as retentativas do LINK.  Em
+      *    vez de desistir direto, tenta as demais URLs publicadas no
+      *    certificado (S2100-URL-LS-CTFD-CNCD-TEXT) antes de reportar
+      *    falha - um unico ponto de distribuicao fora do ar nao deve
+      *    impedir o uso de outro publicado no mesmo certificado.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 712000-TROCA-URL-LCR
+               UNTIL GDA-RESP EQUAL ZERO
+                  OR NOT URL-LCR-SELECIONADA.
+      *
+           IF  GDA-RESP NOT EQUAL ZERO
+               MOVE 'URL-LCR ' TO S9100-CD-LCZC-ERRO-FON
+               PERFORM 999000-ERRO-015
+           END-IF.
+      *
+           IF  KRTN-CD-RTN OF ICDS7100-DADOS NOT EQUAL ZEROS
+               MOVE 'URL-LCR ' TO S9100-CD-LCZC-ERRO-FON
+               PERFORM 999000-ERRO-ICDS7100
            END-IF.
       *
        710099-SAI.
            EXIT.
       *
+      *--------------------------------------*
+       712000-TROCA-URL-LCR           SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 712000-TROCA-URL-LCR          '.
+      *
+      *----------------------------------------------------------------*
+      *    So eh chamada quando 711000-LINK-ICDS7100 esgotou as
+      *    retentativas contra a URL corrente (GDA-RESP <> ZERO).
+      *    Avanca NDX e reaproveita 610000-SELECIONA-URL-LCR para
+      *    localizar a proxima URL de LCR publicada no certificado; se
+      *    achar uma, prepara o registro pendente dela, aponta o
+      *    certificado para essa nova URL e tenta o LINK outra vez do
+      *    zero.  Se nao houver mais nenhuma URL, devolve o controle
+      *    com GDA-RESP ainda <> ZERO para 710000 reportar a falha.
+      *----------------------------------------------------------------*
+      *
+           MOVE 'N' TO GDA-IN-URL-LCR-OK.
+           ADD  +1 TO NDX.
+      *
+           PERFORM 610000-SELECIONA-URL-LCR
+               UNTIL URL-LCR-SELECIONADA
+                  OR NDX GREATER S2100-URL-LS-CTFD-CNCD-QT-OCR.
+      *
+           IF  URL-LCR-SELECIONADA
+      D        DISPLAY '000 ' CTE-PRGM ' - TENTANDO PROXIMA URL DE LCR'
+               MOVE K003-CD-ADD-CTFR   TO K006-CD-ADD-CTFR
+               PERFORM 615000-PREPARA-URL-LCR-PENDENTE
+               MOVE K006-CD-URL-LS-CNCD TO K003-CD-URL-LS-CNCD
+               PERFORM 811000-EXECUTA-ICDS003I
+               MOVE ZEROS TO GDA-NV-TENT-7100
+               PERFORM 711000-LINK-ICDS7100
+                   UNTIL GDA-RESP EQUAL ZERO
+                      OR GDA-NV-TENT-7100 NOT LESS CTE-NV-MAX-TENT-7100
+           END-IF.
+      *
+       712099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       711000-LINK-ICDS7100           SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 711000-LINK-ICDS7100          '.
+      *
+           ADD +1 TO GDA-NV-TENT-7100.
+      *
+           IF  GDA-NV-TENT-7100 GREATER +1
+      D        DISPLAY '000 ' CTE-PRGM ' - RETENTATIVA ICDS7100 N. '
+      D                                   GDA-NV-TENT-7100
+               EXEC CICS DELAY
+                         INTERVAL ( 1 )
+               END-EXEC
+           END-IF.
+      *
+      *----------------------------------------------------------------*
+      *    So inicializa o commarea por completo na 1a. tentativa.  Nas
+      *    retentativas o conteudo devolvido pelo LINK anterior (posicao
+      *    de download ja baixada da LCR) eh preservado no commarea e
+      *    remapeado de volta para o proprio ICDS7100 na nova chamada,
+      *    para que a retentativa continue de onde a anterior parou em
+      *    vez de reiniciar a LCR do zero.
+      *----------------------------------------------------------------*
+           IF  GDA-NV-TENT-7100 EQUAL +1
+               INITIALIZE     ICDS7100-DADOS
+                   REPLACING  NUMERIC BY  ZEROS
+                         ALPHANUMERIC BY SPACES
+           END-IF.
+      *
+           SET  S7100-IDFR-VRS-PRM-ATU-OK TO TRUE.
+           SET  S7100-FUC-ATLR-URL        TO TRUE.
+      *
+      D    DISPLAY '000 ' CTE-PRGM
+      D             ' - ' CTE-VERS
+      D             ' - ' ICDS7100
+      D               '(' S7100-ENTD-IDFR-VRS-PRM
+      D             ') (' S7100-ENTD-CD-FUC
+      D             ')'.
+      *
+           EXEC CICS LINK
+                     PROGRAM      ( ICDS7100 )
+                     COMMAREA     ( ICDS7100-DADOS )
+                     LENGTH       ( LENGTH OF ICDS7100-DADOS )
+                     RESP         ( GDA-RESP )
+                     RESP2        ( GDA-RESP2 )
+                     SYNCONRETURN
+           END-EXEC.
+      *
+       711099-SAI.
+           EXIT.
+      *
       *--------------------------------------*
        720000-EXECUTA-ICDS7200        SECTION.
       *--------------------------------------*
@@ -1749,6 +2199,59 @@
        730099-SAI.
            EXIT.
       *
+      *--------------------------------------*
+       740000-EXECUTA-ICDS7300        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 740000-EXECUTA-ICDS7300       '.
+      *
+           MOVE 'N'         TO S7300-IN-RESPOSTA.
+      *
+           IF  NOT CALLER-AMB-CICS
+      D        DISPLAY '000 ' CTE-PRGM ' - NAO EH CICS'
+      D                                ' - SBCALLER(AMB=' CALLER-AMB ')'
+               GO TO 740099-SAI
+           END-IF.
+      *
+           SET  S7300-IDFR-VRS-PRM-ATU-OK TO TRUE.
+           SET  S7300-FUC-CNS-OCSP        TO TRUE.
+      *
+      D    DISPLAY '000 ' CTE-PRGM
+      D             ' - ' CTE-VERS
+      D             ' - ' ICDS7300
+      D               '(' S7300-ENTD-IDFR-VRS-PRM
+      D             ') (' S7300-ENTD-CD-FUC
+      D             ') (' S7300-CD-ADD-CTFR
+      D             ') (' S7300-NR-SRE-CTFD-DGTL
+      D             ')'.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+      *
+           EXEC CICS LINK
+                     PROGRAM      ( ICDS7300 )
+                     COMMAREA     ( ICDS7300-DADOS )
+                     LENGTH       ( LENGTH OF ICDS7300-DADOS )
+                     RESP         ( GDA-RESP )
+                     RESP2        ( GDA-RESP2 )
+                     SYNCONRETURN
+           END-EXEC.
+      *
+      *    Responder OCSP indisponivel - fica por conta da LCR.
+           IF  GDA-RESP NOT EQUAL ZERO
+               GO TO 740099-SAI
+           END-IF.
+      *
+           IF  KRTN-CD-RTN OF ICDS7300-DADOS NOT EQUAL ZEROS
+               MOVE 'CNS-OCSP' TO S9100-CD-LCZC-ERRO-FON
+               PERFORM 999000-ERRO-ICDS7300
+           END-IF.
+      *
+      D    DISPLAY 'EST-CTFD-DGTL (' S7300-CD-EST-CTFD-DGTL         ')'.
+      *
+           MOVE 'S'         TO S7300-IN-RESPOSTA.
+      *
+       740099-SAI.
+           EXIT.
+      *
       *--------------------------------------*
       *800000-SUBROTINAS              SECTION.
       *--------------------------------------*
@@ -1957,6 +2460,31 @@
        811099-SAI-EXECUTA-ICDS003I.
            EXIT.
       *
+      *--------------------------------------*
+       811100-REGISTRA-LOG-ACEITE     SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 811100-REGISTRA-LOG-ACEITE    '.
+      *
+           MOVE ZEROS                      TO S9100-CD-OCR
+                                              S9100-CD-RTN.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE CTE-PRGM                   TO S9100-CD-PGM-RTN.
+           MOVE 'ACEITE'                   TO S9100-CD-ABEND.
+           MOVE ZEROS                      TO S9100-CD-RTN-AUX.
+           MOVE ZEROS                      TO S9100-CD-REA-AUX.
+           MOVE LOW-VALUES                 TO S9100-OTR-INF-CMPR.
+           STRING 'CERTIFICADO ACEITO - ' K003-CD-ADD-CTFR ' - '
+                  K003-TX-NR-SRE-CTFD
+                       DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
+           END-STRING.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS9100 USING GDA-DFHEIBLK
+                               ICDS9100-DADOS.
+      *
+       811199-SAI.
+           EXIT.
+      *
       *--------------------------------------*
       D811000-DISPLAY-ICDK003W        SECTION.
       *--------------------------------------*
@@ -2283,6 +2811,60 @@
       *812000-TABELAS-LOGICAS         SECTION.
       *--------------------------------------*
       *
+      *--------------------------------------*
+       811000-EXECUTA-ICDSOID0        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 811000-EXECUTA-ICDSOID0'
+      D                            ' - DB2ICD.OID_ASS_APRVD'.
+      *
+      *    Open cursor DB2ICD.OID_ASS_APRVD
+           EXEC SQL
+                OPEN OID-ASS-APRVD
+           END-EXEC.
+      *
+           MOVE ZERO TO POID-QT-REG.
+           MOVE ZERO TO GDA-IN-FIM-OID0.
+      *
+           PERFORM UNTIL IN-FIM-OID0
+      *
+      *        Pesquisa tabela DB2ICD.OID_ASS_APRVD
+               EXEC SQL
+                    FETCH  OID-ASS-APRVD
+                     INTO  :K0OID-OID-ASS-APRVD-TEXT
+                        ,  :K0OID-OID-ASS-APRVD-SIZE
+               END-EXEC
+      *
+               EVALUATE SQLCODE
+      *
+      *        Registro localizado
+                   WHEN +0
+                        IF  POID-QT-REG NOT LESS +20
+                            MOVE 1 TO GDA-IN-FIM-OID0
+                        ELSE
+                            ADD  +1 TO  POID-QT-REG
+                            MOVE        K0OID-TX-OID-ASS-APRVD
+                                    TO  POID-TX-OID-ASS-APRVD (POID-QT-REG)
+                        END-IF
+      *
+      *        Fim da tabela
+                   WHEN +100
+                        MOVE 1 TO GDA-IN-FIM-OID0
+      *
+      *        Erro de acesso
+                   WHEN OTHER
+                        MOVE 'BASCX509' TO S9100-CD-LCZC-ERRO-FON
+                        GO TO 999000-ERRO-ICDSOID0
+               END-EVALUATE
+           END-PERFORM.
+      *
+      *    Close cursor DB2ICD.OID_ASS_APRVD
+           EXEC SQL
+                CLOSE OID-ASS-APRVD
+           END-EXEC.
+      *
+       811099-SAI-EXECUTA-ICDSOID0.
+           EXIT.
+      *
       *--------------------------------------*
        812000-EXECUTA-ICDSL03A        SECTION.
       *--------------------------------------*
@@ -3212,6 +3794,56 @@
                        DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
            END-STRING.
            GO TO 999999-RETURN.
+      *
+       999000-ERRO-019.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-019.              '.
+           MOVE +0019                      TO S9100-CD-OCR
+                                              S9100-CD-RTN.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE CTE-PRGM                   TO S9100-CD-PGM-RTN.
+           MOVE S9100-CD-LCZC-ERRO-FON     TO S9100-CD-ABEND.
+           MOVE GDA-NV-CADEIA              TO S9100-CD-RTN-AUX.
+           MOVE +0                         TO S9100-CD-REA-AUX.
+           MOVE LOW-VALUES                 TO S9100-OTR-INF-CMPR.
+           STRING 'ERRO - CERTIFICADO - Cadeia de certificacao nao'
+                                      ' chegou a AC raiz dentro do'
+                                      ' limite de niveis permitido'
+                       DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
+           END-STRING.
+           GO TO 999999-RETURN.
+      *
+       999000-ERRO-020.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-020.              '.
+           MOVE +0020                      TO S9100-CD-OCR
+                                              S9100-CD-RTN.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE CTE-PRGM                   TO S9100-CD-PGM-RTN.
+           MOVE S9100-CD-LCZC-ERRO-FON     TO S9100-CD-ABEND.
+           MOVE KRTN-CD-RTN     OF ICDS2100-DADOS TO S9100-CD-RTN-AUX.
+           MOVE KRTN-CD-RTN-AUX OF ICDS2100-DADOS TO S9100-CD-REA-AUX.
+           MOVE LOW-VALUES                 TO S9100-OTR-INF-CMPR.
+           STRING 'ERRO - CERTIFICADO - Container PKCS#7 invalido ou'
+                                      ' sem certificado de usuario'
+                                      ' final'
+                       DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
+           END-STRING.
+           GO TO 999999-RETURN.
+      *
+       999000-ERRO-021.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-021.              '.
+           MOVE +0021                      TO S9100-CD-OCR
+                                              S9100-CD-RTN.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE CTE-PRGM                   TO S9100-CD-PGM-RTN.
+           MOVE S9100-CD-LCZC-ERRO-FON     TO S9100-CD-ABEND.
+           MOVE +0                         TO S9100-CD-RTN-AUX.
+           MOVE +0                         TO S9100-CD-REA-AUX.
+           MOVE LOW-VALUES                 TO S9100-OTR-INF-CMPR.
+           STRING 'ERRO - CERTIFICADO - Algoritmo de assinatura nao'
+                                      ' aprovado'
+                       DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
+           END-STRING.
+           GO TO 999999-RETURN.
       *
        999000-ERRO-ICDS0100.
       D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS0100.         '.
@@ -3312,6 +3944,25 @@
            CALL ICDS9100 USING GDA-DFHEIBLK
                                ICDS9100-DADOS.
            EXIT.
+      *
+       999000-ERRO-ICDS7300.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS7300.         '.
+           MOVE +7300                      TO S9100-CD-OCR
+                                              S9100-CD-RTN.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE ICDS7300                   TO S9100-CD-PGM-RTN.
+           MOVE S9100-CD-LCZC-ERRO-FON     TO S9100-CD-ABEND.
+           MOVE KRTN-CD-RTN                OF ICDS7300-DADOS
+                                           TO S9100-CD-RTN-AUX.
+           MOVE KRTN-CD-RTN-AUX            OF ICDS7300-DADOS
+                                           TO S9100-CD-REA-AUX.
+           MOVE KRTN-TX-LVRE               OF ICDS7300-DADOS
+                                           TO S9100-OTR-INF-CMPR.
+      **** GO TO 999999-RETURN.
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS9100 USING GDA-DFHEIBLK
+                               ICDS9100-DADOS.
+           EXIT.
       *
        999000-ERRO-ICDS002P.
       D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS002P.         '.
@@ -3419,6 +4070,22 @@
                        DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
            END-STRING.
            GO TO 999999-RETURN.
+      *
+       999000-ERRO-ICDSOID0.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDSOID0.         '.
+           MOVE +0407                      TO S9100-CD-OCR
+                                              S9100-CD-RTN.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE ICDSOID0                    TO S9100-CD-PGM-RTN.
+           MOVE S9100-CD-LCZC-ERRO-FON     TO S9100-CD-ABEND.
+           MOVE SQLCODE                    TO S9100-CD-RTN-AUX.
+           MOVE POID-QT-REG                TO S9100-CD-REA-AUX.
+           MOVE LOW-VALUES                 TO S9100-OTR-INF-CMPR.
+           STRING 'ERRO - DB2ICD.OID_ASS_APRVD - '
+                                              SQLERRMC
+                       DELIMITED BY SIZE INTO S9100-OTR-INF-CMPR
+           END-STRING.
+           GO TO 999999-RETURN.
       *
        999000-ERRO-ICDSL03A.
       D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDSL03A.         '.
