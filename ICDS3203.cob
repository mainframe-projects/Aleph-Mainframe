@@ -0,0 +1,248 @@
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.   ICDS3203.
+       AUTHOR.       EQUIPE ICD
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *          ICDS3203 - COBOL II - BATCH                          *
+      *          ( COMPILAR COM SOS 13 - OPCAO 4 )                     *
+      *----------------------------------------------------------------*
+      * VRS001 09.08.2026 EQUIPE ICD - IMPLANTACAO.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *  ICD - Infra-estrutura de Certificacao Digital
+      *----------------------------------------------------------------*
+      *  Acolhe em lote, a partir de um arquivo sequencial, os
+      *  certificados digitais de usuario final previamente recebidos
+      *  por outro canal (ex.: carga inicial, migracao de base).  Cada
+      *  registro do arquivo de entrada e submetido a ICDS3200 da
+      *  mesma forma que um pedido avulso online, e o resultado de
+      *  cada certificado e gravado no relatorio de saida.
+      *----------------------------------------------------------------*
+      *  Chama:
+      *    --------
+      *    ICDS3200 - Acolher Certificados Digitais de Usuario Final
+      *----------------------------------------------------------------*
+      *
+      *--------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------*
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+       SELECT CTFDLOTE ASSIGN TO 'CTFDLOTE.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT CTFDRSLT ASSIGN TO 'CTFDRSLT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *
+       FILE SECTION.
+      *
+       FD  CTFDLOTE.
+       01  LOTE-CTFD-RECORD.
+           03  LOTE-IDFR-VRS-PRM           PIC  X(003).
+           03  LOTE-CD-IDFR-SEQ-CTFC       PIC  X(003).
+           03  LOTE-TX-CTFD-DGTL           PIC  X(4000).
+      *
+       FD  CTFDRSLT.
+       01  RPT-LINE                        PIC X(132).
+      *
+      *--------------------------------------*
+       WORKING-STORAGE                SECTION.
+      *--------------------------------------*
+      *
+       01  CTE-PRGM                        PIC  X(008) VALUE 'ICDS3203'.
+       01  CTE-VERS                        PIC  X(006) VALUE 'VRS001'.
+       01  GDA-DFHEIBLK                    PIC  X(085) VALUE SPACES.
+       01  GDA-QT-REG-LIDO                 PIC S9(009) COMP VALUE ZERO.
+       01  GDA-QT-REG-ACTO                 PIC S9(009) COMP VALUE ZERO.
+       01  GDA-QT-REG-REJD                 PIC S9(009) COMP VALUE ZERO.
+       01  EDT-QT-REG-LIDO                 PIC  ZZZ,ZZZ,ZZ9.
+       01  EDT-QT-REG-ACTO                 PIC  ZZZ,ZZZ,ZZ9.
+       01  EDT-QT-REG-REJD                 PIC  ZZZ,ZZZ,ZZ9.
+       01  GDA-SW-FIM-CTFDLOTE             PIC  X(001) VALUE 'N'.
+           88  GDA-FIM-CTFDLOTE                        VALUE 'S'.
+       01  GDA-QT-REG-DESDE-CMIT           PIC S9(009) COMP VALUE ZERO.
+      *
+       01  CTE-QT-REG-CMIT                 PIC S9(009) COMP VALUE +100.
+      *
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+      *
+       01  ICDS3200                        PIC  X(008) VALUE 'ICDS3200'.
+      *
+      *----------------------------------------------------------------*
+      *    Variaveis da linkage da ICDS3200 (mesmo book do online)
+      *----------------------------------------------------------------*
+      *
+       01  GDA-LKS-ENTD.
+-INC   ICDKRTNW
+-INC   ICDK3200
+      *
+       01  LKS-BOOK-ENTD.
+           03  LKS-BOOK-RTNW               PIC  X(0110).
+           03  LKS-BOOK-3200               PIC  X(4126).
+      *
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+      *
+      *--------------------------------------*
+       000000-PRINCIPAL               SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 000000-PRINCIPAL              '.
+      *
+           OPEN INPUT  CTFDLOTE.
+           OPEN OUTPUT CTFDRSLT.
+      *
+           PERFORM 100000-FORMATA-CABECALHO.
+      *
+           READ CTFDLOTE
+               AT END SET GDA-FIM-CTFDLOTE TO TRUE
+           END-READ.
+      *
+           PERFORM 200000-PROCESSA-CERTIFICADO
+               UNTIL GDA-FIM-CTFDLOTE.
+      *
+           IF  GDA-QT-REG-DESDE-CMIT GREATER ZEROS
+               PERFORM 900000-COMMIT-PARCIAL
+           END-IF.
+      *
+           PERFORM 300000-IMPRIME-TOTAIS.
+      *
+           CLOSE CTFDLOTE
+                 CTFDRSLT.
+           STOP RUN.
+      *
+      *--------------------------------------*
+       100000-FORMATA-CABECALHO       SECTION.
+      *--------------------------------------*
+      *
+           MOVE SPACES TO RPT-LINE.
+           STRING 'ACOLHIMENTO EM LOTE DE CERTIFICADOS DIGITAIS'
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       200000-PROCESSA-CERTIFICADO    SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 200000-PROCESSA-CERTIFICADO   '.
+      *
+           ADD +1 TO GDA-QT-REG-LIDO.
+      *
+           INITIALIZE     GDA-LKS-ENTD
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S3200-IDFR-VRS-PRM-ATU-OK  TO TRUE.
+           MOVE LOTE-CD-IDFR-SEQ-CTFC      TO S3200-CD-IDFR-SEQ-CTFC.
+           MOVE LOTE-TX-CTFD-DGTL          TO S3200-TX-CTFD-DGTL-TEXT.
+           MOVE ZEROS                      TO S3200-TX-CTFD-DGTL-SIZE.
+      *
+           MOVE GDA-LKS-ENTD TO LKS-BOOK-ENTD.
+      *
+           CALL ICDS3200 USING LKS-BOOK-ENTD.
+      *
+           MOVE LKS-BOOK-ENTD TO GDA-LKS-ENTD.
+      *
+           MOVE GDA-QT-REG-LIDO TO EDT-QT-REG-LIDO.
+           IF  KRTN-CD-RTN OF GDA-LKS-ENTD EQUAL ZEROS
+               ADD +1 TO GDA-QT-REG-ACTO
+               MOVE SPACES TO RPT-LINE
+               STRING '  REG ' EDT-QT-REG-LIDO ' ACEITO - SEQ '
+                      LOTE-CD-IDFR-SEQ-CTFC
+                           DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           ELSE
+               ADD +1 TO GDA-QT-REG-REJD
+               MOVE SPACES TO RPT-LINE
+               STRING '  REG ' EDT-QT-REG-LIDO ' REJEITADO - SEQ '
+                      LOTE-CD-IDFR-SEQ-CTFC ' - CD-RTN '
+                      KRTN-CD-RTN OF GDA-LKS-ENTD ' - '
+                      KRTN-TX-LVRE OF GDA-LKS-ENTD
+                           DELIMITED BY SIZE INTO RPT-LINE
+               END-STRING
+               WRITE RPT-LINE
+           END-IF.
+      *
+           ADD +1 TO GDA-QT-REG-DESDE-CMIT.
+           IF  GDA-QT-REG-DESDE-CMIT NOT LESS CTE-QT-REG-CMIT
+               PERFORM 900000-COMMIT-PARCIAL
+               MOVE ZEROS TO GDA-QT-REG-DESDE-CMIT
+           END-IF.
+      *
+           READ CTFDLOTE
+               AT END SET GDA-FIM-CTFDLOTE TO TRUE
+           END-READ.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       900000-COMMIT-PARCIAL          SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 900000-COMMIT-PARCIAL         '.
+      *
+      *----------------------------------------------------------------*
+      *    Confirma a unidade de trabalho DB2 a cada CTE-QT-REG-CMIT
+      *    registros, para que um abend no meio do arquivo nao desfaca
+      *    tambem os certificados ja acolhidos pelo ICDS3200 antes dele
+      *    (as linhas ja escritas em CTFDRSLT.TXT para esses registros
+      *    permanecem verdadeiras mesmo que o restante do arquivo nao
+      *    termine de processar).
+      *----------------------------------------------------------------*
+      *
+           EXEC SQL
+                COMMIT
+           END-EXEC.
+      *
+       900099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       300000-IMPRIME-TOTAIS          SECTION.
+      *--------------------------------------*
+      *
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE GDA-QT-REG-LIDO TO EDT-QT-REG-LIDO.
+           MOVE GDA-QT-REG-ACTO TO EDT-QT-REG-ACTO.
+           MOVE GDA-QT-REG-REJD TO EDT-QT-REG-REJD.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  TOTAL LIDOS    : ' EDT-QT-REG-LIDO
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  TOTAL ACEITOS  : ' EDT-QT-REG-ACTO
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING '  TOTAL REJEITADOS: ' EDT-QT-REG-REJD
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+      *
+       300099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *       F I M   D O   P R O G R A M A   I C D S 3 2 0 3          *
+      *----------------------------------------------------------------*
