@@ -1,70 +1,212 @@
       *****************************************************************
-      * PROGRAM    : CALC1000  
+      * PROGRAM    : CALC1000
       * DATE       : 05 NOVEMBER 2014
-      * AUTHOR     : JULIO CESAR TORRES  
+      * AUTHOR     : JULIO CESAR TORRES
       * PROGRAMMER : JULIO CESAR TORRES
-      * OBJECTIVE  : CALCULATE THE CANADIAN SALES TAX AMOUNTS (FOR QC) 
+      * OBJECTIVE  : CALCULATE THE CANADIAN SALES TAX AMOUNTS (FOR QC)
       *****************************************************************
-       IDENTIFICATION DIVISION. 
-      * 
-       PROGRAM-ID. CALC1001. 
-      * 
-       ENVIRONMENT DIVISION. 
-      * 
-       INPUT-OUTPUT SECTION. 
-      * 
-       DATA DIVISION. 
-      * 
-       FILE SECTION. 
-      * 
-       WORKING-STORAGE SECTION. 
-      * 
-       77    END-OF-SALES-SWITCH        PIC X VALUE 'N'. 
-       77    SALES-AMOUNT               PIC S9(005)V99. 
+      * 09 AUG 2026 - EQUIPE GFP - ADDED BATCH MODE (SYSIN 'B' CARD)
+      *               READING SALEAMTS.TXT AND WRITING SALETAXES.TXT
+      *               FOR A WHOLE FILE OF SALE AMOUNTS AT ONCE.
+      * 09 AUG 2026 - EQUIPE GFP - RATES NOW LOOKED UP FROM A PROVINCE
+      *               CODE INSTEAD OF BEING HARDCODED FOR QUEBEC ONLY.
+      * 09 AUG 2026 - EQUIPE GFP - BATCH MODE NOW REJECTS NON-NUMERIC
+      *               SALES AMOUNTS INSTEAD OF COMPUTING ON THEM.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID. CALC1001.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+           SELECT SALE-AMOUNTS-IN  ASSIGN TO 'SALEAMTS.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SALE-TAXES-OUT   ASSIGN TO 'SALETAXES.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  SALE-AMOUNTS-IN.
+       01  SALE-AMOUNT-RECORD.
+           03    SAR-PROVINCE-CODE    PIC X(002).
+           03    SAR-SALES-AMOUNT     PIC 9(005)V99.
+      *
+       FD  SALE-TAXES-OUT.
+       01  SALE-TAX-OUT-RECORD         PIC X(034).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  SALE-TAX-OUT-LINE.
+           03    STO-PROVINCE-CODE    PIC X(002).
+           03    FILLER               PIC X(001) VALUE SPACE.
+           03    STO-SALES-AMOUNT     PIC 9(005)V99.
+           03    FILLER               PIC X(001) VALUE SPACE.
+           03    STO-SALES-TPS        PIC 9(005)V99.
+           03    FILLER               PIC X(001) VALUE SPACE.
+           03    STO-SALES-TVQ        PIC 9(005)V99.
+           03    FILLER               PIC X(001) VALUE SPACE.
+           03    STO-SALES-TAXES      PIC 9(005)V99.
+      *
+      *-----------------------------------------------------------------
+      *    TABELA DE TAXAS POR PROVINCIA (GST/PST-HST COMBINADOS)
+      *-----------------------------------------------------------------
+       01  PROVINCE-RATE-TABLE.
+           03    PROVINCE-RATE-ENTRY  OCCURS 3 TIMES.
+                 05  PRT-PROVINCE-CODE   PIC X(002).
+                 05  PRT-TPS-QUOTA       PIC S9(005)V99.
+                 05  PRT-TVQ-QUOTA       PIC S9(005)V99.
+      *
+       77    PROV-IDX                   PIC S9(003).
+       77    DEFAULT-PROVINCE-CODE      PIC X(002) VALUE 'QC'.
+       77    PROVINCE-CODE              PIC X(002) VALUE 'QC'.
+       77    RUN-MODE                  PIC X VALUE SPACE.
+       77    END-OF-SALES-SWITCH        PIC X VALUE 'N'.
+       77    END-OF-FILE-SWITCH         PIC X VALUE 'N'.
+       77    SALES-AMOUNT               PIC S9(005)V99.
        77    SALES-TAX                  PIC S9(005)V99.
        77    SALES-TPS                  PIC S9(005)V99.
-       77    SALES-TVQ                  PIC S9(005)V99. 
+       77    SALES-TVQ                  PIC S9(005)V99.
        77    TPS-QUOTA                  PIC S9(005)V99 VALUE +0.05 .
        77    TVQ-QUOTA                  PIC S9(005)V99 VALUE +0.1.
-       77    SALES-TAXES                PIC S9(005)V99. 
-      * 
-      *
-       PROCEDURE DIVISION. 
-      * 
-       000-CALCULATE-SALES-TAX. 
-      * 
-           PERFORM 100-CALCULATE-ONE-SALES-TAX
-        		UNTIL END-OF-SALES-SWITCH = 'Y'. 
+       77    SALES-TAXES                PIC S9(005)V99.
+       77    REG-REJEITADOS-QT          PIC 9(005) VALUE ZERO.
+      *
+      *
+       PROCEDURE DIVISION.
+      *
+       000-CALCULATE-SALES-TAX.
+      *
+           PERFORM 050-INITIALIZE-PROVINCE-RATES.
+           ACCEPT RUN-MODE FROM SYSIN.
+      *
+           IF RUN-MODE = 'B'
+               PERFORM 200-BATCH-CALCULATE-SALES-TAXES
+           ELSE
+               PERFORM 100-CALCULATE-ONE-SALES-TAX
+        		UNTIL END-OF-SALES-SWITCH = 'Y'
+           END-IF.
            DISPLAY 'END OF SESSION.'.
-           STOP RUN. 
-      * 
-       100-CALCULATE-ONE-SALES-TAX. 
-           DISPLAY '---------------------------------------------------'. 
-           DISPLAY '------------ TO END PROGRAM, ENTER 0.--------------'. 
-           DISPLAY 'TO CALCULATE THE SALES TAX, ENTER THE SALES AMOUNT:'. 
-           ACCEPT SALES-AMOUNT. 
+           STOP RUN.
+      *
+       100-CALCULATE-ONE-SALES-TAX.
+           DISPLAY '---------------------------------------------------'.
+           DISPLAY '------------ TO END PROGRAM, ENTER 0.--------------'.
+           DISPLAY 'ENTER THE PROVINCE CODE (QC, ON, AB), OR BLANK FOR '.
+           DISPLAY 'THE DEFAULT (QC): '.
+           ACCEPT PROVINCE-CODE.
+           IF PROVINCE-CODE = SPACES
+               MOVE DEFAULT-PROVINCE-CODE TO PROVINCE-CODE
+           END-IF.
+           DISPLAY 'TO CALCULATE THE SALES TAX, ENTER THE SALES AMOUNT:'.
+           ACCEPT SALES-AMOUNT.
 
-           IF NOT IS NUMERIC SALES-AMOUNT 
+           IF SALES-AMOUNT IS NOT NUMERIC
                DISPLAY 'ERRO : DADO NAO NUMERICO!'
                STOP RUN
-           END-IF. 
+           END-IF.
+
+               IF SALES-AMOUNT = ZERO
+                   MOVE "Y" TO END-OF-SALES-SWITCH
+               ELSE
+                   PERFORM 060-LOOKUP-PROVINCE-RATES
 
-               IF SALES-AMOUNT = ZERO 
-                   MOVE "Y" TO END-OF-SALES-SWITCH 
-               ELSE 
              	   COMPUTE SALES-TPS ROUNDED = SALES-AMOUNT * TPS-QUOTA
 
              	   COMPUTE SALES-TVQ ROUNDED = SALES-AMOUNT * TVQ-QUOTA
 
                    ADD SALES-TPS TO SALES-TVQ GIVING SALES-TAX
 
-       			   COMPUTE SALES-TAXES ROUNDED = SALES-AMOUNT + 
+       			   COMPUTE SALES-TAXES ROUNDED = SALES-AMOUNT +
        			       SALES-TPS + SALES-TVQ
 
+                   DISPLAY 'PROVINCE     : ' PROVINCE-CODE
                    DISPLAY 'SOUS-TOTAL   : ' SALES-AMOUNT
-       			   DISPLAY 'TPS 5%       : ' SALES-TPS
-       			   DISPLAY 'TVQ 9,975%   : ' SALES-TVQ
-           		   DISPLAY 'TAXES        : ' SALES-TAX 
-           		   DISPLAY '==============================' 
-           		   DISPLAY 'TOTAL        : ' SALES-TAXES 
-           		END-IF. 
+       			   DISPLAY 'TPS/GST      : ' SALES-TPS
+       			   DISPLAY 'TVQ/PST-HST  : ' SALES-TVQ
+           		   DISPLAY 'TAXES        : ' SALES-TAX
+           		   DISPLAY '=============================='
+           		   DISPLAY 'TOTAL        : ' SALES-TAXES
+           		END-IF.
+      *
+       050-INITIALIZE-PROVINCE-RATES.
+      *
+           MOVE 'QC'      TO PRT-PROVINCE-CODE(1).
+           MOVE +0.05     TO PRT-TPS-QUOTA(1).
+           MOVE +0.1      TO PRT-TVQ-QUOTA(1).
+           MOVE 'ON'      TO PRT-PROVINCE-CODE(2).
+           MOVE +0.13     TO PRT-TPS-QUOTA(2).
+           MOVE +0.0      TO PRT-TVQ-QUOTA(2).
+           MOVE 'AB'      TO PRT-PROVINCE-CODE(3).
+           MOVE +0.05     TO PRT-TPS-QUOTA(3).
+           MOVE +0.0      TO PRT-TVQ-QUOTA(3).
+      *
+      *    IF THE PROVINCE CODE IS NOT FOUND IN THE TABLE, QUEBEC'S
+      *    RATES ARE APPLIED AS THE DEFAULT.
+       060-LOOKUP-PROVINCE-RATES.
+      *
+           MOVE 1 TO PROV-IDX.
+           PERFORM 061-ADVANCE-PROVINCE-RATE-INDEX
+               UNTIL PROVINCE-CODE = PRT-PROVINCE-CODE(PROV-IDX)
+                  OR PROV-IDX >= 3.
+           IF PROVINCE-CODE NOT = PRT-PROVINCE-CODE(PROV-IDX)
+               MOVE DEFAULT-PROVINCE-CODE TO PROVINCE-CODE
+               MOVE 1 TO PROV-IDX
+           END-IF.
+           MOVE PRT-TPS-QUOTA(PROV-IDX) TO TPS-QUOTA.
+           MOVE PRT-TVQ-QUOTA(PROV-IDX) TO TVQ-QUOTA.
+      *
+       061-ADVANCE-PROVINCE-RATE-INDEX.
+      *
+           ADD 1 TO PROV-IDX.
+      *
+       200-BATCH-CALCULATE-SALES-TAXES.
+      *
+           OPEN INPUT  SALE-AMOUNTS-IN
+                OUTPUT SALE-TAXES-OUT.
+           PERFORM 210-READ-SALE-AMOUNT-RECORD.
+           PERFORM 220-CALCULATE-AND-WRITE-ONE-TAX
+               UNTIL END-OF-FILE-SWITCH = 'Y'.
+           CLOSE SALE-AMOUNTS-IN
+                 SALE-TAXES-OUT.
+           IF REG-REJEITADOS-QT NOT = ZERO
+               DISPLAY 'ERRO : ' REG-REJEITADOS-QT
+                   ' REGISTRO(S) REJEITADO(S) POR VALOR NAO NUMERICO'
+           END-IF.
+      *
+       210-READ-SALE-AMOUNT-RECORD.
+      *
+           READ SALE-AMOUNTS-IN
+               AT END
+                   MOVE 'Y' TO END-OF-FILE-SWITCH.
+      *
+       220-CALCULATE-AND-WRITE-ONE-TAX.
+      *
+           IF SAR-SALES-AMOUNT IS NOT NUMERIC
+               ADD 1 TO REG-REJEITADOS-QT
+           ELSE
+               MOVE SAR-PROVINCE-CODE  TO PROVINCE-CODE
+               IF PROVINCE-CODE = SPACES
+                   MOVE DEFAULT-PROVINCE-CODE TO PROVINCE-CODE
+               END-IF
+               PERFORM 060-LOOKUP-PROVINCE-RATES
+               MOVE SAR-SALES-AMOUNT TO SALES-AMOUNT
+               COMPUTE SALES-TPS ROUNDED = SALES-AMOUNT * TPS-QUOTA
+               COMPUTE SALES-TVQ ROUNDED = SALES-AMOUNT * TVQ-QUOTA
+               ADD SALES-TPS TO SALES-TVQ GIVING SALES-TAX
+               COMPUTE SALES-TAXES ROUNDED = SALES-AMOUNT +
+                   SALES-TPS + SALES-TVQ
+               MOVE PROVINCE-CODE TO STO-PROVINCE-CODE
+               MOVE SALES-AMOUNT TO STO-SALES-AMOUNT
+               MOVE SALES-TPS    TO STO-SALES-TPS
+               MOVE SALES-TVQ    TO STO-SALES-TVQ
+               MOVE SALES-TAXES  TO STO-SALES-TAXES
+               MOVE SALE-TAX-OUT-LINE TO SALE-TAX-OUT-RECORD
+               WRITE SALE-TAX-OUT-RECORD
+           END-IF.
+           PERFORM 210-READ-SALE-AMOUNT-RECORD.
