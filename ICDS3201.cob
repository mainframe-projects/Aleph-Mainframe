@@ -0,0 +1,425 @@
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.   ICDS3201.
+       AUTHOR.       EQUIPE ICD
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *          ICDS3201 - COBOL II / CICS / SQL - ON LINE            *
+      *          ( COMPILAR COM SOS 13 - OPCAO 4 )                     *
+      *----------------------------------------------------------------*
+      * VRS001 09.08.2026 EQUIPE ICD - IMPLANTACAO.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *  ICD - Infra-estrutura de Certificacao Digital
+      *----------------------------------------------------------------*
+      *  Revogacao manual/emergencial de certificado digital de
+      *  usuario final, fora do ciclo normal de atualizacao de LCR.
+      *  Usada pela area de suporte quando um certificado precisa
+      *  ser invalidado de imediato (chave comprometida, solicitacao
+      *  do titular, etc.), sem esperar a proxima LCR publicada.
+      *----------------------------------------------------------------*
+      *  Chama:
+      *    --------
+      *    ICDS003C - Interface Tabela DB2ICD.CTFD_DGTL         - SELECT
+      *    ICDS003U - Interface Tabela DB2ICD.CTFD_DGTL         - UPDATE
+      *    ICDS004I - Interface Tabela DB2ICD.HST_CTFD_DGTL     - INSERT
+      *    ICDSUTC0 - Timestamp UTC (Universal Time, Coordinated)
+      *    ICDS9100 - Gravar log
+      *    --------
+      *    SBCALLER - Identifica programa chamador (ou cadeia de progs.)
+      *----------------------------------------------------------------*
+      *
+      *--------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------*
+      *
+      *--------------------------------------*
+       CONFIGURATION                  SECTION.
+      *--------------------------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+      *
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *
+      *--------------------------------------*
+       WORKING-STORAGE                SECTION.
+      *--------------------------------------*
+      *
+       01  CTE-PRGM                        PIC  X(008) VALUE 'ICDS3201'.
+       01  CTE-VERS                        PIC  X(006) VALUE 'VRS001'.
+       01  GDA-CD-RTN                      PIC S9(009) COMP.
+           88  CD-RTN-FIM-NML                          VALUE ZEROS.
+       01  GDA-DFHEIBLK                    PIC  X(085) VALUE SPACES.
+       01  GDA-CD-USU                      PIC  X(008) VALUE SPACES.
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS003C - Consulta certificado na tabela
+      *    DB2ICD.CTFD_DGTL, para montar o historico com os mesmos
+      *    dados que ICDS3200 grava ao aceitar um certificado.
+      *----------------------------------------------------------------*
+       01  ICDS003C                        PIC  X(008) VALUE 'ICDS003C'.
+      *
+       01  ICDS003W-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK003W
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS003U - Revoga certificado na tabela
+      *----------------------------------------------------------------*
+       01  ICDS003U                        PIC  X(008) VALUE 'ICDS003U'.
+      *
+       01  ICDS003U-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK003U
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDSUTC0 - Busca (TIMESTAMP-TIMEZONE) no
+      *    DB-2 para uso de timestamp UTC (Universal Time, Coordinated)
+      *----------------------------------------------------------------*
+       01  ICDSUTC0                        PIC  X(008) VALUE 'ICDSUTC0'.
+      *
+       01  ICDSUTCW-DADOS.
+-INC   ICDKRTNW
+-INC   ICDKUTCW
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS004I - Grava historico do certificado
+      *----------------------------------------------------------------*
+       01  ICDS004I                        PIC  X(008) VALUE 'ICDS004I'.
+      *
+       01  ICDS004W-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK004W
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina ICDS9100 - Gravacao de log do sistema
+      *----------------------------------------------------------------*
+       01  ICDS9100                        PIC  X(008) VALUE 'ICDS9100'.
+      *
+       01  ICDS9100-DADOS.
+-INC   ICDKRTNW
+-INC   ICDK9100
+      *
+      *----------------------------------------------------------------*
+      *    Area da sub-rotina SBCALLER - Cadeia de ativacao do programa
+      *----------------------------------------------------------------*
+-INC   ICDKPGMW
+      *
+      *----------------------------------------------------------------*
+      *    Variaveis da linkage
+      *----------------------------------------------------------------*
+      *
+       01  GDA-LKS-ENTD.
+-INC   ICDKRTNW
+-INC   ICDK3201
+      *
+      *--------------------------------------*
+       LINKAGE                        SECTION.
+      *--------------------------------------*
+      *
+       01  DFHCOMMAREA.
+           03  LKS-BOOK-ENTD.
+               05  LKS-BOOK-RTNW      PIC X(0110).
+               05  LKS-BOOK-3201      PIC X(0100).
+      *
+      *--------------------------------------*
+       PROCEDURE DIVISION   USING DFHCOMMAREA.
+      *--------------------------------------*
+      *
+      *--------------------------------------*
+       000000-PRINCIPAL               SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 000000-PRINCIPAL              '.
+      *
+           MOVE LKS-BOOK-ENTD TO GDA-LKS-ENTD.
+      *
+           PERFORM 906000-EXECUTA-SBCALLER.
+      *
+           IF  CALLER-AMB-CICS
+               EXEC CICS
+                    ASSIGN USERID (GDA-CD-USU)
+               END-EXEC
+           ELSE
+               MOVE 'ctm-user'  TO GDA-CD-USU
+           END-IF.
+      *
+           PERFORM 100000-VALIDAR-LINKAGE.
+      *
+           SET  CD-RTN-FIM-NML TO TRUE.
+      *
+           PERFORM 200000-REVOGA-CERTIFICADO.
+      *
+           MOVE GDA-CD-RTN    TO KRTN-CD-RTN OF GDA-LKS-ENTD.
+           MOVE GDA-LKS-ENTD  TO LKS-BOOK-ENTD.
+           MOVE KRTN-CD-RTN   OF GDA-LKS-ENTD TO RETURN-CODE.
+      *
+       000099-FINAL.
+           GOBACK.
+      *
+      *--------------------------------------*
+       100000-VALIDAR-LINKAGE         SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 100000-VALIDAR-LINKAGE        '.
+      *
+           IF  EIBCALEN EQUAL ZERO
+               MOVE +1 TO GDA-CD-RTN
+               GO TO 999000-ERRO-001
+           END-IF.
+      *
+           IF  NOT S3201-IDFR-VRS-PRM-ATU-OK
+               MOVE +2 TO GDA-CD-RTN
+               GO TO 999000-ERRO-002
+           END-IF.
+      *
+           IF  S3201-CD-ADD-CTFR  EQUAL SPACES
+           OR  S3201-NR-SRE-CTFD  EQUAL SPACES
+               MOVE +3 TO GDA-CD-RTN
+               GO TO 999000-ERRO-003
+           END-IF.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       200000-REVOGA-CERTIFICADO      SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 200000-REVOGA-CERTIFICADO     '.
+      *
+      *----------------------------------------------------------------*
+      *    (1) ICDS003C - consulta o certificado, para montar o
+      *                   historico com os mesmos dados que ICDS3200
+      *                   ja grava ao aceitar um certificado
+      *    (2) ICDS003U - marca o certificado como [I]nvalidado
+      *    (3) ICDS004I - grava o historico da alteracao manual
+      *    (4) ICDS9100 - grava log da revogacao
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE     ICDS003W-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           MOVE S3201-CD-ADD-CTFR         TO K003-CD-ADD-CTFR.
+           MOVE S3201-NR-SRE-CTFD         TO K003-CD-NR-SRE-CTFD.
+      *
+           PERFORM 809000-EXECUTA-ICDS003C.
+      *
+           INITIALIZE     ICDS003U-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           SET  S003U-IDFR-VRS-PRM-ATU-OK TO TRUE.
+           MOVE S3201-CD-ADD-CTFR         TO K003U-CD-ADD-CTFR.
+           MOVE S3201-NR-SRE-CTFD         TO K003U-CD-NR-SRE-CTFD.
+           MOVE 'I'                       TO K003U-CD-EST-CTFD-DGTL.
+           MOVE GDA-CD-USU                TO K003U-CD-USU-RSP-EST.
+           MOVE CTE-PRGM                  TO K003U-NM-PGM-RSP-EST.
+           MOVE S3201-TX-MTV-RVGC         TO K003U-TX-MTV-RVGC.
+      *
+           PERFORM 810000-EXECUTA-ICDS003U.
+      *
+           PERFORM 907000-EXECUTA-ICDSUTC0.
+      *
+      *----------------------------------------------------------------*
+      *    Monta o historico com os mesmos campos que 600000-ARMAZENA-
+      *    CTFD-USU-FIM de ICDS3200 grava para o ICDS004I - so o estado,
+      *    o responsavel e o timestamp da alteracao refletem a revogacao
+      *    manual; os demais campos vem do certificado ja armazenado,
+      *    consultado acima via ICDS003C.
+      *----------------------------------------------------------------*
+      *
+           INITIALIZE     ICDS004W-DADOS
+               REPLACING  NUMERIC BY  ZEROS
+                     ALPHANUMERIC BY SPACES.
+      *
+           MOVE UTCW-DB2-TIME             TO K004-TS-ALT-TAB.
+           MOVE 'I'                       TO K004-CD-ALT-TAB.
+           MOVE GDA-CD-USU                TO K004-CD-RSP-ALT-TAB.
+      *----------------------------------------------------------------*
+           MOVE K003-CD-ADD-CTFR          TO K004-CD-ADD-CTFR.
+           MOVE K003-CD-NR-SRE-CTFD       TO K004-CD-NR-SRE-CTFD.
+           MOVE K003-CD-IDFR-SEQ-CTFC     TO K004-CD-IDFR-SEQ-CTFC.
+           MOVE K003-CD-FNLD-CTFD-DGTL    TO K004-CD-FNLD-CTFD-DGTL.
+           MOVE K003-CD-NTZ-TITR-CTFD     TO K004-CD-NTZ-TITR-CTFD.
+           MOVE K003-CD-URL-LS-CNCD       TO K004-CD-URL-LS-CNCD.
+           MOVE K003-TX-NR-SRE-CTFD       TO K004-TX-NR-SRE-CTFD.
+           MOVE K003-TS-EMS-CTFD-DGTL     TO K004-TS-EMS-CTFD-DGTL.
+           MOVE K003-TS-EXPC-CTFD-DGTL    TO K004-TS-EXPC-CTFD-DGTL.
+           MOVE K003-TS-CNCT-CTFD-DGTL    TO K004-TS-CNCT-CTFD-DGTL.
+           MOVE 'I'                       TO K004-CD-EST-CTFD-DGTL.
+           MOVE UTCW-DB2-TIME             TO K004-TS-EST-CTFD-DGTL.
+           MOVE GDA-CD-USU                TO K004-CD-USU-RSP-EST.
+           MOVE CTE-PRGM                  TO K004-NM-PGM-RSP-EST.
+           MOVE K003-NM-DTTR-CTFD-DGTL    TO K004-NM-DTTR-CTFD-DGTL.
+           MOVE K003-TX-MDU-CHV-PBCO      TO K004-TX-MDU-CHV-PBCO.
+           MOVE K003-TX-EXPT-CHV-PBCO     TO K004-TX-EXPT-CHV-PBCO.
+           MOVE K003-TX-CTFD-DGTL         TO K004-TX-CTFD-DGTL.
+      *----------------------------------------------------------------*
+      *
+           PERFORM 811000-EXECUTA-ICDS004I.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       809000-EXECUTA-ICDS003C        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 809000-EXECUTA-ICDS003C       '.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS003C USING GDA-DFHEIBLK
+                               ICDS003W-DADOS.
+           MOVE KRTN-CD-RTN OF ICDS003W-DADOS TO GDA-CD-RTN.
+      *
+           EVALUATE KRTN-CD-RTN OF ICDS003W-DADOS
+               WHEN +0
+                   CONTINUE
+               WHEN +100
+                   MOVE +6 TO GDA-CD-RTN
+                   GO TO 999000-ERRO-006
+               WHEN OTHER
+                   GO TO 999000-ERRO-ICDS003C
+           END-EVALUATE.
+      *
+       809099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       907000-EXECUTA-ICDSUTC0        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 907000-EXECUTA-ICDSUTC0       '.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDSUTC0 USING GDA-DFHEIBLK
+                               ICDSUTCW-DADOS.
+           MOVE KRTN-CD-RTN OF ICDSUTCW-DADOS TO GDA-CD-RTN.
+      *
+           IF  KRTN-CD-RTN OF ICDSUTCW-DADOS NOT EQUAL ZEROS
+               GO TO 999000-ERRO-ICDSUTC0
+           END-IF.
+      *
+       907099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       810000-EXECUTA-ICDS003U        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 810000-EXECUTA-ICDS003U       '.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS003U USING GDA-DFHEIBLK
+                               ICDS003U-DADOS.
+           MOVE KRTN-CD-RTN OF ICDS003U-DADOS TO GDA-CD-RTN.
+      *
+           IF  KRTN-CD-RTN OF ICDS003U-DADOS NOT EQUAL ZEROS
+               GO TO 999000-ERRO-ICDS003U
+           END-IF.
+      *
+       810099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       811000-EXECUTA-ICDS004I        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 811000-EXECUTA-ICDS004I       '.
+      *
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS004I USING GDA-DFHEIBLK
+                               ICDS004W-DADOS.
+           MOVE KRTN-CD-RTN OF ICDS004W-DADOS TO GDA-CD-RTN.
+      *
+           IF  KRTN-CD-RTN OF ICDS004W-DADOS NOT EQUAL ZEROS
+               GO TO 999000-ERRO-ICDS004I
+           END-IF.
+      *
+       811099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       906000-EXECUTA-SBCALLER        SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 906000-EXECUTA-SBCALLER       '.
+      *
+      *----------------------------------------------------------------*
+      *    Identifica o ambiente de execucao (CICS, batch, etc.) do
+      *    programa chamador, para decidir como obter o usuario
+      *    responsavel (ASSIGN USERID so faz sentido sob CICS).
+      *----------------------------------------------------------------*
+      *
+           SET  CALLER-FUC-IDFR-PRMO-PGM-SEQ TO TRUE.
+      *
+           MOVE SPACES      TO CALLER-AREA.
+      *
+           CALL SBCALLER USING CALLER-FUC
+                               CALLER-AREA.
+           MOVE RETURN-CODE TO CALLER-CD-RTN.
+      *
+       906099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       999000-ERROS                   SECTION.
+      *--------------------------------------*
+      *
+       999000-ERRO-001.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-001 - COMMAREA VAZIA'.
+           MOVE +0001 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-002.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-002 - VERSAO INVALIDA'.
+           MOVE +0002 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-003.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-003 - DADOS OBRIGAT.'.
+           MOVE +0003 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-ICDS003U.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS003U          '.
+           MOVE +0004 TO S9100-CD-OCR.
+           MOVE KRTN-CD-RTN OF ICDS003U-DADOS TO S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-ICDS004I.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS004I          '.
+           MOVE +0005 TO S9100-CD-OCR.
+           MOVE KRTN-CD-RTN OF ICDS004W-DADOS TO S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-006.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-006 - CTFD NAO LOCLZ.'.
+           MOVE +0006 TO S9100-CD-OCR S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-ICDS003C.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDS003C          '.
+           MOVE +0007 TO S9100-CD-OCR.
+           MOVE KRTN-CD-RTN OF ICDS003W-DADOS TO S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999000-ERRO-ICDSUTC0.
+      D    DISPLAY '000 ' CTE-PRGM ' - 999000-ERRO-ICDSUTC0          '.
+           MOVE +0008 TO S9100-CD-OCR.
+           MOVE KRTN-CD-RTN OF ICDSUTCW-DADOS TO S9100-CD-RTN.
+           GO TO 999999-RETORNO.
+      *
+       999999-RETORNO.
+           MOVE GDA-CD-USU                 TO S9100-CD-USU-RSP-OCR.
+           MOVE CTE-PRGM                   TO S9100-CD-PGM-RTN.
+           MOVE SPACES      TO GDA-DFHEIBLK.
+           CALL ICDS9100 USING GDA-DFHEIBLK
+                               ICDS9100-DADOS.
+           MOVE GDA-CD-RTN TO KRTN-CD-RTN OF GDA-LKS-ENTD.
+           MOVE GDA-LKS-ENTD TO LKS-BOOK-ENTD.
+           MOVE KRTN-CD-RTN OF GDA-LKS-ENTD TO RETURN-CODE.
+           GOBACK.
+      *
+      *----------------------------------------------------------------*
+      *       F I M   D O   P R O G R A M A   I C D S 3 2 0 1          *
+      *----------------------------------------------------------------*
