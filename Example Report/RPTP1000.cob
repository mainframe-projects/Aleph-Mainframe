@@ -13,6 +13,9 @@
       * VRS AUTOR             ALTERACAO                     DATA
       * ---------------------------------------------------------------
       * 001 F6015650-JULIO    IMPLANTACAO                   09/11/2014
+      * 002 EQUIPE GFP        QUEBRA DE CONTROLE POR SALESREP E BRANCH   09/08/2026
+      *                       COM SALTO DE PAGINA A CADA BRANCH
+      * 003 EQUIPE GFP        MODO DE SAIDA CSV VIA CARTAO SYSIN         09/08/2026
       *================================================================
       *
        IDENTIFICATION DIVISION.
@@ -30,8 +33,10 @@
       * 
        SELECT CUSTMAST ASSIGN TO 'CUSTMAST.TXT'
            ORGANIZATION IS LINE SEQUENTIAL. 
-       SELECT SALESRPT ASSIGN TO 'SALESRPT.TXT' 
-           ORGANIZATION IS LINE SEQUENTIAL. 
+       SELECT SALESRPT ASSIGN TO 'SALESRPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SALESCSV ASSIGN TO 'SALESRPT.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION. 
       *
@@ -46,26 +51,42 @@
            03  CM-SALES-THIS-YTD       PIC S9(005)V9(002). 
            03  CM-SALES-LAST-YTD       PIC S9(005)V9(002). 
       *     
-       FD  SALESRPT. 
-       01  PRINT-AREA                  PIC X(132). 
+       FD  SALESRPT.
+       01  PRINT-AREA                  PIC X(132).
+      *
+       FD  SALESCSV.
+       01  CSV-AREA                    PIC X(132).
       *
        WORKING-STORAGE SECTION. 
       *
        77  RPTP1000                    PIC X(008) VALUE 'RPTP1000'. 
       *
-       01  SWITCHES. 
+       01  SWITCHES.
            03  CUSTMAST-EOF-SWITCH     PIC X(001) VALUE 'N'.
-      *    
-       01  PRINT-FIELDS. 
-           03  PAGE-COUNT              PIC S9(003) VALUE ZEROS. 
-           03  LINES-ON-PAGE           PIC S9(003) VALUE +55. 
-           03  LINE-COUNT              PIC S9(003) VALUE +99. 
-           03  SPACE-CONTROL           PIC S9. 
-      *    
-       01  TOTAL-FIELDS. 
-    	   03  GRAND-TOTAL-THIS-YTD    PIC S9(007)V99. 
-    	   03  GRAND-TOTAL-LAST-YTD    PIC S9(007)V99. 
-      *   
+           03  CSV-MODE-SWITCH         PIC X(001) VALUE 'N'.
+               88  CSV-MODE-ON                     VALUE 'Y'.
+      *
+       01  SYSIN-FIELDS.
+           03  SYSIN-REPORT-MODE       PIC X(001) VALUE SPACE.
+      *
+       01  PRINT-FIELDS.
+           03  PAGE-COUNT              PIC S9(003) VALUE ZEROS.
+           03  LINES-ON-PAGE           PIC S9(003) VALUE +55.
+           03  LINE-COUNT              PIC S9(003) VALUE +99.
+           03  SPACE-CONTROL           PIC S9.
+      *
+       01  CONTROL-FIELDS.
+           03  SAVE-BRANCH-NUMBER      PIC 9(002) VALUE ZERO.
+           03  SAVE-SALESREP-NUMBER    PIC 9(002) VALUE ZERO.
+      *
+       01  TOTAL-FIELDS.
+    	   03  GRAND-TOTAL-THIS-YTD    PIC S9(007)V99 VALUE ZERO.
+    	   03  GRAND-TOTAL-LAST-YTD    PIC S9(007)V99 VALUE ZERO.
+           03  SALESREP-TOTAL-THIS-YTD PIC S9(007)V99 VALUE ZERO.
+           03  SALESREP-TOTAL-LAST-YTD PIC S9(007)V99 VALUE ZERO.
+           03  BRANCH-TOTAL-THIS-YTD   PIC S9(007)V99 VALUE ZERO.
+           03  BRANCH-TOTAL-LAST-YTD   PIC S9(007)V99 VALUE ZERO.
+      *
        01  CURRENT-DATE-AND-TIME. 
            03  CD-YEAR                 PIC 9999. 
            03  CD-MONTH                PIC 99. 
@@ -118,85 +139,200 @@
            03  FILLER                  PIC X(004) VALUE SPACES. 
            03  CL-SALES-LAST-YTD       PIC ZZ,ZZ9.99-. 
            03  FILLER                  PIC X(078) VALUE SPACES. 
+      *   
+       01  SALESREP-TOTAL-LINE. 
+           03  FILLER                  PIC X(007) VALUE SPACES. 
+           03  FILLER                  PIC X(014) VALUE
+                                              'SALESREP TOTAL'.
+           03  FILLER                  PIC X(001) VALUE SPACES. 
+           03  STL-SALESREP-NUMBER     PIC 9(002). 
+           03  FILLER                  PIC X(002) VALUE SPACES. 
+           03  STL-SALES-THIS-YTD      PIC ZZ,ZZ9.99-. 
+           03  FILLER                  PIC X(004) VALUE SPACES. 
+           03  STL-SALES-LAST-YTD      PIC ZZ,ZZ9.99-. 
+           03  FILLER                  PIC X(078) VALUE SPACES. 
+      *   
+       01  BRANCH-TOTAL-LINE. 
+           03  FILLER                  PIC X(007) VALUE SPACES. 
+           03  FILLER                  PIC X(012) VALUE 'BRANCH TOTAL'. 
+           03  FILLER                  PIC X(003) VALUE SPACES. 
+           03  BTL-BRANCH-NUMBER       PIC 9(002). 
+           03  FILLER                  PIC X(002) VALUE SPACES. 
+           03  BTL-SALES-THIS-YTD      PIC ZZ,ZZ9.99-. 
+           03  FILLER                  PIC X(004) VALUE SPACES. 
+           03  BTL-SALES-LAST-YTD      PIC ZZ,ZZ9.99-. 
+           03  FILLER                  PIC X(078) VALUE SPACES. 
       *   
        01  GRAND-TOTAL-LINE. 
            03  FILLER                  PIC X(27) VALUE SPACES. 
            03  GTL-SALES-THIS-YTD      PIC Z,ZZZ,ZZ9.99-. 
            03  FILLER                  PIC X(001) VALUE SPACES. 
-           03  GTL-SALES-LAST-YTD      PIC Z,ZZZ,ZZ9.99-. 
-           03  FILLER                  PIC X(078). 
-      *    
-       PROCEDURE DIVISION. 
-      * 
-       0000-PREPARE-SALES-REPORT. 
-       
-           OPEN INPUT  CUSTMAST
-                OUTPUT SALESRPT. 
-        
-           PERFORM 100000-FORMAT-REPORT-HEADING. 
-           PERFORM 200000-PREPARE-SALES-LINES  
+           03  GTL-SALES-LAST-YTD      PIC Z,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(078) VALUE SPACES.
+      *
+       01  CSV-HEADING-LINE.
+           03  FILLER                  PIC X(040) VALUE
+               'CUSTOMER NUMBER,CUSTOMER NAME,SALES THIS'.
+           03  FILLER                  PIC X(019) VALUE
+               ' YTD,SALES LAST YTD'.
+           03  FILLER                  PIC X(073) VALUE SPACES.
+      *
+       01  CSV-DETAIL-LINE.
+           03  CDL-CUSTOMER-NUMBER     PIC 9(005).
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-CUSTOMER-NAME       PIC X(020).
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-SALES-THIS-YTD      PIC -9(006).99.
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-SALES-LAST-YTD      PIC -9(006).99.
+           03  FILLER                  PIC X(084) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PREPARE-SALES-REPORT.
+
+           ACCEPT SYSIN-REPORT-MODE FROM SYSIN.
+           IF SYSIN-REPORT-MODE = 'C'
+               SET CSV-MODE-ON TO TRUE
+           END-IF.
+
+           OPEN INPUT  CUSTMAST.
+           IF CSV-MODE-ON
+               OPEN OUTPUT SALESCSV
+               MOVE CSV-HEADING-LINE  TO CSV-AREA
+               WRITE CSV-AREA
+           ELSE
+               OPEN OUTPUT SALESRPT
+               PERFORM 100000-FORMAT-REPORT-HEADING
+           END-IF.
+
+           PERFORM 210000-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = 'N'
+               MOVE CM-BRANCH-NUMBER    TO SAVE-BRANCH-NUMBER
+               MOVE CM-SALESREP-NUMBER  TO SAVE-SALESREP-NUMBER
+           END-IF.
+           PERFORM 200000-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = 'Y'.
-           PERFORM 300000-PRINT-GRAND-TOTALS. 
-           
-           CLOSE CUSTMAST 
-                 SALESRPT.
+           IF NOT CSV-MODE-ON
+               PERFORM 250000-PRINT-SALESREP-TOTALS
+               PERFORM 260000-PRINT-BRANCH-TOTALS
+               PERFORM 300000-PRINT-GRAND-TOTALS
+           END-IF.
+
+           CLOSE CUSTMAST.
+           IF CSV-MODE-ON
+               CLOSE SALESCSV
+           ELSE
+               CLOSE SALESRPT
+           END-IF.
            DISPLAY 'Arquivo de saida SALESRPT.TXT gerado. '.
-           STOP RUN. 
-      *     
-       100000-FORMAT-REPORT-HEADING. 
-           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME. 
-           MOVE CD-MONTH               TO HL1-MONTH. 
-           MOVE CD-DAY                 TO HL1-DAY. 
-           MOVE CD-YEAR                TO HL1-YEAR. 
-           MOVE CD-HOURS               TO HL2-HOURS. 
-           MOVE CD-MINUTES             TO HL2-MINUTES. 
-      *     
-       200000-PREPARE-SALES-LINES. 
+           STOP RUN.
+      *
+       100000-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH               TO HL1-MONTH.
+           MOVE CD-DAY                 TO HL1-DAY.
+           MOVE CD-YEAR                TO HL1-YEAR.
+           MOVE CD-HOURS               TO HL2-HOURS.
+           MOVE CD-MINUTES             TO HL2-MINUTES.
+      *
+       200000-PREPARE-SALES-LINES.
+           IF CM-BRANCH-NUMBER NOT = SAVE-BRANCH-NUMBER
+               IF NOT CSV-MODE-ON
+                   PERFORM 250000-PRINT-SALESREP-TOTALS
+                   PERFORM 260000-PRINT-BRANCH-TOTALS
+               END-IF
+               MOVE CM-BRANCH-NUMBER        TO SAVE-BRANCH-NUMBER
+               MOVE CM-SALESREP-NUMBER      TO SAVE-SALESREP-NUMBER
+           ELSE
+               IF CM-SALESREP-NUMBER NOT = SAVE-SALESREP-NUMBER
+                   IF NOT CSV-MODE-ON
+                       PERFORM 250000-PRINT-SALESREP-TOTALS
+                   END-IF
+                   MOVE CM-SALESREP-NUMBER  TO SAVE-SALESREP-NUMBER
+               END-IF
+           END-IF.
+           PERFORM 220000-PRINT-CUSTOMER-LINE.
            PERFORM 210000-READ-CUSTOMER-RECORD.
-           IF CUSTMAST-EOF-SWITCH = 'N'
-               PERFORM 220000-PRINT-CUSTOMER-LINE
-           END-IF. 
-      *
-       210000-READ-CUSTOMER-RECORD. 
-           READ CUSTMAST 
-               AT END 
-                   MOVE 'Y'            TO CUSTMAST-EOF-SWITCH. 
-      *
-       220000-PRINT-CUSTOMER-LINE. 
-           IF LINE-COUNT >= LINES-ON-PAGE 
-               PERFORM 230000-PRINT-HEADING-LINES 
-           END-IF. 
-           MOVE CM-CUSTOMER-NUMBER     TO CL-CUSTOMER-NUMBER. 
-           MOVE CM-CUSTOMER-NAME       TO CL-CUSTOMER-NAME. 
-           MOVE CM-SALES-THIS-YTD      TO CL-SALES-THIS-YTD. 
-           MOVE CM-SALES-LAST-YTD      TO CL-SALES-LAST-YTD. 
-           MOVE CUSTOMER-LINE          TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES. 
-           ADD 1 TO LINE-COUNT. 
-           ADD CM-SALES-THIS-YTD       TO GRAND-TOTAL-THIS-YTD. 
-           ADD CM-SALES-LAST-YTD       TO GRAND-TOTAL-LAST-YTD. 
-           MOVE 1                      TO SPACE-CONTROL. 
-      *
-       230000-PRINT-HEADING-LINES. 
-           ADD +1                      TO PAGE-COUNT. 
+      *
+       210000-READ-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE 'Y'            TO CUSTMAST-EOF-SWITCH.
+      *
+       220000-PRINT-CUSTOMER-LINE.
+           IF CSV-MODE-ON
+               PERFORM 221000-WRITE-CSV-DETAIL-LINE
+           ELSE
+               PERFORM 222000-WRITE-PRINT-DETAIL-LINE
+           END-IF.
+           ADD CM-SALES-THIS-YTD       TO SALESREP-TOTAL-THIS-YTD
+                                           BRANCH-TOTAL-THIS-YTD
+                                           GRAND-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD       TO SALESREP-TOTAL-LAST-YTD
+                                           BRANCH-TOTAL-LAST-YTD
+                                           GRAND-TOTAL-LAST-YTD.
+      *
+       221000-WRITE-CSV-DETAIL-LINE.
+           MOVE CM-CUSTOMER-NUMBER     TO CDL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME       TO CDL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD      TO CDL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD      TO CDL-SALES-LAST-YTD.
+           MOVE CSV-DETAIL-LINE        TO CSV-AREA.
+           WRITE CSV-AREA.
+      *
+       222000-WRITE-PRINT-DETAIL-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230000-PRINT-HEADING-LINES
+           END-IF.
+           MOVE CM-CUSTOMER-NUMBER     TO CL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME       TO CL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD      TO CL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD      TO CL-SALES-LAST-YTD.
+           MOVE CUSTOMER-LINE          TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1                      TO SPACE-CONTROL.
+      *
+       230000-PRINT-HEADING-LINES.
+           ADD +1                      TO PAGE-COUNT.
            MOVE PAGE-COUNT             TO HL1-PAGE-NUMBER.
-           MOVE HEADING-LINE-1         TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING PAGE. 
-           MOVE HEADING-LINE-2         TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING 1 LINE. 
-           MOVE HEADING-LINE-3         TO PRINT-AREA. 
+           MOVE HEADING-LINE-1         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE-3         TO PRINT-AREA.
            WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
-           MOVE HEADING-LINE-4         TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING 1 LINES. 
-           MOVE ZERO                   TO LINE-COUNT. 
-           MOVE 2 TO SPACE-CONTROL. 
-      *
-       300000-PRINT-GRAND-TOTALS.  
-           MOVE GRAND-TOTAL-THIS-YTD   TO GTL-SALES-THIS-YTD. 
-           MOVE GRAND-TOTAL-LAST-YTD   TO GTL-SALES-LAST-YTD. 
-           MOVE GRAND-TOTAL-LINE       TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING 2 LINES. 
-      *     
+           MOVE HEADING-LINE-4         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE ZERO                   TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+      *
+       250000-PRINT-SALESREP-TOTALS.
+           MOVE SAVE-SALESREP-NUMBER    TO STL-SALESREP-NUMBER.
+           MOVE SALESREP-TOTAL-THIS-YTD TO STL-SALES-THIS-YTD.
+           MOVE SALESREP-TOTAL-LAST-YTD TO STL-SALES-LAST-YTD.
+           MOVE SALESREP-TOTAL-LINE     TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           ADD 2 TO LINE-COUNT.
+           MOVE 2                       TO SPACE-CONTROL.
+           MOVE ZERO TO SALESREP-TOTAL-THIS-YTD SALESREP-TOTAL-LAST-YTD.
+      *
+       260000-PRINT-BRANCH-TOTALS.
+           MOVE SAVE-BRANCH-NUMBER      TO BTL-BRANCH-NUMBER.
+           MOVE BRANCH-TOTAL-THIS-YTD   TO BTL-SALES-THIS-YTD.
+           MOVE BRANCH-TOTAL-LAST-YTD   TO BTL-SALES-LAST-YTD.
+           MOVE BRANCH-TOTAL-LINE       TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE ZERO TO BRANCH-TOTAL-THIS-YTD BRANCH-TOTAL-LAST-YTD.
+           MOVE LINES-ON-PAGE           TO LINE-COUNT.
+      *
+       300000-PRINT-GRAND-TOTALS.
+           MOVE GRAND-TOTAL-THIS-YTD   TO GTL-SALES-THIS-YTD.
+           MOVE GRAND-TOTAL-LAST-YTD   TO GTL-SALES-LAST-YTD.
+           MOVE GRAND-TOTAL-LINE       TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+      *
       *================================================================
       *       F I M   D O   P R O G R A M A   R P T P 1 0 0 0         *
       *================================================================
