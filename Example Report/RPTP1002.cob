@@ -13,6 +13,12 @@
       * VRS AUTOR             ALTERACAO                     DATA
       * ---------------------------------------------------------------
       * 001 F6015650-JULIO    IMPLANTACAO                   11/11/2014
+      * 002 EQUIPE GFP        LIMITE DE CORTE (YTD) VIA SYSIN E         09/08/2026
+      *                       RODAPE COM O TOTAL DE CLIENTES EXCLUIDOS
+      * 003 EQUIPE GFP        MODO DE SAIDA CSV VIA 2A CARTAO SYSIN      09/08/2026
+      * 004 EQUIPE GFP        CARTAO DO LIMITE YTD COM PONTO DECIMAL    09/08/2026
+      *                       EXPLICITO, PARA EVITAR ERRO DE OPERACAO
+      *                       POR PONTO DECIMAL IMPLICITO
       *================================================================
       *
        IDENTIFICATION DIVISION.
@@ -30,8 +36,10 @@
       * 
        SELECT CUSTMAST ASSIGN TO 'CUSTMAST.TXT'
            ORGANIZATION IS LINE SEQUENTIAL. 
-       SELECT SALESRPT ASSIGN TO 'SALESRPT002.TXT' 
-           ORGANIZATION IS LINE SEQUENTIAL. 
+       SELECT SALESRPT ASSIGN TO 'SALESRPT002.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT SALESCSV ASSIGN TO 'SALESRPT002.CSV'
+           ORGANIZATION IS LINE SEQUENTIAL.
       *
        DATA DIVISION. 
       *
@@ -46,29 +54,47 @@
            03  CM-SALES-THIS-YTD       PIC S9(005)V9(002). 
            03  CM-SALES-LAST-YTD       PIC S9(005)V9(002). 
       *     
-       FD  SALESRPT. 
-       01  PRINT-AREA                  PIC X(132). 
+       FD  SALESRPT.
+       01  PRINT-AREA                  PIC X(132).
+      *
+       FD  SALESCSV.
+       01  CSV-AREA                    PIC X(132).
       *
        WORKING-STORAGE SECTION. 
       *
        77  RPTP1002                    PIC X(008) VALUE 'RPTP1002'. 
       *
-       01  SWITCHES. 
+       01  SWITCHES.
            03  CUSTMAST-EOF-SWITCH     PIC X(001) VALUE 'N'.
-       
-       01  CALCULATED-FIELDS. 
-           03  CHANGE-AMOUNT           PIC S9(007)V99.     
-      *    
+           03  CSV-MODE-SWITCH         PIC X(001) VALUE 'N'.
+               88  CSV-MODE-ON                     VALUE 'Y'.
+
+       01  CALCULATED-FIELDS.
+           03  CHANGE-AMOUNT           PIC S9(007)V99.
+           03  CHANGE-PERCENT          PIC S999V9.
+      *
+       01  PARM-FIELDS.
+           03  YTD-THRESHOLD           PIC S9(007)V99 VALUE 10000.00.
+      *    Ponto decimal explicito no cartao SYSIN - com ponto decimal
+      *    implicito (V99) o operador tinha que saber punchar o valor
+      *    sem o ponto (ex. 0010000.00 como "001000000"), o que jah
+      *    causou cartao de limite lido 100x maior/menor que o pedido.
+           03  SYSIN-YTD-THRESHOLD     PIC 9(007).99  VALUE ZERO.
+           03  SYSIN-REPORT-MODE       PIC X(001)     VALUE SPACE.
+      *
+       01  COUNT-FIELDS.
+           03  EXCLUDED-COUNT          PIC S9(005) VALUE ZERO.
+      *
        01  PRINT-FIELDS. 
            03  PAGE-COUNT              PIC S9(003) VALUE ZEROS. 
            03  LINES-ON-PAGE           PIC S9(003) VALUE +55. 
            03  LINE-COUNT              PIC S9(003) VALUE +99. 
            03  SPACE-CONTROL           PIC S9. 
       *    
-       01  TOTAL-FIELDS. 
-    	   03  GRAND-TOTAL-THIS-YTD    PIC S9(007)V99. 
-    	   03  GRAND-TOTAL-LAST-YTD    PIC S9(007)V99. 
-      *   
+       01  TOTAL-FIELDS.
+    	   03  GRAND-TOTAL-THIS-YTD    PIC S9(007)V99 VALUE ZERO.
+    	   03  GRAND-TOTAL-LAST-YTD    PIC S9(007)V99 VALUE ZERO.
+      *
        01  CURRENT-DATE-AND-TIME. 
            03  CD-YEAR                 PIC 9999. 
            03  CD-MONTH                PIC 99. 
@@ -136,25 +162,77 @@
            03  FILLER                  PIC X(004) VALUE SPACES. 
            03  GTL-CHANGE-AMOUNT       PIC ZZ,ZZ9.99-. 
            03  FILLER                  PIC X(003) VALUE SPACES. 
-           03  GTL-CHANGE-PERCENT      PIC ZZ9.9-. 
-           03  FILLER                  PIC X(055). 
-      *    
-       PROCEDURE DIVISION. 
+           03  GTL-CHANGE-PERCENT      PIC ZZ9.9-.
+           03  FILLER                  PIC X(055) VALUE SPACES.
+      *
+       01  EXCLUDED-COUNT-LINE.
+           03  FILLER                  PIC X(027) VALUE SPACES.
+           03  FILLER                  PIC X(029) VALUE
+               'CLIENTES EXCLUIDOS (YTD < LIM'.
+           03  FILLER                  PIC X(005) VALUE 'ITE):'.
+           03  FILLER                  PIC X(001) VALUE SPACE.
+           03  ECL-EXCLUDED-COUNT      PIC ZZZZ9.
+           03  FILLER                  PIC X(065) VALUE SPACES.
+      *
+       01  CSV-HEADING-LINE.
+           03  FILLER                  PIC X(045) VALUE
+               'CUSTOMER NUMBER,CUSTOMER NAME,SALES THIS YTD,'.
+           03  FILLER                  PIC X(043) VALUE
+               'SALES LAST YTD,CHANGE AMOUNT,CHANGE PERCENT'.
+           03  FILLER                  PIC X(044) VALUE SPACES.
+      *
+       01  CSV-DETAIL-LINE.
+           03  CDL-CUSTOMER-NUMBER     PIC 9(005).
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-CUSTOMER-NAME       PIC X(020).
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-SALES-THIS-YTD      PIC -9(006).99.
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-SALES-LAST-YTD      PIC -9(006).99.
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-CHANGE-AMOUNT       PIC -9(006).99.
+           03  FILLER                  PIC X(001) VALUE ','.
+           03  CDL-CHANGE-PERCENT      PIC -999.9.
+           03  FILLER                  PIC X(066) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
       * 
-       0000-PREPARE-SALES-REPORT. 
-       
-           OPEN INPUT  CUSTMAST
-                OUTPUT SALESRPT. 
-        
-           PERFORM 100000-FORMAT-REPORT-HEADING. 
-           PERFORM 200000-PREPARE-SALES-LINES  
+       0000-PREPARE-SALES-REPORT.
+
+           ACCEPT SYSIN-YTD-THRESHOLD FROM SYSIN.
+           IF SYSIN-YTD-THRESHOLD NOT = ZERO
+               MOVE SYSIN-YTD-THRESHOLD TO YTD-THRESHOLD
+           END-IF.
+           ACCEPT SYSIN-REPORT-MODE FROM SYSIN.
+           IF SYSIN-REPORT-MODE = 'C'
+               SET CSV-MODE-ON TO TRUE
+           END-IF.
+
+           OPEN INPUT  CUSTMAST.
+           IF CSV-MODE-ON
+               OPEN OUTPUT SALESCSV
+               MOVE CSV-HEADING-LINE  TO CSV-AREA
+               WRITE CSV-AREA
+           ELSE
+               OPEN OUTPUT SALESRPT
+               PERFORM 100000-FORMAT-REPORT-HEADING
+           END-IF.
+
+           PERFORM 200000-PREPARE-SALES-LINES
                UNTIL CUSTMAST-EOF-SWITCH = 'Y'.
-           PERFORM 300000-PRINT-GRAND-TOTALS. 
-           
-           CLOSE CUSTMAST 
-                 SALESRPT.
+           IF NOT CSV-MODE-ON
+               PERFORM 300000-PRINT-GRAND-TOTALS
+               PERFORM 310000-PRINT-EXCLUDED-COUNT
+           END-IF.
+
+           CLOSE CUSTMAST.
+           IF CSV-MODE-ON
+               CLOSE SALESCSV
+           ELSE
+               CLOSE SALESRPT
+           END-IF.
            DISPLAY 'Arquivo de saida SALESRPT.TXT gerado. '.
-           STOP RUN. 
+           STOP RUN.
       *     
        100000-FORMAT-REPORT-HEADING. 
            MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME. 
@@ -164,45 +242,64 @@
            MOVE CD-HOURS               TO HL2-HOURS. 
            MOVE CD-MINUTES             TO HL2-MINUTES. 
       *     
-       200000-PREPARE-SALES-LINES. 
+       200000-PREPARE-SALES-LINES.
            PERFORM 210000-READ-CUSTOMER-RECORD.
            IF CUSTMAST-EOF-SWITCH = 'N'
-               IF CM-SALES-THIS-YTD >= 10000
+               IF CM-SALES-THIS-YTD >= YTD-THRESHOLD
                    PERFORM 220000-PRINT-CUSTOMER-LINE
-               END-IF 
-           END-IF. 
+               ELSE
+                   ADD 1 TO EXCLUDED-COUNT
+               END-IF
+           END-IF.
       *
        210000-READ-CUSTOMER-RECORD. 
            READ CUSTMAST 
                AT END 
                    MOVE 'Y'            TO CUSTMAST-EOF-SWITCH. 
       *
-       220000-PRINT-CUSTOMER-LINE. 
-           IF LINE-COUNT >= LINES-ON-PAGE 
-               PERFORM 230000-PRINT-HEADING-LINES 
-           END-IF. 
-           MOVE CM-CUSTOMER-NUMBER     TO CL-CUSTOMER-NUMBER. 
-           MOVE CM-CUSTOMER-NAME       TO CL-CUSTOMER-NAME. 
-           MOVE CM-SALES-THIS-YTD      TO CL-SALES-THIS-YTD. 
-           MOVE CM-SALES-LAST-YTD      TO CL-SALES-LAST-YTD. 
-           COMPUTE CHANGE-AMOUNT = 
+       220000-PRINT-CUSTOMER-LINE.
+           COMPUTE CHANGE-AMOUNT =
                CM-SALES-THIS-YTD - CM-SALES-LAST-YTD.
-           MOVE CHANGE-AMOUNT          TO CL-CHANGE-AMOUNT. 
-           IF CM-SALES-LAST-YTD = ZERO 
-               MOVE 999.9              TO CL-CHANGE-PERCENT
-           ELSE  
-               COMPUTE CL-CHANGE-PERCENT ROUNDED = 
+           IF CM-SALES-LAST-YTD = ZERO
+               MOVE 999.9              TO CHANGE-PERCENT
+           ELSE
+               COMPUTE CHANGE-PERCENT ROUNDED =
                    CHANGE-AMOUNT * 100 / CM-SALES-LAST-YTD
-                   ON SIZE ERROR 
-                       MOVE 999.9      TO CL-CHANGE-PERCENT
-           END-IF.             
-               
-           MOVE CUSTOMER-LINE          TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES. 
-           ADD 1 TO LINE-COUNT. 
-           ADD CM-SALES-THIS-YTD       TO GRAND-TOTAL-THIS-YTD. 
-           ADD CM-SALES-LAST-YTD       TO GRAND-TOTAL-LAST-YTD. 
-           MOVE 1                      TO SPACE-CONTROL. 
+                   ON SIZE ERROR
+                       MOVE 999.9      TO CHANGE-PERCENT
+           END-IF.
+           IF CSV-MODE-ON
+               PERFORM 221000-WRITE-CSV-DETAIL-LINE
+           ELSE
+               PERFORM 222000-WRITE-PRINT-DETAIL-LINE
+           END-IF.
+           ADD CM-SALES-THIS-YTD       TO GRAND-TOTAL-THIS-YTD.
+           ADD CM-SALES-LAST-YTD       TO GRAND-TOTAL-LAST-YTD.
+      *
+       221000-WRITE-CSV-DETAIL-LINE.
+           MOVE CM-CUSTOMER-NUMBER     TO CDL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME       TO CDL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD      TO CDL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD      TO CDL-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT          TO CDL-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT         TO CDL-CHANGE-PERCENT.
+           MOVE CSV-DETAIL-LINE        TO CSV-AREA.
+           WRITE CSV-AREA.
+      *
+       222000-WRITE-PRINT-DETAIL-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 230000-PRINT-HEADING-LINES
+           END-IF.
+           MOVE CM-CUSTOMER-NUMBER     TO CL-CUSTOMER-NUMBER.
+           MOVE CM-CUSTOMER-NAME       TO CL-CUSTOMER-NAME.
+           MOVE CM-SALES-THIS-YTD      TO CL-SALES-THIS-YTD.
+           MOVE CM-SALES-LAST-YTD      TO CL-SALES-LAST-YTD.
+           MOVE CHANGE-AMOUNT          TO CL-CHANGE-AMOUNT.
+           MOVE CHANGE-PERCENT         TO CL-CHANGE-PERCENT.
+           MOVE CUSTOMER-LINE          TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1                      TO SPACE-CONTROL.
       *
        230000-PRINT-HEADING-LINES. 
            ADD +1                      TO PAGE-COUNT. 
@@ -232,9 +329,14 @@
                    ON SIZE ERROR 
                        MOVE 999.9      TO GTL-CHANGE-PERCENT
            END-IF.             
-           MOVE GRAND-TOTAL-LINE       TO PRINT-AREA. 
-           WRITE PRINT-AREA AFTER ADVANCING 2 LINES. 
-      *     
+           MOVE GRAND-TOTAL-LINE       TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+      *
+       310000-PRINT-EXCLUDED-COUNT.
+           MOVE EXCLUDED-COUNT         TO ECL-EXCLUDED-COUNT.
+           MOVE EXCLUDED-COUNT-LINE    TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+      *
       *================================================================
       *       F I M   D O   P R O G R A M A   R P T P 1 0 0 0         *
       *================================================================
