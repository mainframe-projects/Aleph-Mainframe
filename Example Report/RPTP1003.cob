@@ -0,0 +1,270 @@
+      *================================================================
+      * PROGRAMA    : RPTP1003
+      * ANALISTA    : EQUIPE GFP
+      * PROGRAMADOR : EQUIPE GFP
+      * SISTEMA     : ICD -INFRA-ESTRUTURA DE CERTIFICACAO DIGITAL
+      * TIPO OBJETO : PROGRAMA COBOL
+      * LINGUAGEM   : COBOL II
+      * DATA        : 09/08/2026
+      * AMBIENTE    : ON LINE
+      * FINALIDADE  : RELATORIO DE COMISSAO POR VENDEDOR, A PARTIR DO
+      *               MESMO ARQUIVO CUSTMAST.TXT USADO PELO RPTP1000/
+      *               RPTP1002, SEGUINDO O MESMO PADRAO DE RELATORIO
+      *               EM COBOL DO CAPITULO 3 DO LIVRO MURACH.
+      *================================================================
+      * VRS AUTOR             ALTERACAO                     DATA
+      * ---------------------------------------------------------------
+      * 001 EQUIPE GFP        CRIACAO DO PROGRAMA                       09/08/2026
+      *================================================================
+      *
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  RPTP1003.
+      *AUTHOR. EQUIPE GFP.
+      *DATE-WRITTEN. AGO/2026.
+      *DATE-COMPILED.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+       SELECT CUSTMAST ASSIGN TO 'CUSTMAST.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+       SELECT COMMRPT  ASSIGN TO 'COMMRPT.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+       DATA DIVISION.
+      *
+       FILE SECTION.
+      *
+       FD  CUSTMAST.
+       01  CUSTOMER-MASTER-RECORD.
+           03  CM-BRANCH-NUMBER        PIC 9(002).
+           03  CM-SALESREP-NUMBER      PIC 9(002).
+           03  CM-CUSTOMER-NUMBER      PIC 9(005).
+           03  CM-CUSTOMER-NAME        PIC X(020).
+           03  CM-SALES-THIS-YTD       PIC S9(005)V9(002).
+           03  CM-SALES-LAST-YTD       PIC S9(005)V9(002).
+      *
+       FD  COMMRPT.
+       01  PRINT-AREA                  PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       77  RPTP1003                    PIC X(008) VALUE 'RPTP1003'.
+      *
+       01  SWITCHES.
+           03  CUSTMAST-EOF-SWITCH     PIC X(001) VALUE 'N'.
+      *
+      *-----------------------------------------------------------------
+      *    ACUMULADOR DE VENDAS POR VENDEDOR (INDEXADO PELO PROPRIO
+      *    NUMERO DO VENDEDOR, CM-SALESREP-NUMBER + 1, 00-99)
+      *-----------------------------------------------------------------
+       01  REP-TOTALS.
+           03  REP-TOTAL-THIS-YTD      PIC S9(007)V99 VALUE ZERO
+                                            OCCURS 100 TIMES.
+      *
+      *-----------------------------------------------------------------
+      *    TABELA DE FAIXAS DE COMISSAO (PADRAO DA EMPRESA)
+      *-----------------------------------------------------------------
+       01  COMMISSION-RATE-TABLE.
+           03  COMMISSION-RATE-ENTRY   OCCURS 3 TIMES.
+               05  CRT-UPPER-LIMIT     PIC S9(007)V99.
+               05  CRT-RATE            PIC 9(002)V9.
+      *
+       01  WORK-FIELDS.
+           03  REP-IDX                 PIC S9(003).
+           03  REP-PRINT-IDX            PIC S9(003).
+           03  COMM-IDX                 PIC S9(003).
+           03  RCL-SALESREP-WORK        PIC 9(002).
+           03  COMMISSION-RATE          PIC 9(002)V9.
+           03  COMMISSION-AMOUNT        PIC S9(007)V99.
+      *
+       01  PRINT-FIELDS.
+           03  PAGE-COUNT              PIC S9(003) VALUE ZEROS.
+           03  LINES-ON-PAGE           PIC S9(003) VALUE +55.
+           03  LINE-COUNT              PIC S9(003) VALUE +99.
+           03  SPACE-CONTROL           PIC S9.
+      *
+       01  TOTAL-FIELDS.
+           03  GRAND-TOTAL-SALES       PIC S9(007)V99 VALUE ZERO.
+           03  GRAND-TOTAL-COMMISSION  PIC S9(007)V99 VALUE ZERO.
+      *
+       01  CURRENT-DATE-AND-TIME.
+           03  CD-YEAR                 PIC 9999.
+           03  CD-MONTH                PIC 99.
+           03  CD-DAY                  PIC 99.
+           03  CD-HOURS                PIC 99.
+           03  CD-MINUTES              PIC 99.
+           03  FILLER                  PIC X(009).
+      *
+       01  HEADING-LINE-1.
+           03  FILLER                  PIC X(007) VALUE 'DATE:  '.
+           03  HL1-MONTH               PIC 9(002).
+           03  FILLER                  PIC X(001) VALUE '/'.
+           03  HL1-DAY                 PIC 9(002).
+           03  FILLER                  PIC X(001) VALUE '/'.
+           03  HL1-YEAR                PIC 9(004).
+           03  FILLER                  PIC X(011) VALUE SPACES.
+           03  FILLER          PIC X(020) VALUE 'SALESREP COMMISSION '.
+           03  FILLER          PIC X(020) VALUE 'REPORT              '.
+           03  FILLER                  PIC X(008) VALUE '  PAGE: '.
+           03  HL1-PAGE-NUMBER         PIC ZZZ9.
+           03  FILLER                  PIC X(052) VALUE SPACES.
+      *
+       01  HEADING-LINE-2.
+           03  FILLER                  PIC X(007) VALUE 'TIME:  '.
+           03  HL2-HOURS               PIC 9(002).
+           03  FILLER                  PIC X(001) VALUE ':'.
+           03  HL2-MINUTES             PIC 9(002).
+           03  FILLER                  PIC X(058) VALUE SPACES.
+           03  FILLER                  PIC X(010) VALUE 'RPTP1003'.
+           03  FILLER                  PIC X(058) VALUE SPACES.
+      *
+       01  HEADING-LINE-3.
+           03  FILLER          PIC X(020) VALUE 'REP    TOTAL SALES  '.
+           03  FILLER          PIC X(020) VALUE 'COMMISSION COMMISSIO'.
+           03  FILLER          PIC X(092) VALUE SPACES.
+      *
+       01  HEADING-LINE-4.
+           03  FILLER          PIC X(020) VALUE 'NUM    THIS YTD     '.
+           03  FILLER          PIC X(020) VALUE 'RATE %     AMOUNT   '.
+           03  FILLER          PIC X(092) VALUE SPACES.
+      *
+       01  REP-COMMISSION-LINE.
+           03  RCL-SALESREP-NUMBER     PIC 9(002).
+           03  FILLER                  PIC X(004) VALUE SPACES.
+           03  RCL-TOTAL-SALES         PIC Z,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(004) VALUE SPACES.
+           03  RCL-COMMISSION-RATE     PIC ZZ9.9.
+           03  FILLER                  PIC X(005) VALUE SPACES.
+           03  RCL-COMMISSION-AMOUNT   PIC Z,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(078) VALUE SPACES.
+      *
+       01  GRAND-TOTAL-LINE.
+           03  FILLER                  PIC X(006) VALUE SPACES.
+           03  FILLER                  PIC X(011) VALUE 'GRAND TOTAL'.
+           03  FILLER                  PIC X(001) VALUE SPACES.
+           03  GTL-TOTAL-SALES         PIC Z,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(013) VALUE SPACES.
+           03  GTL-COMMISSION-AMOUNT   PIC Z,ZZZ,ZZ9.99-.
+           03  FILLER                  PIC X(078) VALUE SPACES.
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PREPARE-COMMISSION-REPORT.
+
+           PERFORM 050000-INITIALIZE-COMMISSION-TABLE.
+
+           OPEN INPUT  CUSTMAST
+                OUTPUT COMMRPT.
+
+           PERFORM 100000-FORMAT-REPORT-HEADING.
+           PERFORM 150000-ACCUMULATE-SALES-BY-REP
+               UNTIL CUSTMAST-EOF-SWITCH = 'Y'.
+           PERFORM 200000-PRINT-COMMISSION-LINES.
+           PERFORM 300000-PRINT-GRAND-TOTALS.
+
+           CLOSE CUSTMAST
+                 COMMRPT.
+           DISPLAY 'Arquivo de saida COMMRPT.TXT gerado. '.
+           STOP RUN.
+      *
+      *    FAIXA 1: ATE 9.999,99 = 3,0%   FAIXA 2: ATE 49.999,99 = 5,0%
+      *    FAIXA 3: ACIMA DE 49.999,99    = 7,0%
+       050000-INITIALIZE-COMMISSION-TABLE.
+           MOVE 9999.99             TO CRT-UPPER-LIMIT(1).
+           MOVE 03.0                TO CRT-RATE(1).
+           MOVE 49999.99            TO CRT-UPPER-LIMIT(2).
+           MOVE 05.0                TO CRT-RATE(2).
+           MOVE 9999999.99          TO CRT-UPPER-LIMIT(3).
+           MOVE 07.0                TO CRT-RATE(3).
+      *
+       100000-FORMAT-REPORT-HEADING.
+           MOVE FUNCTION CURRENT-DATE TO CURRENT-DATE-AND-TIME.
+           MOVE CD-MONTH               TO HL1-MONTH.
+           MOVE CD-DAY                 TO HL1-DAY.
+           MOVE CD-YEAR                TO HL1-YEAR.
+           MOVE CD-HOURS               TO HL2-HOURS.
+           MOVE CD-MINUTES             TO HL2-MINUTES.
+      *
+       150000-ACCUMULATE-SALES-BY-REP.
+           PERFORM 160000-READ-CUSTOMER-RECORD.
+           IF CUSTMAST-EOF-SWITCH = 'N'
+               COMPUTE REP-IDX = CM-SALESREP-NUMBER + 1
+               ADD CM-SALES-THIS-YTD TO REP-TOTAL-THIS-YTD(REP-IDX)
+           END-IF.
+      *
+       160000-READ-CUSTOMER-RECORD.
+           READ CUSTMAST
+               AT END
+                   MOVE 'Y'            TO CUSTMAST-EOF-SWITCH.
+      *
+       200000-PRINT-COMMISSION-LINES.
+           PERFORM 210000-PRINT-ONE-REP-LINE
+               VARYING REP-PRINT-IDX FROM 1 BY 1
+               UNTIL REP-PRINT-IDX > 100.
+      *
+       210000-PRINT-ONE-REP-LINE.
+           IF REP-TOTAL-THIS-YTD(REP-PRINT-IDX) NOT = ZERO
+               COMPUTE RCL-SALESREP-WORK = REP-PRINT-IDX - 1
+               PERFORM 220000-LOOKUP-COMMISSION-RATE
+               COMPUTE COMMISSION-AMOUNT ROUNDED =
+                   REP-TOTAL-THIS-YTD(REP-PRINT-IDX) * COMMISSION-RATE
+                       / 100
+               PERFORM 230000-WRITE-REP-COMMISSION-LINE
+               ADD REP-TOTAL-THIS-YTD(REP-PRINT-IDX)
+                                       TO GRAND-TOTAL-SALES
+               ADD COMMISSION-AMOUNT   TO GRAND-TOTAL-COMMISSION
+           END-IF.
+      *
+       220000-LOOKUP-COMMISSION-RATE.
+           MOVE 1 TO COMM-IDX.
+           PERFORM 221000-ADVANCE-COMMISSION-TIER
+               UNTIL REP-TOTAL-THIS-YTD(REP-PRINT-IDX)
+                         <= CRT-UPPER-LIMIT(COMM-IDX)
+                  OR COMM-IDX >= 3.
+           MOVE CRT-RATE(COMM-IDX)     TO COMMISSION-RATE.
+      *
+       221000-ADVANCE-COMMISSION-TIER.
+           ADD 1 TO COMM-IDX.
+      *
+       230000-WRITE-REP-COMMISSION-LINE.
+           IF LINE-COUNT >= LINES-ON-PAGE
+               PERFORM 240000-PRINT-HEADING-LINES
+           END-IF.
+           MOVE RCL-SALESREP-WORK              TO RCL-SALESREP-NUMBER.
+           MOVE REP-TOTAL-THIS-YTD(REP-PRINT-IDX)
+                                                TO RCL-TOTAL-SALES.
+           MOVE COMMISSION-RATE                TO RCL-COMMISSION-RATE.
+           MOVE COMMISSION-AMOUNT              TO RCL-COMMISSION-AMOUNT.
+           MOVE REP-COMMISSION-LINE            TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING SPACE-CONTROL LINES.
+           ADD 1 TO LINE-COUNT.
+           MOVE 1 TO SPACE-CONTROL.
+      *
+       240000-PRINT-HEADING-LINES.
+           ADD +1                      TO PAGE-COUNT.
+           MOVE PAGE-COUNT             TO HL1-PAGE-NUMBER.
+           MOVE HEADING-LINE-1         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING PAGE.
+           MOVE HEADING-LINE-2         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINE.
+           MOVE HEADING-LINE-3         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+           MOVE HEADING-LINE-4         TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 1 LINES.
+           MOVE ZERO                   TO LINE-COUNT.
+           MOVE 2 TO SPACE-CONTROL.
+      *
+       300000-PRINT-GRAND-TOTALS.
+           MOVE GRAND-TOTAL-SALES      TO GTL-TOTAL-SALES.
+           MOVE GRAND-TOTAL-COMMISSION TO GTL-COMMISSION-AMOUNT.
+           MOVE GRAND-TOTAL-LINE       TO PRINT-AREA.
+           WRITE PRINT-AREA AFTER ADVANCING 2 LINES.
+      *
+      *================================================================
+      *       F I M   D O   P R O G R A M A   R P T P 1 0 0 3         *
+      *================================================================
