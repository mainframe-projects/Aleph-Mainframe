@@ -68,11 +68,37 @@
 ! TROUBLE DE PRODUCTION : NE PLUS S'OCCUPER DE L'HEURE DE FIN    *              
 !  PERIODE,  AFIN DE GERER SI LA PERIODE EST OUVERTE OU FERMEE   *              
 !            ON DOIT PASSER PAR LE STATUT DE LA PERIODE          *              
-!*****************************************************************              
-!******************************************************************             
-!   MODULE  PRINCIPAL                                             *             
-!******************************************************************             
-!0000-DIRECTEUR.                                                                
+!*****************************************************************
+!******************************************************************
+!* 2026-08-09 - EQUIPE GFP                                        *
+!* - AUGMENTATION DU NOMBRE MAXIMUM D'AGENTS PAR SESSION DE       *
+!*   PERCEPTION (80 A 120) ET AJUSTEMENT DE L'ECHELLE DE          *
+!*   PAGINATION DU PANORAMA GFPN2131 EN CONSEQUENCE.               *
+!******************************************************************
+!******************************************************************
+!* 2026-08-09 - EQUIPE GFP                                        *
+!* - CORRECTION DU COMMENTAIRE DE 1360-SPOOLER-LE-PANORAMA : LE    *
+!*   PARAMETRAGE DE GUT0500D NE CHOISIT PAS LE FORMAT, C'EST CE    *
+!*   SOUS-PROGRAMME QUI LE FIXE A 'PDF'. FE213A-IND-IMPRIM-PANO    *
+!*   N'EST QU'UN DECLENCHEUR (X = ENVOYER UNE COPIE), IL N'Y A PAS *
+!*   DE ZONE D'ECRAN POUR CHOISIR IMPRESSION VS PDF.                *
+!******************************************************************
+!******************************************************************
+!   DONNEES LOCALES                                               *
+!******************************************************************
+!
+   01  CTE-COD-ECART-VALID-LISTA  PIC X(009) VALUE '123456789'.
+   01  FILLER REDEFINES CTE-COD-ECART-VALID-LISTA.
+       03  CTE-COD-ECART-VALID-TAB PIC X(001) OCCURS 9 TIMES.
+!
+   01  GDA-IND-COD-ECART          PIC S9(004) COMP VALUE ZERO.
+   01  GDA-IN-COD-ECART-VALID     PIC X(001) VALUE 'N'.
+       88  COD-ECART-VALID                    VALUE 'O'.
+!
+!******************************************************************
+!   MODULE  PRINCIPAL                                             *
+!******************************************************************
+!0000-DIRECTEUR.
 !                                                                               
    CALL  INITZONE.                                                              
 !                                                                               
@@ -100,10 +126,10 @@
 !                                                                               
 DEFINE  SUBROUTINE INITZONE.                                                    
 !                                                                               
-   MOVE 1     TO FZV408-NB-AGENT-SESSN.                                         
-!                                                                               
-   WHILE FZV408-NB-AGENT-SESSN LE 80                                            
-   REPEAT.                                                                      
+   MOVE 1     TO FZV408-NB-AGENT-SESSN.
+!
+   WHILE FZV408-NB-AGENT-SESSN LE 120
+   REPEAT.                                                                  
       MOVE SPACES   TO  FZV408-NO-AGENT-1                                       
                         (FZV408-NB-AGENT-SESSN).                                
       MOVE ZEROES   TO  FZV408-IDENT-AGENT-SESSN                                
@@ -313,20 +339,26 @@ DEFINE SUBROUTINE PREPAFFI.
 !                                                                               
 !     ACCES A EXPLICATION ECART                                                 
 !                                                                               
-   IF  PEROPE-COD-ECART-CSER    NE   SPACES                                     
-   AND PEROPE-COD-ECART-CSER    NE   ZEROES                                     
-   AND PEROPE-COD-ECART-CSER    NE   '1'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '2'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '3'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '4'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '5'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '6'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '7'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '8'                                        
-   AND PEROPE-COD-ECART-CSER    NE   '9'                                        
-   DO.                                                                          
-      MOVE SPACES         TO  PEROPE-COD-ECART-CSER.                            
-   END.                                                                         
+   MOVE 'N'           TO  GDA-IN-COD-ECART-VALID.
+   IF  PEROPE-COD-ECART-CSER  = SPACES
+   OR  PEROPE-COD-ECART-CSER  = ZEROES
+      SET  COD-ECART-VALID  TO TRUE.
+   ELSE
+      DO.
+      MOVE 1              TO  GDA-IND-COD-ECART.
+      WHILE GDA-IND-COD-ECART LE 9 AND NOT COD-ECART-VALID
+      REPEAT.
+         IF  PEROPE-COD-ECART-CSER  =
+                   CTE-COD-ECART-VALID-TAB(GDA-IND-COD-ECART)
+            SET  COD-ECART-VALID  TO TRUE.
+         ADD  1           TO  GDA-IND-COD-ECART.
+      END.
+      END.
+!
+   IF  NOT COD-ECART-VALID
+   DO.
+      MOVE SPACES         TO  PEROPE-COD-ECART-CSER.
+   END.
 !                                                                               
    IF  PEROPE-COD-ECART-CSER    NE   SPACES                                     
    DO.                                                                          
@@ -544,12 +576,12 @@ DEFINE SUBROUTINE REM-MAT.
 DEFINE SUBROUTINE CHA-AGEN.                                                     
 !--------------------------                                                     
 !                                                                               
-   IF  FZV408-INDIC-AGENT-SESSN > 80                                            
+   IF  FZV408-INDIC-AGENT-SESSN > 120                                            
    DO.                                                                          
       MOVE 99                TO  GZC000-COD-RTR.                                
       MOVE 'GGG512S'         TO  GZC000-GRP-NO-MESS(1).                         
       MOVE 'GFPP466A'        TO  GZC000-NOM-PGM-APLAN.                          
-      MOVE 'LE NOMBRE D''AGENT DEPASSE LE MAXIMUN REQUIS(80)'                   
+      MOVE 'LE NOMBRE D''AGENT DEPASSE LE MAXIMUN REQUIS(120)'                   
                              TO  GZC000-GRP-TEXTE-MESS(1).                      
       CALL COD-RET.                                                             
    END.                                                                         
@@ -692,32 +724,47 @@ DEFINE SUBROUTINE CHA-AGEN.
 DEFINE SUBROUTINE TROU-PAG.                                                     
 !--------------------------                                                     
 !                                                                               
-   IF FZV408-INDIC-AGENT-SESSN > 72                                             
-      MOVE 10 TO GE000I-NO-PAGE-MAX.                                            
-   ELSE                                                                         
-      IF FZV408-INDIC-AGENT-SESSN > 64                                          
-         MOVE 9 TO GE000I-NO-PAGE-MAX.                                          
-      ELSE                                                                      
-         IF FZV408-INDIC-AGENT-SESSN > 56                                       
-            MOVE 8 TO GE000I-NO-PAGE-MAX.                                       
-         ELSE                                                                   
-            IF FZV408-INDIC-AGENT-SESSN > 48                                    
-               MOVE 7 TO GE000I-NO-PAGE-MAX.                                    
-            ELSE                                                                
-               IF FZV408-INDIC-AGENT-SESSN > 40                                 
-                  MOVE 6 TO GE000I-NO-PAGE-MAX.                                 
-               ELSE                                                             
-                  IF FZV408-INDIC-AGENT-SESSN > 32                              
-                     MOVE 5 TO GE000I-NO-PAGE-MAX.                              
-                  ELSE                                                          
-                     IF FZV408-INDIC-AGENT-SESSN > 24                           
-                        MOVE 4 TO GE000I-NO-PAGE-MAX.                           
-                     ELSE                                                       
-                        IF FZV408-INDIC-AGENT-SESSN > 16                        
-                           MOVE 3 TO GE000I-NO-PAGE-MAX.                        
-                        ELSE                                                    
-                           IF FZV408-INDIC-AGENT-SESSN > 8                      
-                              MOVE 2 TO GE000I-NO-PAGE-MAX.                     
+   IF FZV408-INDIC-AGENT-SESSN > 112
+      MOVE 15 TO GE000I-NO-PAGE-MAX.
+   ELSE
+      IF FZV408-INDIC-AGENT-SESSN > 104
+         MOVE 14 TO GE000I-NO-PAGE-MAX.
+      ELSE
+         IF FZV408-INDIC-AGENT-SESSN > 96
+            MOVE 13 TO GE000I-NO-PAGE-MAX.
+         ELSE
+            IF FZV408-INDIC-AGENT-SESSN > 88
+               MOVE 12 TO GE000I-NO-PAGE-MAX.
+            ELSE
+               IF FZV408-INDIC-AGENT-SESSN > 80
+                  MOVE 11 TO GE000I-NO-PAGE-MAX.
+               ELSE
+                     IF FZV408-INDIC-AGENT-SESSN > 72                                             
+                        MOVE 10 TO GE000I-NO-PAGE-MAX.                                            
+                     ELSE                                                                         
+                        IF FZV408-INDIC-AGENT-SESSN > 64                                          
+                           MOVE 9 TO GE000I-NO-PAGE-MAX.                                          
+                        ELSE                                                                      
+                           IF FZV408-INDIC-AGENT-SESSN > 56                                       
+                              MOVE 8 TO GE000I-NO-PAGE-MAX.                                       
+                           ELSE                                                                   
+                              IF FZV408-INDIC-AGENT-SESSN > 48                                    
+                                 MOVE 7 TO GE000I-NO-PAGE-MAX.                                    
+                              ELSE                                                                
+                                 IF FZV408-INDIC-AGENT-SESSN > 40                                 
+                                    MOVE 6 TO GE000I-NO-PAGE-MAX.                                 
+                                 ELSE                                                             
+                                    IF FZV408-INDIC-AGENT-SESSN > 32                              
+                                       MOVE 5 TO GE000I-NO-PAGE-MAX.                              
+                                    ELSE                                                          
+                                       IF FZV408-INDIC-AGENT-SESSN > 24                           
+                                          MOVE 4 TO GE000I-NO-PAGE-MAX.                           
+                                       ELSE                                                       
+                                          IF FZV408-INDIC-AGENT-SESSN > 16                        
+                                             MOVE 3 TO GE000I-NO-PAGE-MAX.                        
+                                          ELSE                                                    
+                                             IF FZV408-INDIC-AGENT-SESSN > 8                      
+                                                MOVE 2 TO GE000I-NO-PAGE-MAX.                     
 !                                                                               
    GOBACK.                                                                      
                                                                                 
@@ -775,6 +822,11 @@ DEFINE SUBROUTINE REM-PANO.
 !  ADD ABS-VAL(FE213A-TOTAL-BD) TO FZV408-TOTAL-ECART-CSER.                     
    ADD ABS-VAL(FE213A-MNT-CALC) TO FZV408-TOTAL-ECART-CSER.                     
 !                                                                               
+! HISTORISER L'ECART DE LA PERIODE POUR LE "CSER", MEME SOUS LE SEUIL,          
+! POUR QUE LE RAPPORT DE TENDANCE AIT UNE BASE DE COMPARAISON.                  
+!                                                                               
+   CALL  HST-ECAR.                                                              
+!                                                                               
 ! AJUSTER L'ELEMENT QUI INDIQUE LA PRESENCE D'ECART POUR LE "CSER".             
 !                                                                               
    IF  FZV408-TOTAL-ECART-CSER > FZV408-SEUIL-ECART-PERCP-CSER                  
@@ -923,12 +975,87 @@ DEFINE SUBROUTINE REM-PANO.
       END.                                                                      
    END.                                                                         
 !                                                                               
+!
+! OPTION D'ENVOI D'UNE COPIE PDF DU PANORAMA GFPN2131 AU SPOOL
+!
+   MOVE 'COPIE PDF DU PANORAMA(X):' TO  FE213A-LIBEL-IMPRIM.
+   MODIFY MAP PERMANENT
+          FOR (FE213A-LIBEL-IMPRIM
+               FE213A-IND-IMPRIM-PANO)
+               OUTPUT DATA IS YES.
+   MODIFY MAP PERMANENT
+          FOR (FE213A-IND-IMPRIM-PANO)
+               ATTRIBUTES UNPROTECTED.
+!
+   IF  FE213A-IND-IMPRIM-PANO = 'X'
+   DO.
+      CALL  SPL-PANO.
+      MOVE SPACES        TO  FE213A-IND-IMPRIM-PANO.
+   END.
    GOBACK.                                                                      
 !                                                                               
-!1300-FIN.                                                                      
-!                                                                               
-!******************************************************************             
-!   INITIALISER LA ZONE DE MESSAGES GGGE000M                      *             
+!1300-FIN.
+!
+!******************************************************************
+!   CONSERVER L'HISTORIQUE DE L'ECART DU CENTRE DE SERVICE        *
+!******************************************************************
+!1350-CONSERVER-HISTORIQUE-ECART-CSER
+!
+DEFINE SUBROUTINE HST-ECAR.
+!-------------------------
+!
+! L'ELEMENT FZV408-TOTAL-ECART-CSER CONTIENT ENCORE, A CE POINT, LE
+! TOTAL DE L'ECART DU CENTRE DE SERVICE POUR LA PERIODE COURANTE. IL
+! EST CONSERVE ICI DANS HSTECAR AVANT D'ETRE REMIS A ZERO PLUS BAS,
+! PUISQU'IL SERT DE NOUVEAU COMME ACCUMULATEUR TEMPORAIRE POUR LE
+! PROCHAIN CENTRE DE SERVICE.
+!
+   MOVE CSER-NO-CSER            TO  HSTECAR-NO-CSER.
+   MOVE PEROPE-NO-PERIO         TO  HSTECAR-NO-PERIO.
+   MOVE PEROPE-DAS-DEB-PERIO    TO  HSTECAR-DAS-DEB-PERIO.
+   MOVE FZV408-TOTAL-ECART-CSER TO  HSTECAR-MNT-ECART-CSER.
+!
+   MOVE 17                      TO  GZV001-DML-SEQ.
+   STORE HSTECAR.
+   CALL IDMSSTAT.
+!
+   MOVE 18                      TO  GZV001-DML-SEQ.
+   CONNECT HSTECAR TO CSER-HSTECAR.
+   CALL IDMSSTAT.
+!
+   GOBACK.
+!
+!1350-FIN.
+!
+!******************************************************************
+!   SPOOLER LE PANORAMA GFPN2131 ( TOUJOURS EN PDF )               *
+!******************************************************************
+!1360-SPOOLER-LE-PANORAMA
+!
+DEFINE SUBROUTINE SPL-PANO.
+!--------------------------
+!
+! ENVOYER UNE COPIE DU PANORAMA GFPN2131 AU SPOOL D'IMPRESSION, SOUS
+! FORME DE PDF. IL N'Y A PAS DE ZONE D'ECRAN PERMETTANT DE DEMANDER
+! UNE IMPRESSION ORDINAIRE PLUTOT QU'UN PDF : FE213A-IND-IMPRIM-PANO
+! NE FAIT QU'ACTIVER L'ENVOI, GUT0500-TYP-SORTIE EST TOUJOURS 'PDF'.
+!
+   MOVE 'GFPN2131'         TO  GUT0500-NOM-MAP.
+   MOVE FZV408-NO-CSER     TO  GUT0500-NO-CSER.
+   MOVE PEROPE-NO-PERIO    TO  GUT0500-NO-PERIO.
+   MOVE PEROPE-DAS-DEB-PERIO TO GUT0500-DAS-DEB-PERIO.
+   MOVE 'PDF'              TO  GUT0500-TYP-SORTIE.
+!
+   LINK PROGRAM 'GUT0500D' USING (GGGZC000 GUT0500 GGGE000I GFPE213A).
+!
+   CALL COD-RET.
+!
+   GOBACK.
+!
+!1360-FIN.
+!
+!******************************************************************
+!   INITIALISER LA ZONE DE MESSAGES GGGE000M                      *
 !******************************************************************             
 !2000-INITIALISER-LA-ZONE-DE-MESSAGE-GGGE000M                                   
 !                                                                               
