@@ -0,0 +1,254 @@
+000010************************************************************************
+000020*       COPYRIGHT, SOCIETE DE L'ASSURANCE AUTOMOBILE DU QUEBEC, 1997
+000030*
+000040*
+000050*  "TOUS DROITS RESERVES. IL EST INTERDIT ENTRE AUTRES, DE REPRODUIRE
+000060*   OU DE COMMUNIQUER EN TOUT OU EN PARTIE L'OEUVRE SOUS QUELQUE FORME
+000070*   OU PAR QUELQUE PROCEDE QUE CE SOIT, SANS AVOIR OBTENU AU PREALABLE
+000080*   L'AUTORISATION ECRITE DE LA SOCIETE"
+000090*
+000100************************************************************************
+000110*
+000120*  MODULE:     GFPB471A  RELEVE NOCTURNE DES TOTAUX DE DEPOT PAR
+000130*              CARTE DE DEBIT ET DE CREDIT
+000140*  PROGRAMMEUR: EQUIPE GFP
+000150*  ANALYSTE:    EQUIPE GFP
+000160*  DATE    :   AOUT 2026
+000170*  REMARQUE:   DESCRIPTION,
+000180*
+000190*                  - POUR CHAQUE CENTRE DE SERVICE (CSER) ET CHAQUE
+000200*                    SESSION DE CAISSE (SESCAI) DE LA JOURNEE, REFAIRE
+000210*                    LE CUMUL DES DEPOTS INTERNES (DEPINT) DE TYPE
+000220*                    CARTE DE DEBIT('D') ET DE CREDIT('K'), AINSI QUE
+000230*                    LES TOTAUX DE PAIEMENT DIRECT ET DE CARTE DE
+000240*                    CREDIT DEJA CUMULES SUR LA SESCAI.
+000250*                  - CE CUMUL REPREND LA MEME LOGIQUE QUE CELLE DEJA
+000260*                    UTILISEE DANS P464A (SOUS-PROGRAMME CHA-AGEN), MAIS
+000270*                    ICI LE TOTAL EST ROULE PAR CENTRE DE SERVICE POUR
+000280*                    TOUTE LA JOURNEE PLUTOT QUE PAR AGENT/SESSION - CES
+000290*                    TOTAUX NE SONT JAMAIS CONSERVES AU-DELA DE LA MAP
+000300*                    FE213A, D'OU LE BESOIN DE CE RELEVE NOCTURNE.
+000310*                  - PRODUIT UN RAPPORT AVEC UNE LIGNE PAR CSER ET UNE
+000320*                    LIGNE DE GRAND TOTAL.
+000330*
+000340*******************************************************************
+000350**    M O D I F I C A T I O N S
+000360*******************************************************************
+000370** 2026-08-09 - EQUIPE GFP
+000380**              CREATION DU PROGRAMME.
+000390*******************************************************************
+000400*
+000410*-------------------*
+000420 IDENTIFICATION DIVISION.
+000430*-------------------*
+000440 PROGRAM-ID.    GFPB471A.
+000450 AUTHOR.        EQUIPE GFP.
+000460 INSTALLATION.  SAAQ - DIRECTION DES SYSTEMES.
+000470 DATE-WRITTEN.  AOUT 2026.
+000480 DATE-COMPILED.
+000490*------------------*
+000500 ENVIRONMENT DIVISION.
+000510*------------------*
+000520 INPUT-OUTPUT SECTION.
+000530 FILE-CONTROL.
+000540     SELECT RPCRCRE ASSIGN TO 'RPCRCRE.TXT'
+000550         ORGANIZATION IS LINE SEQUENTIAL.
+000560*------------*
+000570 DATA DIVISION.
+000580*------------*
+000590 FILE SECTION.
+000600 FD  RPCRCRE.
+000610 01  RPT-LINE                       PIC X(132).
+000620*--------------------------*
+000630 WORKING-STORAGE SECTION.
+000640*--------------------------*
+000650 01  CTE-PRGM                       PIC  X(008) VALUE 'GFPB471A'.
+000660 77  GDA-QT-CSER-LUS                PIC S9(009) COMP VALUE ZERO.
+000661 77  GDA-QT-CSER-LUS-EDIT           PIC ZZZZZZZZ9.
+000670 77  GDA-QT-SESCAI-LUS              PIC S9(009) COMP VALUE ZERO.
+000671 77  GDA-QT-SESCAI-LUS-EDIT         PIC ZZZZZZZZ9.
+000680 77  GDA-SW-FIN-CSER                PIC  X(001) VALUE 'N'.
+000690     88  GDA-FIN-CSER                            VALUE 'S'.
+000700 77  GDA-SW-FIN-SESCAI               PIC  X(001) VALUE 'N'.
+000710     88  GDA-FIN-SESCAI                           VALUE 'S'.
+000720 77  GDA-SW-FIN-DEPINT                PIC X(001) VALUE 'N'.
+000730     88  GDA-FIN-DEPINT                           VALUE 'S'.
+000740*
+000750 01  GDA-TOTAL-CRCRE-DBT-CSER PIC S9(009)V99 COMP-3 VALUE ZERO.
+000751 01  GDA-TOTAL-CRCRE-DBT-CSER-EDIT  PIC Z(008)9.99.
+000760 01  GDA-GRAND-TOTAL-CRCRE-DBT PIC S9(011)V99 COMP-3 VALUE ZERO.
+000761 01  GDA-GRAND-TOTAL-CRCRE-DBT-EDIT PIC Z(010)9.99.
+000770*
+000780*-----------------------------------------------------------------
+000790*    ENREGISTREMENTS IDMS (GFPKCSER / GFPKSESCAI / GFPKDEPINT)
+000800*-----------------------------------------------------------------
+000810 01  GFPK-CSER.
+-INC   GFPKCSER
+000820 01  GFPK-SESCAI.
+-INC   GFPKSESCAI
+000830 01  GFPK-DEPINT.
+-INC   GFPKDEPINT
+000840*
+000850*--------------------*
+000860 PROCEDURE DIVISION.
+000870*--------------------*
+000880*
+000890 0000-MAINLINE.
+000900*
+000910     OPEN OUTPUT RPCRCRE.
+000920*
+000930     PERFORM 1000-ENTETE-RAPPORT THRU 1000-ENTETE-RAPPORT-EXIT.
+000940*
+000950     READY USAGE-MODE IS PROTECTED RETRIEVAL.
+000960*
+000965     OBTAIN FIRST CSER.
+000970     PERFORM 2000-TRAITER-CSER THRU 2000-TRAITER-CSER-EXIT
+000980         UNTIL GDA-FIN-CSER.
+000990*
+001000     FINISH.
+001010*
+001020     PERFORM 9000-TOTAUX-RAPPORT THRU 9000-TOTAUX-RAPPORT-EXIT.
+001030*
+001040     CLOSE RPCRCRE.
+001050*
+001060     STOP RUN.
+001070*
+001080 1000-ENTETE-RAPPORT.
+001090*
+001100     MOVE SPACES TO RPT-LINE.
+001110     STRING 'RELEVE DES DEPOTS PAR CARTE DE DEBIT ET DE CREDIT'
+001120                DELIMITED BY SIZE INTO RPT-LINE.
+001130     WRITE RPT-LINE.
+001140     MOVE SPACES TO RPT-LINE.
+001150     WRITE RPT-LINE.
+001160     MOVE SPACES TO RPT-LINE.
+001170     STRING 'CSER       TOTAL-CRCRE-DBT'
+001180                DELIMITED BY SIZE INTO RPT-LINE.
+001190     WRITE RPT-LINE.
+001200*
+001210 1000-ENTETE-RAPPORT-EXIT.
+001220     EXIT.
+001230*
+001240 2000-TRAITER-CSER.
+001250*
+001260     IF  ERROR-STATUS EQUAL '0307'
+001270         SET GDA-FIN-CSER TO TRUE
+001280         GO TO 2000-TRAITER-CSER-EXIT
+001290     END-IF.
+001300*
+001310     IF  ERROR-STATUS NOT EQUAL '0000'
+001320         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS CSER = ' ERROR-STATUS
+001330         SET GDA-FIN-CSER TO TRUE
+001340         GO TO 2000-TRAITER-CSER-EXIT
+001350     END-IF.
+001360*
+001370     ADD 1 TO GDA-QT-CSER-LUS.
+001380*
+001390     MOVE ZERO   TO  GDA-TOTAL-CRCRE-DBT-CSER.
+001400     MOVE 'N'    TO  GDA-SW-FIN-SESCAI.
+001410     OBTAIN FIRST SESCAI WITHIN CSER-SESCAI.
+001420*
+001430     PERFORM 2100-TRAITER-SESCAI THRU 2100-TRAITER-SESCAI-EXIT
+001440         UNTIL GDA-FIN-SESCAI.
+001450*
+001460     PERFORM 2500-ECRIRE-LIGNE-CSER THRU 2500-ECRIRE-LIGNE-CSER-EXIT.
+001470*
+001480     OBTAIN NEXT CSER.
+001490*
+001500 2000-TRAITER-CSER-EXIT.
+001510     EXIT.
+001520*
+001530 2100-TRAITER-SESCAI.
+001540*
+001550     IF  ERROR-STATUS EQUAL '0307'
+001560         SET GDA-FIN-SESCAI TO TRUE
+001570         GO TO 2100-TRAITER-SESCAI-EXIT
+001580     END-IF.
+001590*
+001600     IF  ERROR-STATUS NOT EQUAL '0000'
+001610         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS SESCAI = ' ERROR-STATUS
+001620         SET GDA-FIN-SESCAI TO TRUE
+001630         GO TO 2100-TRAITER-SESCAI-EXIT
+001640     END-IF.
+001650*
+001660     ADD 1 TO GDA-QT-SESCAI-LUS.
+001670*
+001680     ADD SESCAI-TOTAL-PMDIR-CAISS TO GDA-TOTAL-CRCRE-DBT-CSER.
+001690     ADD SESCAI-TOTAL-CRCRE-CAISS TO GDA-TOTAL-CRCRE-DBT-CSER.
+001700*
+001710     MOVE 'N'    TO  GDA-SW-FIN-DEPINT.
+001720     OBTAIN FIRST DEPINT WITHIN SESCAI-DEPINT.
+001730*
+001740     PERFORM 2200-TRAITER-DEPINT THRU 2200-TRAITER-DEPINT-EXIT
+001750         UNTIL GDA-FIN-DEPINT.
+001760*
+001770     OBTAIN NEXT SESCAI WITHIN CSER-SESCAI.
+001780*
+001790 2100-TRAITER-SESCAI-EXIT.
+001800     EXIT.
+001810*
+001820 2200-TRAITER-DEPINT.
+001830*
+001840     IF  ERROR-STATUS EQUAL '0307'
+001850         SET GDA-FIN-DEPINT TO TRUE
+001860         GO TO 2200-TRAITER-DEPINT-EXIT
+001870     END-IF.
+001880*
+001890     IF  ERROR-STATUS NOT EQUAL '0000'
+001900         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS DEPINT = ' ERROR-STATUS
+001910         SET GDA-FIN-DEPINT TO TRUE
+001920         GO TO 2200-TRAITER-DEPINT-EXIT
+001930     END-IF.
+001940*
+001950     IF  DEPINT-TYP-DEPOT-INTRN EQUAL 'D'
+001960     OR  DEPINT-TYP-DEPOT-INTRN EQUAL 'K'
+001970         ADD DEPINT-TOTAL-DEPOT-INTRN TO GDA-TOTAL-CRCRE-DBT-CSER
+001980     END-IF.
+001990*
+002000     OBTAIN NEXT DEPINT WITHIN SESCAI-DEPINT.
+002010*
+002020 2200-TRAITER-DEPINT-EXIT.
+002030     EXIT.
+002040*
+002050 2500-ECRIRE-LIGNE-CSER.
+002060*
+002070     MOVE SPACES TO RPT-LINE.
+002075     MOVE GDA-TOTAL-CRCRE-DBT-CSER
+002077         TO GDA-TOTAL-CRCRE-DBT-CSER-EDIT.
+002080     STRING CSER-NO-CSER '    ' GDA-TOTAL-CRCRE-DBT-CSER-EDIT
+002090                DELIMITED BY SIZE INTO RPT-LINE.
+002100     WRITE RPT-LINE.
+002110*
+002120     ADD GDA-TOTAL-CRCRE-DBT-CSER TO GDA-GRAND-TOTAL-CRCRE-DBT.
+002130*
+002140 2500-ECRIRE-LIGNE-CSER-EXIT.
+002150     EXIT.
+002160*
+002170 9000-TOTAUX-RAPPORT.
+002180*
+002190     MOVE SPACES TO RPT-LINE.
+002200     WRITE RPT-LINE.
+002210     MOVE SPACES TO RPT-LINE.
+002215     MOVE GDA-QT-CSER-LUS TO GDA-QT-CSER-LUS-EDIT.
+002220     STRING '  TOTAL CSER TRAITES      : ' GDA-QT-CSER-LUS-EDIT
+002230                DELIMITED BY SIZE INTO RPT-LINE.
+002240     WRITE RPT-LINE.
+002250     MOVE SPACES TO RPT-LINE.
+002255     MOVE GDA-QT-SESCAI-LUS TO GDA-QT-SESCAI-LUS-EDIT.
+002260     STRING '  TOTAL SESCAI TRAITEES   : ' GDA-QT-SESCAI-LUS-EDIT
+002270                DELIMITED BY SIZE INTO RPT-LINE.
+002280     WRITE RPT-LINE.
+002290     MOVE SPACES TO RPT-LINE.
+002295     MOVE GDA-GRAND-TOTAL-CRCRE-DBT
+002297         TO GDA-GRAND-TOTAL-CRCRE-DBT-EDIT.
+002300     STRING '  GRAND TOTAL CRCRE-DBT   : '
+002305         GDA-GRAND-TOTAL-CRCRE-DBT-EDIT
+002310                DELIMITED BY SIZE INTO RPT-LINE.
+002320     WRITE RPT-LINE.
+002330*
+002340 9000-TOTAUX-RAPPORT-EXIT.
+002350     EXIT.
+002360*
+002370*----------------------------------------------------------------*
+002380*       F I N   D U   P R O G R A M M E   G F P B 4 7 1 A
+002390*----------------------------------------------------------------*
