@@ -0,0 +1,175 @@
+000010************************************************************************
+000020*       COPYRIGHT, SOCIETE DE L'ASSURANCE AUTOMOBILE DU QUEBEC, 1997
+000030*
+000040*
+000050*  "TOUS DROITS RESERVES. IL EST INTERDIT ENTRE AUTRES, DE REPRODUIRE
+000060*   OU DE COMMUNIQUER EN TOUT OU EN PARTIE L'OEUVRE SOUS QUELQUE FORME
+000070*   OU PAR QUELQUE PROCEDE QUE CE SOIT, SANS AVOIR OBTENU AU PREALABLE
+000080*   L'AUTORISATION ECRITE DE LA SOCIETE"
+000090*
+000100************************************************************************
+000110*
+000120*  MODULE:     GFPB473A  RELEVE NOCTURNE DES CENTRES DE SERVICE EN
+000130*              RECOUVREMENT ACTIF
+000140*  PROGRAMMEUR: EQUIPE GFP
+000150*  ANALYSTE:    EQUIPE GFP
+000160*  DATE    :   AOUT 2026
+000170*  REMARQUE:   DESCRIPTION,
+000180*
+000190*                  - BALAYER TOUS LES CENTRES DE SERVICE (CSER) ET
+000200*                    SIGNALER CEUX DONT LE RECOUVREMENT EST ACTIF
+000210*                    (CSER-INDIC-RECUP-ACTIF = 'O').
+000220*                  - CET INDICATEUR EST LA SOURCE EN BASE DE DONNEES
+000230*                    DE FZV408-INDIC-RECUP-ACTIF, LEQUEL N'EST QU'UN
+000240*                    CHAMP DE TRAVAIL ALIMENTE EN AMONT DE P464A (VOIR
+000250*                    PREPAFFI, CHA-AGEN, ETC. - CE MODULE NE FAIT QUE
+000260*                    LE LIRE, IL NE L'ALIMENTE JAMAIS) - D'OU LE BESOIN
+000270*                    DE LIRE L'INDICATEUR DIRECTEMENT SUR LE CSER ICI.
+000280*                  - PRODUIT UN RAPPORT AVEC UNE LIGNE PAR CSER EN
+000290*                    RECOUVREMENT ACTIF, POUR SUIVI PAR LA DIRECTION.
+000300*
+000310*******************************************************************
+000320**    M O D I F I C A T I O N S
+000330*******************************************************************
+000340** 2026-08-09 - EQUIPE GFP
+000350**              CREATION DU PROGRAMME.
+000360*******************************************************************
+000370*
+000380*-------------------*
+000390 IDENTIFICATION DIVISION.
+000400*-------------------*
+000410 PROGRAM-ID.    GFPB473A.
+000420 AUTHOR.        EQUIPE GFP.
+000430 INSTALLATION.  SAAQ - DIRECTION DES SYSTEMES.
+000440 DATE-WRITTEN.  AOUT 2026.
+000450 DATE-COMPILED.
+000460*------------------*
+000470 ENVIRONMENT DIVISION.
+000480*------------------*
+000490 INPUT-OUTPUT SECTION.
+000500 FILE-CONTROL.
+000510     SELECT RPRECUP ASSIGN TO 'RPRECUP.TXT'
+000520         ORGANIZATION IS LINE SEQUENTIAL.
+000530*------------*
+000540 DATA DIVISION.
+000550*------------*
+000560 FILE SECTION.
+000570 FD  RPRECUP.
+000580 01  RPT-LINE                       PIC X(132).
+000590*--------------------------*
+000600 WORKING-STORAGE SECTION.
+000610*--------------------------*
+000620 01  CTE-PRGM                       PIC  X(008) VALUE 'GFPB473A'.
+000630 77  GDA-QT-CSER-LUS                PIC S9(009) COMP VALUE ZERO.
+000631 77  GDA-QT-CSER-LUS-EDIT           PIC ZZZZZZZZ9.
+000640 77  GDA-QT-CSER-RECUP-ACTIF        PIC S9(009) COMP VALUE ZERO.
+000641 77  GDA-QT-CSER-RECUP-ACTIF-EDIT   PIC ZZZZZZZZ9.
+000650 77  GDA-SW-FIN-CSER                PIC  X(001) VALUE 'N'.
+000660     88  GDA-FIN-CSER                            VALUE 'S'.
+000670*
+000680*-----------------------------------------------------------------
+000690*    ENREGISTREMENT IDMS (GFPKCSER)
+000700*-----------------------------------------------------------------
+000710 01  GFPK-CSER.
+-INC   GFPKCSER
+000720*
+000730*--------------------*
+000740 PROCEDURE DIVISION.
+000750*--------------------*
+000760*
+000770 0000-MAINLINE.
+000780*
+000790     OPEN OUTPUT RPRECUP.
+000800*
+000810     PERFORM 1000-ENTETE-RAPPORT THRU 1000-ENTETE-RAPPORT-EXIT.
+000820*
+000830     READY USAGE-MODE IS PROTECTED RETRIEVAL.
+000840*
+000850     OBTAIN FIRST CSER.
+000860*
+000870     PERFORM 2000-TRAITER-CSER THRU 2000-TRAITER-CSER-EXIT
+000880         UNTIL GDA-FIN-CSER.
+000890*
+000900     FINISH.
+000910*
+000920     PERFORM 9000-TOTAUX-RAPPORT THRU 9000-TOTAUX-RAPPORT-EXIT.
+000930*
+000940     CLOSE RPRECUP.
+000950*
+000960     STOP RUN.
+000970*
+000980 1000-ENTETE-RAPPORT.
+000990*
+001000     MOVE SPACES TO RPT-LINE.
+001010     STRING 'CENTRES DE SERVICE EN RECOUVREMENT ACTIF'
+001020                DELIMITED BY SIZE INTO RPT-LINE.
+001030     WRITE RPT-LINE.
+001040     MOVE SPACES TO RPT-LINE.
+001050     WRITE RPT-LINE.
+001060     MOVE SPACES TO RPT-LINE.
+001070     STRING 'CSER       NOM-CSER'
+001080                DELIMITED BY SIZE INTO RPT-LINE.
+001090     WRITE RPT-LINE.
+001100*
+001110 1000-ENTETE-RAPPORT-EXIT.
+001120     EXIT.
+001130*
+001140 2000-TRAITER-CSER.
+001150*
+001160     IF  ERROR-STATUS EQUAL '0307'
+001170         SET GDA-FIN-CSER TO TRUE
+001180         GO TO 2000-TRAITER-CSER-EXIT
+001190     END-IF.
+001200*
+001210     IF  ERROR-STATUS NOT EQUAL '0000'
+001220         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS CSER = ' ERROR-STATUS
+001230         SET GDA-FIN-CSER TO TRUE
+001240         GO TO 2000-TRAITER-CSER-EXIT
+001250     END-IF.
+001260*
+001270     ADD 1 TO GDA-QT-CSER-LUS.
+001280*
+001290     IF  CSER-INDIC-RECUP-ACTIF EQUAL 'O'
+001300         PERFORM 2100-ECRIRE-LIGNE-CSER
+001310             THRU 2100-ECRIRE-LIGNE-CSER-EXIT
+001320     END-IF.
+001330*
+001340     OBTAIN NEXT CSER.
+001350*
+001360 2000-TRAITER-CSER-EXIT.
+001370     EXIT.
+001380*
+001390 2100-ECRIRE-LIGNE-CSER.
+001400*
+001410     ADD 1 TO GDA-QT-CSER-RECUP-ACTIF.
+001420*
+001430     MOVE SPACES TO RPT-LINE.
+001440     STRING CSER-NO-CSER '    ' CSER-NOM-CSER
+001450                DELIMITED BY SIZE INTO RPT-LINE.
+001460     WRITE RPT-LINE.
+001470*
+001480 2100-ECRIRE-LIGNE-CSER-EXIT.
+001490     EXIT.
+001500*
+001510 9000-TOTAUX-RAPPORT.
+001520*
+001530     MOVE SPACES TO RPT-LINE.
+001540     WRITE RPT-LINE.
+001550     MOVE SPACES TO RPT-LINE.
+001555     MOVE GDA-QT-CSER-LUS TO GDA-QT-CSER-LUS-EDIT.
+001560     STRING '  TOTAL CSER EXAMINES       : ' GDA-QT-CSER-LUS-EDIT
+001570                DELIMITED BY SIZE INTO RPT-LINE.
+001580     WRITE RPT-LINE.
+001590     MOVE SPACES TO RPT-LINE.
+001595     MOVE GDA-QT-CSER-RECUP-ACTIF TO GDA-QT-CSER-RECUP-ACTIF-EDIT.
+001600     STRING '  TOTAL CSER RECUP ACTIF    : '
+001605         GDA-QT-CSER-RECUP-ACTIF-EDIT
+001610                DELIMITED BY SIZE INTO RPT-LINE.
+001620     WRITE RPT-LINE.
+001630*
+001640 9000-TOTAUX-RAPPORT-EXIT.
+001650     EXIT.
+001660*
+001670*----------------------------------------------------------------*
+001680*       F I N   D U   P R O G R A M M E   G F P B 4 7 3 A
+001690*----------------------------------------------------------------*
