@@ -0,0 +1,185 @@
+000010************************************************************************
+000020*       COPYRIGHT, SOCIETE DE L'ASSURANCE AUTOMOBILE DU QUEBEC, 1997
+000030*
+000040*
+000050*  "TOUS DROITS RESERVES. IL EST INTERDIT ENTRE AUTRES, DE REPRODUIRE
+000060*   OU DE COMMUNIQUER EN TOUT OU EN PARTIE L'OEUVRE SOUS QUELQUE FORME
+000070*   OU PAR QUELQUE PROCEDE QUE CE SOIT, SANS AVOIR OBTENU AU PREALABLE
+000080*   L'AUTORISATION ECRITE DE LA SOCIETE"
+000090*
+000100************************************************************************
+000110*
+000120*  MODULE:     GFPB472A  EXTRACTION DES EXPLICATIONS D'ECART (EXPECA)
+000130*              POUR UNE PERIODE DE DATES
+000140*  PROGRAMMEUR: EQUIPE GFP
+000150*  ANALYSTE:    EQUIPE GFP
+000160*  DATE    :   AOUT 2026
+000170*  REMARQUE:   DESCRIPTION,
+000180*
+000190*                  - BALAYER SEQUENTIELLEMENT TOUS LES EXPECA ET EN
+000200*                    EXTRAIRE CEUX DONT LA DATE DE DEBUT DE PERIODE
+000210*                    (EXPECA-DAS-DEB-PERIO) EST COMPRISE ENTRE LES
+000220*                    BORNES FOURNIES EN PARAMETRES (CARTE SYSIN).
+000230*                  - LA CLE CALC DE EXPECA (CSER/DATE-DEBUT-PERIODE/
+000235*                    NO-PERIO, VOIR P464A - SOUS-PROGRAMME EXP-ECA) EST
+000240*                    COMPOSEE ET NE PERMET PAS UNE RECHERCHE PAR
+000250*                    INTERVALLE DE DATES; D'OU LE BALAYAGE SEQUENTIEL
+000260*                    COMPLET (OBTAIN NEXT) PLUTOT QU'UN OBTAIN CALC.
+000270*                  - PRODUIT UN FICHIER D'EXTRACTION SEQUENTIEL, UNE
+000280*                    LIGNE PAR EXPECA RETENUE.
+000290*
+000300*******************************************************************
+000310**    M O D I F I C A T I O N S
+000320*******************************************************************
+000330** 2026-08-09 - EQUIPE GFP
+000340**              CREATION DU PROGRAMME.
+000350*******************************************************************
+000360*
+000370*-------------------*
+000380 IDENTIFICATION DIVISION.
+000390*-------------------*
+000400 PROGRAM-ID.    GFPB472A.
+000410 AUTHOR.        EQUIPE GFP.
+000420 INSTALLATION.  SAAQ - DIRECTION DES SYSTEMES.
+000430 DATE-WRITTEN.  AOUT 2026.
+000440 DATE-COMPILED.
+000450*------------------*
+000460 ENVIRONMENT DIVISION.
+000470*------------------*
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000520     SELECT EXTEXPEC  ASSIGN TO 'EXTEXPEC.TXT'
+000530         ORGANIZATION IS LINE SEQUENTIAL.
+000540*------------*
+000550 DATA DIVISION.
+000560*------------*
+000570 FILE SECTION.
+000630 FD  EXTEXPEC.
+000640 01  RPT-LINE                       PIC X(132).
+000650*--------------------------*
+000660 WORKING-STORAGE SECTION.
+000670*--------------------------*
+000680 01  CTE-PRGM                       PIC  X(008) VALUE 'GFPB472A'.
+000685 01  SYSIN-LIGNE.
+000686     03  SYSIN-DAS-DEB-BORNE        PIC 9(008).
+000687     03  SYSIN-DAS-FIN-BORNE        PIC 9(008).
+000688     03  FILLER                     PIC X(116).
+000690 77  GDA-QT-EXPECA-LUS              PIC S9(009) COMP VALUE ZERO.
+000691 77  GDA-QT-EXPECA-LUS-EDIT         PIC ZZZZZZZZ9.
+000700 77  GDA-QT-EXPECA-RETENUES         PIC S9(009) COMP VALUE ZERO.
+000701 77  GDA-QT-EXPECA-RETENUES-EDIT    PIC ZZZZZZZZ9.
+000710 77  GDA-DAS-DEB-BORNE              PIC  9(008) VALUE ZERO.
+000720 77  GDA-DAS-FIN-BORNE              PIC  9(008) VALUE ZERO.
+000730 77  GDA-SW-FIN-EXPECA               PIC X(001) VALUE 'N'.
+000740     88  GDA-FIN-EXPECA                          VALUE 'S'.
+000750*
+000760*-----------------------------------------------------------------
+000770*    ENREGISTREMENT IDMS (GFPKEXPECA)
+000780*-----------------------------------------------------------------
+000790 01  GFPK-EXPECA.
+-INC   GFPKEXPECA
+000800*
+000810*--------------------*
+000820 PROCEDURE DIVISION.
+000830*--------------------*
+000840*
+000850 0000-MAINLINE.
+000860*
+000870     ACCEPT SYSIN-LIGNE FROM SYSIN.
+000890     MOVE SYSIN-DAS-DEB-BORNE   TO  GDA-DAS-DEB-BORNE.
+000900     MOVE SYSIN-DAS-FIN-BORNE   TO  GDA-DAS-FIN-BORNE.
+000920*
+000930     OPEN OUTPUT EXTEXPEC.
+000940*
+000950     PERFORM 1000-ENTETE-RAPPORT THRU 1000-ENTETE-RAPPORT-EXIT.
+000960*
+000970     READY USAGE-MODE IS PROTECTED RETRIEVAL.
+000980*
+000990     OBTAIN FIRST EXPECA.
+001000*
+001010     PERFORM 2000-TRAITER-EXPECA THRU 2000-TRAITER-EXPECA-EXIT
+001020         UNTIL GDA-FIN-EXPECA.
+001030*
+001040     FINISH.
+001050*
+001060     PERFORM 9000-TOTAUX-RAPPORT THRU 9000-TOTAUX-RAPPORT-EXIT.
+001070*
+001080     CLOSE EXTEXPEC.
+001090*
+001100     STOP RUN.
+001110*
+001120 1000-ENTETE-RAPPORT.
+001130*
+001140     MOVE SPACES TO RPT-LINE.
+001150     STRING 'EXTRACTION DES EXPLICATIONS D''ECART (EXPECA)'
+001160                DELIMITED BY SIZE INTO RPT-LINE.
+001170     WRITE RPT-LINE.
+001180     MOVE SPACES TO RPT-LINE.
+001190     WRITE RPT-LINE.
+001200*
+001210 1000-ENTETE-RAPPORT-EXIT.
+001220     EXIT.
+001230*
+001240 2000-TRAITER-EXPECA.
+001250*
+001260     IF  ERROR-STATUS EQUAL '0307'
+001270         SET GDA-FIN-EXPECA TO TRUE
+001280         GO TO 2000-TRAITER-EXPECA-EXIT
+001290     END-IF.
+001300*
+001310     IF  ERROR-STATUS NOT EQUAL '0000'
+001320         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS EXPECA = ' ERROR-STATUS
+001330         SET GDA-FIN-EXPECA TO TRUE
+001340         GO TO 2000-TRAITER-EXPECA-EXIT
+001350     END-IF.
+001360*
+001370     ADD 1 TO GDA-QT-EXPECA-LUS.
+001380*
+001390     IF  EXPECA-DAS-DEB-PERIO GREATER OR EQUAL GDA-DAS-DEB-BORNE
+001400     AND EXPECA-DAS-DEB-PERIO LESS OR EQUAL GDA-DAS-FIN-BORNE
+001410         PERFORM 2100-ECRIRE-LIGNE-EXPECA
+001420             THRU 2100-ECRIRE-LIGNE-EXPECA-EXIT
+001430     END-IF.
+001440*
+001450     OBTAIN NEXT EXPECA.
+001460*
+001470 2000-TRAITER-EXPECA-EXIT.
+001480     EXIT.
+001490*
+001500 2100-ECRIRE-LIGNE-EXPECA.
+001510*
+001520     ADD 1 TO GDA-QT-EXPECA-RETENUES.
+001530*
+001540     MOVE SPACES TO RPT-LINE.
+001550     STRING EXPECA-NO-CSER         '  '
+001560            EXPECA-DAS-DEB-PERIO    '  '
+001570            EXPECA-NO-PERIO         '  '
+001580            EXPECA-TEXTE-ECART
+001590                DELIMITED BY SIZE INTO RPT-LINE.
+001600     WRITE RPT-LINE.
+001610*
+001620 2100-ECRIRE-LIGNE-EXPECA-EXIT.
+001630     EXIT.
+001640*
+001650 9000-TOTAUX-RAPPORT.
+001660*
+001670     MOVE SPACES TO RPT-LINE.
+001680     WRITE RPT-LINE.
+001690     MOVE SPACES TO RPT-LINE.
+001695     MOVE GDA-QT-EXPECA-LUS TO GDA-QT-EXPECA-LUS-EDIT.
+001700     STRING '  TOTAL EXPECA LUES       : ' GDA-QT-EXPECA-LUS-EDIT
+001710                DELIMITED BY SIZE INTO RPT-LINE.
+001720     WRITE RPT-LINE.
+001730     MOVE SPACES TO RPT-LINE.
+001735     MOVE GDA-QT-EXPECA-RETENUES TO GDA-QT-EXPECA-RETENUES-EDIT.
+001740     STRING '  TOTAL EXPECA RETENUES   : '
+001742         GDA-QT-EXPECA-RETENUES-EDIT
+001750                DELIMITED BY SIZE INTO RPT-LINE.
+001760     WRITE RPT-LINE.
+001770*
+001780 9000-TOTAUX-RAPPORT-EXIT.
+001790     EXIT.
+001800*
+001810*----------------------------------------------------------------*
+001820*       F I N   D U   P R O G R A M M E   G F P B 4 7 2 A
+001830*----------------------------------------------------------------*
