@@ -0,0 +1,220 @@
+000010************************************************************************
+000020*       COPYRIGHT, SOCIETE DE L'ASSURANCE AUTOMOBILE DU QUEBEC, 1997
+000030*
+000040*
+000050*  "TOUS DROITS RESERVES. IL EST INTERDIT ENTRE AUTRES, DE REPRODUIRE
+000060*   OU DE COMMUNIQUER EN TOUT OU EN PARTIE L'OEUVRE SOUS QUELQUE FORME
+000070*   OU PAR QUELQUE PROCEDE QUE CE SOIT, SANS AVOIR OBTENU AU PREALABLE
+000080*   L'AUTORISATION ECRITE DE LA SOCIETE"
+000090*
+000100************************************************************************
+000110*
+000120*  MODULE:     GFPB470A  SIGNALEMENT DES PERIODES D'OPERATION
+000130*              DEMEUREES OUVERTES APRES L'HEURE DE FERMETURE
+000140*  PROGRAMMEUR: EQUIPE GFP
+000150*  ANALYSTE:    EQUIPE GFP
+000160*  DATE    :   AOUT 2026
+000170*  REMARQUE:   DESCRIPTION,
+000180*
+000190*                  - BALAYER TOUS LES CENTRES DE SERVICE (CSER) ET,
+000200*                    POUR CHACUN, LA PERIODE D'OPERATION (PEROPE)
+000210*                    DONT LE STATUT COMPTABLE EST ENCORE 'O' (OUVERT).
+000220*                  - SIGNALER CELLES DONT L'HEURE DE FERMETURE PREVUE
+000230*                    (PEROPE-HEURE-FIN-PERIO) EST DEJA PASSEE, EN
+000240*                    PRODUISANT UN RAPPORT ET EN POSITIONNANT UN
+000250*                    INDICATEUR SUR LA PEROPE POUR LE SUIVI MANUEL.
+000260*                  - NE FERME AUCUNE PERIODE AUTOMATIQUEMENT: LA
+000270*                    FERMETURE COMPTABLE DEMEURE UN GESTE VOLONTAIRE
+000280*                    FAIT PAR GFPP466A (TRANSACTION GFPP/GFPVP).
+000290*
+000300*******************************************************************
+000310**    M O D I F I C A T I O N S
+000320*******************************************************************
+000330** 2026-08-09 - EQUIPE GFP
+000340**              CREATION DU PROGRAMME.
+000350*******************************************************************
+000360*
+000370*-------------------*
+000380 IDENTIFICATION DIVISION.
+000390*-------------------*
+000400 PROGRAM-ID.    GFPB470A.
+000410 AUTHOR.        EQUIPE GFP.
+000420 INSTALLATION.  SAAQ - DIRECTION DES SYSTEMES.
+000430 DATE-WRITTEN.  AOUT 2026.
+000440 DATE-COMPILED.
+000450*------------------*
+000460 ENVIRONMENT DIVISION.
+000470*------------------*
+000480 INPUT-OUTPUT SECTION.
+000490 FILE-CONTROL.
+000500     SELECT RPPEROPE ASSIGN TO 'RPPEROPE.TXT'
+000510         ORGANIZATION IS LINE SEQUENTIAL.
+000520*------------*
+000530 DATA DIVISION.
+000540*------------*
+000550 FILE SECTION.
+000560 FD  RPPEROPE.
+000570 01  RPT-LINE                       PIC X(132).
+000580*--------------------------*
+000590 WORKING-STORAGE SECTION.
+000600*--------------------------*
+000610 01  CTE-PRGM                       PIC  X(008) VALUE 'GFPB470A'.
+000620 01  CTE-HRE-SENTINELLE-1           PIC  9(004) VALUE 0000.
+000630 01  CTE-HRE-SENTINELLE-2           PIC  9(004) VALUE 8888.
+000640 01  CTE-HRE-SENTINELLE-3           PIC  9(004) VALUE 9999.
+000650 77  GDA-QT-CSER-LUS                PIC S9(009) COMP VALUE ZERO.
+000651 77  GDA-QT-CSER-LUS-EDIT           PIC ZZZZZZZZ9.
+000660 77  GDA-QT-PEROPE-SIGNALEES        PIC S9(009) COMP VALUE ZERO.
+000661 77  GDA-QT-PEROPE-SIGNALEES-EDIT   PIC ZZZZZZZZ9.
+000670 77  GDA-HEURE-ACTU                 PIC  9(004).
+000680 77  GDA-SW-FIN-CSER                PIC  X(001) VALUE 'N'.
+000690     88  GDA-FIN-CSER                            VALUE 'S'.
+000700 77  GDA-SW-FIN-PEROPE               PIC  X(001) VALUE 'N'.
+000710     88  GDA-FIN-PEROPE                           VALUE 'S'.
+000720*
+000730*-----------------------------------------------------------------
+000740*    ENREGISTREMENTS IDMS (GFPKCSER / GFPKPEROPE)
+000750*-----------------------------------------------------------------
+000760 01  GFPK-CSER.
+-INC   GFPKCSER
+000770 01  GFPK-PEROPE.
+-INC   GFPKPEROPE
+000780*
+000790*--------------------*
+000800 PROCEDURE DIVISION.
+000810*--------------------*
+000820*
+000830 0000-MAINLINE.
+000840*
+000850     ACCEPT GDA-HEURE-ACTU FROM TIME.
+000860*
+000870     OPEN OUTPUT RPPEROPE.
+000880*
+000890     PERFORM 1000-ENTETE-RAPPORT THRU 1000-ENTETE-RAPPORT-EXIT.
+000900*
+000910     READY USAGE-MODE IS PROTECTED UPDATE.
+000920*
+000925     OBTAIN FIRST CSER.
+000930     PERFORM 2000-TRAITER-CSER THRU 2000-TRAITER-CSER-EXIT
+000940         UNTIL GDA-FIN-CSER.
+000950*
+000960     FINISH.
+000970*
+000980     PERFORM 9000-TOTAUX-RAPPORT THRU 9000-TOTAUX-RAPPORT-EXIT.
+000990*
+001000     CLOSE RPPEROPE.
+001010*
+001020     STOP RUN.
+001030*
+001040 1000-ENTETE-RAPPORT.
+001050*
+001060     MOVE SPACES TO RPT-LINE.
+001070     STRING 'PERIODES D''OPERATION OUVERTES APRES L''HEURE DE'
+001080            ' FERMETURE'
+001090                DELIMITED BY SIZE INTO RPT-LINE.
+001100     WRITE RPT-LINE.
+001110     MOVE SPACES TO RPT-LINE.
+001120     WRITE RPT-LINE.
+001130     MOVE SPACES TO RPT-LINE.
+001140     STRING 'CSER       NO-PERIO  DATE-DEBUT   HEURE-FERM'
+001150                DELIMITED BY SIZE INTO RPT-LINE.
+001160     WRITE RPT-LINE.
+001170*
+001180 1000-ENTETE-RAPPORT-EXIT.
+001190     EXIT.
+001200*
+001210 2000-TRAITER-CSER.
+001220*
+001230     IF  ERROR-STATUS EQUAL '0307'
+001240         SET GDA-FIN-CSER TO TRUE
+001250         GO TO 2000-TRAITER-CSER-EXIT
+001260     END-IF.
+001270*
+001280     IF  ERROR-STATUS NOT EQUAL '0000'
+001290         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS CSER = ' ERROR-STATUS
+001300         SET GDA-FIN-CSER TO TRUE
+001310         GO TO 2000-TRAITER-CSER-EXIT
+001320     END-IF.
+001330*
+001340     ADD 1 TO GDA-QT-CSER-LUS.
+001350*
+001360     MOVE 'N'    TO  GDA-SW-FIN-PEROPE.
+001370     OBTAIN FIRST PEROPE WITHIN CSER-PEROPE.
+001380*
+001390     PERFORM 2100-TRAITER-PEROPE THRU 2100-TRAITER-PEROPE-EXIT
+001400         UNTIL GDA-FIN-PEROPE.
+001410*
+001420     OBTAIN NEXT CSER.
+001430*
+001440 2000-TRAITER-CSER-EXIT.
+001450     EXIT.
+001460*
+001470 2100-TRAITER-PEROPE.
+001480*
+001490     IF  ERROR-STATUS EQUAL '0307'
+001500         SET GDA-FIN-PEROPE TO TRUE
+001510         GO TO 2100-TRAITER-PEROPE-EXIT
+001520     END-IF.
+001530*
+001540     IF  ERROR-STATUS NOT EQUAL '0000'
+001550         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS PEROPE = ' ERROR-STATUS
+001560         SET GDA-FIN-PEROPE TO TRUE
+001570         GO TO 2100-TRAITER-PEROPE-EXIT
+001580     END-IF.
+001590*
+001600     IF  PEROPE-STA-ETAT-CTB EQUAL 'O'
+001610     AND PEROPE-HEURE-FIN-PERIO NOT EQUAL CTE-HRE-SENTINELLE-1
+001620     AND PEROPE-HEURE-FIN-PERIO NOT EQUAL CTE-HRE-SENTINELLE-2
+001630     AND PEROPE-HEURE-FIN-PERIO NOT EQUAL CTE-HRE-SENTINELLE-3
+001640     AND PEROPE-HEURE-FIN-PERIO LESS GDA-HEURE-ACTU
+001650         PERFORM 2200-SIGNALER-PEROPE THRU 2200-SIGNALER-PEROPE-EXIT
+001660     END-IF.
+001670*
+001680     OBTAIN NEXT PEROPE WITHIN CSER-PEROPE.
+001690*
+001700 2100-TRAITER-PEROPE-EXIT.
+001710     EXIT.
+001720*
+001730 2200-SIGNALER-PEROPE.
+001740*
+001750     ADD 1 TO GDA-QT-PEROPE-SIGNALEES.
+001760*
+001770     MOVE SPACES TO RPT-LINE.
+001780     STRING CSER-NO-CSER '    ' PEROPE-NO-PERIO '       '
+001790            PEROPE-DAS-DEB-PERIO '   ' PEROPE-HEURE-FIN-PERIO
+001800                DELIMITED BY SIZE INTO RPT-LINE.
+001810     WRITE RPT-LINE.
+001820*
+001830     MOVE 'O'        TO  PEROPE-IND-OUVERT-TARD.
+001840     MODIFY PEROPE.
+001850*
+001860     IF  ERROR-STATUS NOT EQUAL '0000'
+001870         DISPLAY '000 ' CTE-PRGM ' - ERRO IDMS MODIFY PEROPE = '
+001880                 ERROR-STATUS
+001890     END-IF.
+001900*
+001910 2200-SIGNALER-PEROPE-EXIT.
+001920     EXIT.
+001930*
+001940 9000-TOTAUX-RAPPORT.
+001950*
+001960     MOVE SPACES TO RPT-LINE.
+001970     WRITE RPT-LINE.
+001980     MOVE SPACES TO RPT-LINE.
+001985     MOVE GDA-QT-CSER-LUS TO GDA-QT-CSER-LUS-EDIT.
+001990     STRING '  TOTAL CSER EXAMINES     : ' GDA-QT-CSER-LUS-EDIT
+002000                DELIMITED BY SIZE INTO RPT-LINE.
+002010     WRITE RPT-LINE.
+002020     MOVE SPACES TO RPT-LINE.
+002025     MOVE GDA-QT-PEROPE-SIGNALEES TO GDA-QT-PEROPE-SIGNALEES-EDIT.
+002030     STRING '  TOTAL PEROPE SIGNALEES  : '
+002035         GDA-QT-PEROPE-SIGNALEES-EDIT
+002040                DELIMITED BY SIZE INTO RPT-LINE.
+002050     WRITE RPT-LINE.
+002060*
+002070 9000-TOTAUX-RAPPORT-EXIT.
+002080     EXIT.
+002090*
+002100*----------------------------------------------------------------*
+002110*       F I N   D U   P R O G R A M M E   G F P B 4 7 0 A
+002120*----------------------------------------------------------------*
