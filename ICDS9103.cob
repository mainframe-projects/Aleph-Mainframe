@@ -0,0 +1,192 @@
+      *-----------------------*
+       IDENTIFICATION DIVISION.
+      *-----------------------*
+       PROGRAM-ID.   ICDS9103.
+       AUTHOR.       EQUIPE ICD
+       DATE-WRITTEN. 09/08/2026
+       DATE-COMPILED.
+      *----------------------------------------------------------------*
+      *          ICDS9103 - COBOL II / DB2 - BATCH                     *
+      *          ( COMPILAR COM SOS 13 - OPCAO 4 )                     *
+      *----------------------------------------------------------------*
+      * VRS001 09.08.2026 EQUIPE ICD - IMPLANTACAO.
+      *----------------------------------------------------------------*
+      *
+      *----------------------------------------------------------------*
+      *  ICD - Infra-estrutura de Certificacao Digital
+      *----------------------------------------------------------------*
+      *  Relatorio-resumo (digest) do log de atividade gravado pela
+      *  ICDS9100 - totais por codigo de abend, por codigo de
+      *  ocorrencia e por dia, dentro do periodo informado em SYSIN.
+      *----------------------------------------------------------------*
+      *
+      *--------------------*
+       ENVIRONMENT DIVISION.
+      *--------------------*
+      *
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+      *
+       SELECT LOGRESUM ASSIGN TO 'LOGRESUM.TXT'
+           ORGANIZATION IS LINE SEQUENTIAL.
+      *
+      *-------------*
+       DATA DIVISION.
+      *-------------*
+      *
+       FILE SECTION.
+      *
+       FD  LOGRESUM.
+       01  RPT-LINE                        PIC X(132).
+      *
+      *--------------------------------------*
+       WORKING-STORAGE                SECTION.
+      *--------------------------------------*
+      *
+       01  CTE-PRGM                        PIC  X(008) VALUE 'ICDS9103'.
+       01  CTE-VERS                        PIC  X(006) VALUE 'VRS001'.
+       01  GDA-QT-FAIXAS                   PIC S9(009) COMP VALUE ZERO.
+       01  GDA-SW-FIM-CRSR                 PIC  X(001) VALUE 'N'.
+           88  GDA-FIM-CRSR                            VALUE 'S'.
+      *
+       01  PARM-ENTRADA.
+           03  PARM-DT-INICIO              PIC  X(010).
+           03  PARM-DT-FIM                 PIC  X(010).
+      *
+       01  EDT-QT-OCR                      PIC  ZZZ,ZZZ,ZZ9.
+       01  EDT-CD-OCR                      PIC  ----9.
+       01  EDT-QT-FAIXAS                   PIC  ZZZ,ZZZ,ZZ9.
+      *
+       EXEC SQL
+            DECLARE  RSUM-LOG CURSOR FOR
+             SELECT  DATE(TS_GRV_LOG)
+                  ,  CD_ABEND
+                  ,  CD_OCR
+                  ,  COUNT(*)
+               FROM  DB2ICD.LOG_OCR
+              WHERE  TS_GRV_LOG >= :PARM-DT-INICIO
+                AND  TS_GRV_LOG <  :PARM-DT-FIM + 1 DAY
+           GROUP BY  DATE(TS_GRV_LOG)
+                  ,  CD_ABEND
+                  ,  CD_OCR
+           ORDER BY  DATE(TS_GRV_LOG)
+                  ,  CD_ABEND
+                  ,  CD_OCR
+       END-EXEC.
+      *
+       EXEC SQL
+            INCLUDE SQLCA
+       END-EXEC.
+      *
+       01  K9100-DT-OCR                    PIC  X(010).
+       01  K9100-CD-ABEND                  PIC  X(008).
+       01  K9100-CD-OCR                    PIC S9(004).
+       01  K9100-QT-OCR                    PIC S9(009).
+      *
+      *-------------------
+       PROCEDURE DIVISION.
+      *-------------------
+      *
+      *--------------------------------------*
+       000000-PRINCIPAL               SECTION.
+      *--------------------------------------*
+      D    DISPLAY '000 ' CTE-PRGM ' - 000000-PRINCIPAL              '.
+      *
+           ACCEPT PARM-ENTRADA FROM SYSIN.
+      *
+           OPEN OUTPUT LOGRESUM.
+      *
+           PERFORM 100000-FORMATA-CABECALHO.
+      *
+           EXEC SQL
+                OPEN RSUM-LOG
+           END-EXEC.
+      *
+           PERFORM 200000-PROCESSA-FAIXA
+               UNTIL GDA-FIM-CRSR.
+      *
+           EXEC SQL
+                CLOSE RSUM-LOG
+           END-EXEC.
+      *
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE GDA-QT-FAIXAS TO EDT-QT-FAIXAS.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'TOTAL DE FAIXAS DO RESUMO: ' EDT-QT-FAIXAS
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+      *
+           CLOSE LOGRESUM.
+           STOP RUN.
+      *
+      *--------------------------------------*
+       100000-FORMATA-CABECALHO       SECTION.
+      *--------------------------------------*
+      *
+           MOVE SPACES TO RPT-LINE.
+           STRING 'RESUMO DO LOG ICDS9100 - PERIODO: ' PARM-DT-INICIO
+                  ' A ' PARM-DT-FIM
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           WRITE RPT-LINE.
+           MOVE SPACES TO RPT-LINE.
+           STRING 'DATA        CD-ABEND  COD-OCR    QUANTIDADE'
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+      *
+       100099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       200000-PROCESSA-FAIXA          SECTION.
+      *--------------------------------------*
+      *
+           EXEC SQL
+                FETCH  RSUM-LOG
+                 INTO  :K9100-DT-OCR
+                    ,  :K9100-CD-ABEND
+                    ,  :K9100-CD-OCR
+                    ,  :K9100-QT-OCR
+           END-EXEC.
+      *
+           EVALUATE SQLCODE
+               WHEN +0
+                    ADD +1 TO GDA-QT-FAIXAS
+                    PERFORM 210000-IMPRIME-LINHA-RESUMO
+               WHEN +100
+                    SET  GDA-FIM-CRSR TO TRUE
+               WHEN OTHER
+                    DISPLAY '000 ' CTE-PRGM ' - ERRO SQL FETCH = ' SQLCODE
+                    SET  GDA-FIM-CRSR TO TRUE
+           END-EVALUATE.
+      *
+       200099-SAI.
+           EXIT.
+      *
+      *--------------------------------------*
+       210000-IMPRIME-LINHA-RESUMO    SECTION.
+      *--------------------------------------*
+      *
+           MOVE K9100-QT-OCR TO EDT-QT-OCR.
+           MOVE K9100-CD-OCR TO EDT-CD-OCR.
+           MOVE SPACES TO RPT-LINE.
+           STRING K9100-DT-OCR ' '
+                  K9100-CD-ABEND ' '
+                  EDT-CD-OCR ' '
+                  EDT-QT-OCR
+                       DELIMITED BY SIZE INTO RPT-LINE
+           END-STRING.
+           WRITE RPT-LINE.
+      *
+       210099-SAI.
+           EXIT.
+      *
+      *----------------------------------------------------------------*
+      *       F I M   D O   P R O G R A M A   I C D S 9 1 0 3          *
+      *----------------------------------------------------------------*
